@@ -0,0 +1,16 @@
+      ******************************************************************
+      * REGAUD - Registro de auditoria de mantenimiento de clientes
+      * (AUDITCLI.DAT). Una linea por cada alta, baja o cambio aplicado
+      * contra CLIENTES.DAT: que cliente, que operacion y cuando.
+      ******************************************************************
+       01 REGAUD.
+          02 AUDCOD   PIC X(4).
+          02 AUDOPC   PIC X(6).
+          02 AUDFEC.
+             05 AUDAA PIC 9999.
+             05 AUDMM PIC 99.
+             05 AUDDD PIC 99.
+          02 AUDHOR.
+             05 AUDHH PIC 99.
+             05 AUDNN PIC 99.
+             05 AUDSS PIC 99.
