@@ -0,0 +1,14 @@
+      ******************************************************************
+      * REGCLI - Registro maestro de clientes (CLIENTES.DAT)
+      * Usado por todos los programas de mantenimiento, listado e
+      * informes que acceden al fichero FCLI.
+      ******************************************************************
+       01 REGCLI.
+          02 CLICOD   PIC X(4).
+          02 CLINOM   PIC X(20).
+          02 CLIDIR   PIC X(20).
+          02 CLIPOB   PIC X(20).
+          02 CLISEX   PIC X.
+          02 CLIEST   PIC X.
+             88 CLI-ACTIVO  VALUE 'A'.
+             88 CLI-BAJA    VALUE 'B'.
