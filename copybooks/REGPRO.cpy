@@ -0,0 +1,24 @@
+      ******************************************************************
+      * REGPRO - Registro maestro de productos (PRODUCTO.DAT)
+      * Usado por todos los programas de mantenimiento, listado e
+      * informes que acceden al fichero FPROD.
+      ******************************************************************
+       01 REGPRO.
+          02 PROCOD   PIC X(4).
+          02 PRODES   PIC X(20).
+          02 PROFAM   PIC XXX.
+          02 PROQTY   PIC 99999.
+          02 PROPRE   PIC 9(6)V99.
+      * Tipo de IVA aplicable, en tanto por ciento (21,00 = 21%).
+          02 PROIVA   PIC 99V99.
+      * Fecha de caducidad (tomada del diseno original de UD3E3,
+      * PRDCADUCI), ausente hasta ahora del registro en uso. El resto
+      * de campos de aquel diseno (PRDIDENTI, PRDNOMBRE, PRDNUNIDA,
+      * PRDIMPORT) no se traspasaron tal cual: PROCOD/PRODES/PROQTY/
+      * PROPRE ya habian evolucionado por su lado con otros tamanos, y
+      * PROFAM/PROIVA no existian en aquel diseno. Vease la nota en
+      * M061_UD03_SEV3.cbl.
+          02 PROCAD.
+             05 CADAA PIC 9999.
+             05 CADMM PIC 99.
+             05 CADDD PIC 99.
