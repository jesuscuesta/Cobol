@@ -0,0 +1,159 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD13E2.
+       REMARKS. UNIDAD 13 EJERCICIO 2.
+      *
+      * Utilidad batch que vuelca FCLI (CLIENTES.DAT) a un fichero de
+      * texto delimitado por punto y coma (CLIENTES.CSV), para poder
+      * cargar el listado de clientes en una hoja de calculo (mismo
+      * separador que PRODUCTO.CSV, para mantener el mismo formato
+      * en ambas exportaciones).
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FCLI ASSIGN TO DISK 'CLIENTES.DAT'
+            RECORD KEY IS CLICOD
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FCLI.
+      *
+            SELECT FCSV ASSIGN TO DISK 'CLIENTES.CSV'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-FCSV.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FCLI LABEL RECORD IS STANDARD.
+           COPY REGCLI.
+      *
+       FD FCSV LABEL RECORD IS STANDARD.
+           01 LIN-CSV PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FINLEC     PIC X.
+      *
+      * Longitudes utiles (sin los espacios de relleno a la derecha)
+      * de cada campo alfanumerico, calculadas antes de montar la
+      * linea de CSV.
+       77 LONCOD     PIC 99.
+       77 LONNOM     PIC 99.
+       77 LONDIR     PIC 99.
+       77 LONPOB     PIC 99.
+      *
+       77 FS-FCLI    PIC XX.
+       77 FS-FCSV    PIC XX.
+       77 MSGFS      PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+       01 CAB-CSV    PIC X(42) VALUE
+           'CLICOD;CLINOM;CLIDIR;CLIPOB;CLISEX;CLIEST'.
+
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           STOP RUN.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN INPUT FCLI.
+           IF FS-FCLI NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
+      *
+           OPEN OUTPUT FCSV.
+           IF FS-FCSV NOT = '00' THEN
+              PERFORM ERROR-FICHERO-CSV
+              STOP RUN.
+      *
+           MOVE CAB-CSV TO LIN-CSV.
+           WRITE LIN-CSV.
+           IF FS-FCSV NOT = '00' THEN
+              PERFORM ERROR-FICHERO-CSV
+              STOP RUN.
+      *
+      * ************************************************
+      * Proceso del programa
+      * ************************************************
+        PROCESO.
+           MOVE SPACE TO FINLEC.
+           READ FCLI NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+           PERFORM VOLCAR-LINEA UNTIL FINLEC = 'S'.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FCLI.
+           CLOSE FCSV.
+      *
+      * ************************************************
+      * Calcula la longitud util de un campo alfanumerico
+      * (posicion del ultimo caracter distinto de espacio)
+      * ************************************************
+       CALC-LONCOD.
+           PERFORM VARYING LONCOD FROM 4 BY -1
+              UNTIL CLICOD(LONCOD:1) NOT = SPACE OR LONCOD = 1.
+      *
+       CALC-LONNOM.
+           PERFORM VARYING LONNOM FROM 20 BY -1
+              UNTIL CLINOM(LONNOM:1) NOT = SPACE OR LONNOM = 1.
+      *
+       CALC-LONDIR.
+           PERFORM VARYING LONDIR FROM 20 BY -1
+              UNTIL CLIDIR(LONDIR:1) NOT = SPACE OR LONDIR = 1.
+      *
+       CALC-LONPOB.
+           PERFORM VARYING LONPOB FROM 20 BY -1
+              UNTIL CLIPOB(LONPOB:1) NOT = SPACE OR LONPOB = 1.
+      *
+      * ************************************************
+      * Monta y escribe una linea del fichero CSV
+      * ************************************************
+       VOLCAR-LINEA.
+           PERFORM CALC-LONCOD.
+           PERFORM CALC-LONNOM.
+           PERFORM CALC-LONDIR.
+           PERFORM CALC-LONPOB.
+      *
+           MOVE SPACES TO LIN-CSV.
+           STRING CLICOD (1:LONCOD)     DELIMITED BY SIZE
+                  ';'                   DELIMITED BY SIZE
+                  CLINOM (1:LONNOM)     DELIMITED BY SIZE
+                  ';'                   DELIMITED BY SIZE
+                  CLIDIR (1:LONDIR)     DELIMITED BY SIZE
+                  ';'                   DELIMITED BY SIZE
+                  CLIPOB (1:LONPOB)     DELIMITED BY SIZE
+                  ';'                   DELIMITED BY SIZE
+                  CLISEX                DELIMITED BY SIZE
+                  ';'                   DELIMITED BY SIZE
+                  CLIEST                DELIMITED BY SIZE
+             INTO LIN-CSV.
+           WRITE LIN-CSV.
+           IF FS-FCSV NOT = '00' THEN
+              PERFORM ERROR-FICHERO-CSV.
+      *
+           READ FCLI NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (CLIENTES.DAT)
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCLI   LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (CLIENTES.CSV)
+      * ************************************************
+       ERROR-FICHERO-CSV.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCSV   LINE 23 POSITION 40 REVERSE.
