@@ -0,0 +1,166 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD13E1.
+       REMARKS. UNIDAD 13 EJERCICIO 1.
+      *
+      * Utilidad batch que vuelca FPROD (PRODUCTO.DAT) a un fichero de
+      * texto delimitado por punto y coma (PRODUCTO.CSV), para poder
+      * cargar el catalogo en una hoja de calculo. El punto y coma se
+      * usa como separador (en vez de la coma) porque PROPRE se
+      * escribe con coma decimal.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FPROD ASSIGN TO DISK 'PRODUCTO.DAT'
+            RECORD KEY IS PROCOD
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FPROD.
+      *
+            SELECT FCSV ASSIGN TO DISK 'PRODUCTO.CSV'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-FCSV.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FPROD LABEL RECORD IS STANDARD.
+           COPY REGPRO.
+      *
+       FD FCSV LABEL RECORD IS STANDARD.
+           01 LIN-CSV PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FINLEC     PIC X.
+      *
+      * Longitudes utiles (sin los espacios de relleno a la derecha)
+      * de cada campo alfanumerico, calculadas antes de montar la
+      * linea de CSV.
+       77 LONCOD     PIC 99.
+       77 LONDES     PIC 99.
+       77 LONFAM     PIC 99.
+      *
+      * Precio con coma decimal visible, para el volcado a texto.
+       77 PRE-ED     PIC 9(6),99.
+      * IVA con coma decimal visible, para el volcado a texto.
+       77 IVA-ED     PIC 99,99.
+      *
+       77 FS-FPROD   PIC XX.
+       77 FS-FCSV    PIC XX.
+       77 MSGFS      PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+       01 CAB-CSV    PIC X(49) VALUE
+           'PROCOD;PRODES;PROFAM;PROQTY;PROPRE;PROIVA;PROCAD'.
+
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           STOP RUN.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN INPUT FPROD.
+           IF FS-FPROD NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
+      *
+           OPEN OUTPUT FCSV.
+           IF FS-FCSV NOT = '00' THEN
+              PERFORM ERROR-FICHERO-CSV
+              STOP RUN.
+      *
+           MOVE CAB-CSV TO LIN-CSV.
+           WRITE LIN-CSV.
+           IF FS-FCSV NOT = '00' THEN
+              PERFORM ERROR-FICHERO-CSV
+              STOP RUN.
+      *
+      * ************************************************
+      * Proceso del programa
+      * ************************************************
+        PROCESO.
+           MOVE SPACE TO FINLEC.
+           READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+           PERFORM VOLCAR-LINEA UNTIL FINLEC = 'S'.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FPROD.
+           CLOSE FCSV.
+      *
+      * ************************************************
+      * Calcula la longitud util de un campo alfanumerico
+      * (posicion del ultimo caracter distinto de espacio)
+      * ************************************************
+       CALC-LONCOD.
+           PERFORM VARYING LONCOD FROM 4 BY -1
+              UNTIL PROCOD(LONCOD:1) NOT = SPACE OR LONCOD = 1.
+      *
+       CALC-LONDES.
+           PERFORM VARYING LONDES FROM 20 BY -1
+              UNTIL PRODES(LONDES:1) NOT = SPACE OR LONDES = 1.
+      *
+       CALC-LONFAM.
+           PERFORM VARYING LONFAM FROM 3 BY -1
+              UNTIL PROFAM(LONFAM:1) NOT = SPACE OR LONFAM = 1.
+      *
+      * ************************************************
+      * Monta y escribe una linea del fichero CSV
+      * ************************************************
+       VOLCAR-LINEA.
+           PERFORM CALC-LONCOD.
+           PERFORM CALC-LONDES.
+           PERFORM CALC-LONFAM.
+           MOVE PROPRE TO PRE-ED.
+           MOVE PROIVA TO IVA-ED.
+      *
+           MOVE SPACES TO LIN-CSV.
+           STRING PROCOD (1:LONCOD)     DELIMITED BY SIZE
+                  ';'                   DELIMITED BY SIZE
+                  PRODES (1:LONDES)     DELIMITED BY SIZE
+                  ';'                   DELIMITED BY SIZE
+                  PROFAM (1:LONFAM)     DELIMITED BY SIZE
+                  ';'                   DELIMITED BY SIZE
+                  PROQTY                DELIMITED BY SIZE
+                  ';'                   DELIMITED BY SIZE
+                  PRE-ED                DELIMITED BY SIZE
+                  ';'                   DELIMITED BY SIZE
+                  IVA-ED                DELIMITED BY SIZE
+                  ';'                   DELIMITED BY SIZE
+                  CADAA                 DELIMITED BY SIZE
+                  '/'                   DELIMITED BY SIZE
+                  CADMM                 DELIMITED BY SIZE
+                  '/'                   DELIMITED BY SIZE
+                  CADDD                 DELIMITED BY SIZE
+             INTO LIN-CSV.
+           WRITE LIN-CSV.
+           IF FS-FCSV NOT = '00' THEN
+              PERFORM ERROR-FICHERO-CSV.
+      *
+           READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (PRODUCTO.DAT)
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPROD  LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (PRODUCTO.CSV)
+      * ************************************************
+       ERROR-FICHERO-CSV.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCSV   LINE 23 POSITION 40 REVERSE.
