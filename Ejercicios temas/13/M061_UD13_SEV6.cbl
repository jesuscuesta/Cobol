@@ -0,0 +1,147 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD13E6.
+       REMARKS. UNIDAD 13 EJERCICIO 6.
+      *
+      * Utilidad batch que genera una tirada de etiquetas postales a
+      * partir de CLIENTES.DAT, una etiqueta por cliente (nombre,
+      * direccion y poblacion) separadas por una linea en blanco, sin
+      * cabecera de pagina ni esperar ninguna tecla, pensada para
+      * mandar directamente al rollo de etiquetas de la impresora.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FCLI ASSIGN TO DISK 'CLIENTES.DAT'
+            RECORD KEY IS CLICOD
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FCLI.
+      *
+      * Fichero de etiquetas (texto, una linea de 40 columnas por
+      * registro: el ancho habitual de una etiqueta postal).
+            SELECT FETIQ ASSIGN TO DISK 'ETIQUETAS.PRN'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FETIQ.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FCLI LABEL RECORD IS STANDARD.
+           COPY REGCLI.
+      *
+       FD FETIQ LABEL RECORD IS STANDARD.
+           01 LIN-ETIQ PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 FINLEC      PIC X.
+      *
+      * Numero de etiquetas impresas, para el mensaje final.
+       77 NUMETI      PIC 9(5) VALUE 0.
+      *
+       77 FS-FCLI     PIC XX.
+       77 FS-FETIQ    PIC XX.
+       77 MSGFS       PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+      * Lineas de una etiqueta: nombre, direccion, poblacion y un
+      * separador en blanco antes de la siguiente.
+       01 ETI-NOM.
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 ETI-NOM-D PIC X(20).
+           02 FILLER   PIC X(18) VALUE SPACES.
+       01 ETI-DIR.
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 ETI-DIR-D PIC X(20).
+           02 FILLER   PIC X(18) VALUE SPACES.
+       01 ETI-POB.
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 ETI-POB-D PIC X(20).
+           02 FILLER   PIC X(18) VALUE SPACES.
+       01 BLANCO-ETIQ  PIC X(40) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           STOP RUN.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN INPUT FCLI.
+           IF FS-FCLI NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
+      *
+           OPEN OUTPUT FETIQ.
+           IF FS-FETIQ NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FETIQ
+              STOP RUN.
+      *
+           MOVE 0 TO NUMETI.
+      *
+      * ************************************************
+      * Proceso del programa
+      * ************************************************
+        PROCESO.
+           MOVE SPACE TO FINLEC.
+           READ FCLI AT END MOVE 'S' TO FINLEC.
+      *
+           PERFORM IMPRIMIR-ETIQUETA UNTIL FINLEC = 'S'.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FCLI.
+           CLOSE FETIQ.
+      *
+      * ************************************************
+      * Escribe la etiqueta de un cliente y pasa al siguiente. Los
+      * clientes de baja no tienen etiqueta.
+      * ************************************************
+       IMPRIMIR-ETIQUETA.
+           IF CLI-ACTIVO THEN
+              MOVE CLINOM TO ETI-NOM-D
+              MOVE CLIDIR TO ETI-DIR-D
+              MOVE CLIPOB TO ETI-POB-D
+              WRITE LIN-ETIQ FROM ETI-NOM
+              IF FS-FETIQ NOT = '00' THEN
+                 PERFORM ERROR-FICHERO-FETIQ.
+           IF CLI-ACTIVO THEN
+              WRITE LIN-ETIQ FROM ETI-DIR
+              IF FS-FETIQ NOT = '00' THEN
+                 PERFORM ERROR-FICHERO-FETIQ.
+           IF CLI-ACTIVO THEN
+              WRITE LIN-ETIQ FROM ETI-POB
+              IF FS-FETIQ NOT = '00' THEN
+                 PERFORM ERROR-FICHERO-FETIQ.
+           IF CLI-ACTIVO THEN
+              WRITE LIN-ETIQ FROM BLANCO-ETIQ
+              IF FS-FETIQ NOT = '00' THEN
+                 PERFORM ERROR-FICHERO-FETIQ
+               ELSE
+                 ADD 1 TO NUMETI.
+      *
+           READ FCLI AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (CLIENTES.DAT)
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS    LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCLI  LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (ETIQUETAS.PRN)
+      * ************************************************
+       ERROR-FICHERO-FETIQ.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FETIQ  LINE 23 POSITION 40 REVERSE.
