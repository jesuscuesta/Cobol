@@ -0,0 +1,171 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD13E4.
+       REMARKS. UNIDAD 13 EJERCICIO 4.
+      *
+      * Utilidad batch que carga CLIENTES.DAT a partir de un fichero de
+      * texto delimitado por punto y coma (mismo formato que genera
+      * UD13E2), para dar de alta de golpe un lote de cuentas nuevas en
+      * vez de teclear cada cliente por ALTAS en UD10E1. Aplica la
+      * misma comprobacion de codigo duplicado que hace ALTAS: un
+      * CLICOD ya existente se rechaza y se cuenta, no se sobreescribe.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FCLI ASSIGN TO DISK 'CLIENTES.DAT'
+            RECORD KEY IS CLICOD
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            FILE STATUS IS FS-FCLI.
+      *
+            SELECT FCSV ASSIGN TO DISK 'CLIENTES.CSV'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-FCSV.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FCLI LABEL RECORD IS STANDARD.
+           COPY REGCLI.
+      *
+       FD FCSV LABEL RECORD IS STANDARD.
+           01 LIN-CSV PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FINLEC     PIC X.
+       77 EXISTE     PIC X.
+      *
+      * Campos de trabajo para descomponer una linea de CSV antes de
+      * trasladarla al registro REGCLI.
+       01 CAMPOS-CSV.
+           02 CAMPO-COD  PIC X(10).
+           02 CAMPO-NOM  PIC X(20).
+           02 CAMPO-DIR  PIC X(20).
+           02 CAMPO-POB  PIC X(20).
+           02 CAMPO-SEX  PIC X(01).
+           02 CAMPO-EST  PIC X(01).
+      *
+      * Contadores del resumen final de la carga.
+       77 NUMALT     PIC 999 VALUE 0.
+       77 NUMDUP     PIC 999 VALUE 0.
+       77 ZNUM       PIC ZZ9.
+      *
+       77 FS-FCLI    PIC XX.
+       77 FS-FCSV    PIC XX.
+       77 MSGFS      PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           STOP RUN.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN I-O FCLI.
+           IF FS-FCLI NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
+      *
+           OPEN INPUT FCSV.
+           IF FS-FCSV NOT = '00' THEN
+              PERFORM ERROR-FICHERO-CSV
+              STOP RUN.
+      *
+      * ************************************************
+      * Proceso del programa
+      * ************************************************
+        PROCESO.
+           MOVE SPACE TO FINLEC.
+           READ FCSV AT END MOVE 'S' TO FINLEC.
+      *
+      * La primera linea del fichero es la cabecera de columnas, no
+      * un cliente a cargar.
+           IF FINLEC NOT = 'S' THEN
+              READ FCSV AT END MOVE 'S' TO FINLEC.
+      *
+           PERFORM CARGAR-LINEA UNTIL FINLEC = 'S'.
+      *
+           PERFORM RESUMEN-CARGA.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FCLI.
+           CLOSE FCSV.
+      *
+      * ************************************************
+      * Descompone una linea de CSV y da de alta el cliente, si su
+      * codigo no existe ya en CLIENTES.DAT
+      * ************************************************
+       CARGAR-LINEA.
+           UNSTRING LIN-CSV DELIMITED BY ';'
+              INTO CAMPO-COD, CAMPO-NOM, CAMPO-DIR, CAMPO-POB,
+                   CAMPO-SEX, CAMPO-EST.
+      *
+           MOVE CAMPO-COD TO CLICOD.
+           MOVE CAMPO-NOM TO CLINOM.
+           MOVE CAMPO-DIR TO CLIDIR.
+           MOVE CAMPO-POB TO CLIPOB.
+           MOVE CAMPO-SEX TO CLISEX.
+           IF CAMPO-EST = 'B' THEN
+              SET CLI-BAJA TO TRUE
+            ELSE
+              SET CLI-ACTIVO TO TRUE.
+      *
+           MOVE SPACES TO EXISTE.
+           READ FCLI RECORD KEY IS CLICOD INVALID KEY
+                                 MOVE 'N' TO EXISTE.
+      *
+           IF EXISTE = 'N' THEN
+              WRITE REGCLI
+              IF FS-FCLI = '00' THEN
+                 ADD 1 TO NUMALT
+               ELSE
+                 PERFORM ERROR-FICHERO
+            ELSE
+              ADD 1 TO NUMDUP.
+      *
+           READ FCSV AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Muestra el resumen de la carga por pantalla
+      * ************************************************
+       RESUMEN-CARGA.
+           DISPLAY SPACES ERASE.
+           DISPLAY 'Empresa distribuidora, S.A.'
+                                  LINE  1 POSITION 2 HIGH.
+           DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGH.
+           DISPLAY 'RESUMEN DE LA CARGA DE CLIENTES'
+                                  LINE  3 POSITION 24 REVERSE HIGH.
+      *
+           DISPLAY 'Altas.......:'    LINE  9 POSITION 20 HIGH.
+           MOVE NUMALT TO ZNUM.
+           DISPLAY ZNUM               LINE  9 POSITION 35.
+      *
+           DISPLAY 'Duplicados..:'    LINE 11 POSITION 20 HIGH.
+           MOVE NUMDUP TO ZNUM.
+           DISPLAY ZNUM               LINE 11 POSITION 35.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (CLIENTES.DAT)
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCLI   LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (CLIENTES.CSV)
+      * ************************************************
+       ERROR-FICHERO-CSV.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCSV   LINE 23 POSITION 40 REVERSE.
