@@ -0,0 +1,206 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD13E3.
+       REMARKS. UNIDAD 13 EJERCICIO 3.
+      *
+      * Utilidad batch que carga PRODUCTO.DAT a partir de un fichero de
+      * texto delimitado por punto y coma (mismo formato que genera
+      * UD13E1), para dar de alta de golpe el catalogo de un proveedor
+      * nuevo en vez de teclear cada producto por PEDIR en UD09E1.
+      * Aplica la misma comprobacion de codigo duplicado que hace ALTAS
+      * en UD09E1: un PROCOD ya existente se rechaza y se cuenta, no se
+      * sobreescribe.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FPROD ASSIGN TO DISK 'PRODUCTO.DAT'
+            RECORD KEY IS PROCOD
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            FILE STATUS IS FS-FPROD.
+      *
+            SELECT FCSV ASSIGN TO DISK 'PRODUCTO.CSV'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-FCSV.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FPROD LABEL RECORD IS STANDARD.
+           COPY REGPRO.
+      *
+       FD FCSV LABEL RECORD IS STANDARD.
+           01 LIN-CSV PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FINLEC     PIC X.
+       77 EXISTE     PIC X.
+      *
+      * Campos de trabajo para descomponer una linea de CSV antes de
+      * trasladarla al registro REGPRO. CAMPO-QTY tiene el mismo
+      * ancho exacto que PROQTY (sin espacios de relleno) para que
+      * el MOVE a un campo numerico no arrastre espacios.
+       01 CAMPOS-CSV.
+           02 CAMPO-COD  PIC X(10).
+           02 CAMPO-DES  PIC X(22).
+           02 CAMPO-FAM  PIC X(10).
+           02 CAMPO-QTY  PIC X(05).
+           02 CAMPO-PRE  PIC X(10).
+           02 CAMPO-IVA  PIC X(05).
+           02 CAMPO-AAAA PIC X(04).
+           02 CAMPO-MM   PIC X(02).
+           02 CAMPO-DD   PIC X(02).
+      *
+      * Parte entera y decimal de CAMPO-PRE (que llega con coma
+      * decimal, p.ej. "000123,45"), usadas para montar PROPRE.
+       77 PRE-ENT    PIC 9(6).
+       77 PRE-DEC    PIC 99.
+      *
+      * Parte entera y decimal de CAMPO-IVA (p.ej. "21,00"), usadas
+      * para montar PROIVA.
+       77 IVA-ENT    PIC 99.
+       77 IVA-DEC    PIC 99.
+      *
+      * Contadores del resumen final de la carga.
+       77 NUMALT     PIC 999 VALUE 0.
+       77 NUMDUP     PIC 999 VALUE 0.
+       77 ZNUM       PIC ZZ9.
+      *
+       77 FS-FPROD   PIC XX.
+       77 FS-FCSV    PIC XX.
+       77 MSGFS      PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           STOP RUN.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN I-O FPROD.
+           IF FS-FPROD NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
+      *
+           OPEN INPUT FCSV.
+           IF FS-FCSV NOT = '00' THEN
+              PERFORM ERROR-FICHERO-CSV
+              STOP RUN.
+      *
+      * ************************************************
+      * Proceso del programa
+      * ************************************************
+        PROCESO.
+           MOVE SPACE TO FINLEC.
+           READ FCSV AT END MOVE 'S' TO FINLEC.
+      *
+      * La primera linea del fichero es la cabecera de columnas, no
+      * un producto a cargar.
+           IF FINLEC NOT = 'S' THEN
+              READ FCSV AT END MOVE 'S' TO FINLEC.
+      *
+           PERFORM CARGAR-LINEA UNTIL FINLEC = 'S'.
+      *
+           PERFORM RESUMEN-CARGA.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FPROD.
+           CLOSE FCSV.
+      *
+      * ************************************************
+      * Descompone una linea de CSV y da de alta el producto, si su
+      * codigo no existe ya en PRODUCTO.DAT
+      * ************************************************
+       CARGAR-LINEA.
+           UNSTRING LIN-CSV DELIMITED BY ';' OR '/'
+              INTO CAMPO-COD, CAMPO-DES, CAMPO-FAM, CAMPO-QTY,
+                   CAMPO-PRE, CAMPO-IVA, CAMPO-AAAA, CAMPO-MM,
+                   CAMPO-DD.
+      *
+           MOVE CAMPO-COD TO PROCOD.
+           MOVE CAMPO-DES TO PRODES.
+           MOVE CAMPO-FAM TO PROFAM.
+           MOVE CAMPO-QTY TO PROQTY.
+           MOVE CAMPO-AAAA TO CADAA.
+           MOVE CAMPO-MM   TO CADMM.
+           MOVE CAMPO-DD   TO CADDD.
+           PERFORM DESCOMPONER-PRECIO.
+           PERFORM DESCOMPONER-IVA.
+      *
+           MOVE SPACES TO EXISTE.
+           READ FPROD RECORD KEY IS PROCOD INVALID KEY
+                                 MOVE 'N' TO EXISTE.
+      *
+           IF EXISTE = 'N' THEN
+              WRITE REGPRO
+              IF FS-FPROD = '00' THEN
+                 ADD 1 TO NUMALT
+               ELSE
+                 PERFORM ERROR-FICHERO
+            ELSE
+              ADD 1 TO NUMDUP.
+      *
+           READ FCSV AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * CAMPO-PRE llega como "NNNNNN,NN" (coma decimal); se separa
+      * en parte entera y parte decimal para montar PROPRE.
+      * ************************************************
+       DESCOMPONER-PRECIO.
+           UNSTRING CAMPO-PRE DELIMITED BY ','
+              INTO PRE-ENT, PRE-DEC.
+           COMPUTE PROPRE = PRE-ENT + (PRE-DEC / 100).
+      *
+      * ************************************************
+      * CAMPO-IVA llega como "NN,NN" (coma decimal); se separa en
+      * parte entera y parte decimal para montar PROIVA.
+      * ************************************************
+       DESCOMPONER-IVA.
+           UNSTRING CAMPO-IVA DELIMITED BY ','
+              INTO IVA-ENT, IVA-DEC.
+           COMPUTE PROIVA = IVA-ENT + (IVA-DEC / 100).
+      *
+      * ************************************************
+      * Muestra el resumen de la carga por pantalla
+      * ************************************************
+       RESUMEN-CARGA.
+           DISPLAY SPACES ERASE.
+           DISPLAY 'Empresa distribuidora, S.A.'
+                                  LINE  1 POSITION 2 HIGH.
+           DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGH.
+           DISPLAY 'RESUMEN DE LA CARGA DE PRODUCTOS'
+                                  LINE  3 POSITION 24 REVERSE HIGH.
+      *
+           DISPLAY 'Altas.......:'    LINE  9 POSITION 20 HIGH.
+           MOVE NUMALT TO ZNUM.
+           DISPLAY ZNUM               LINE  9 POSITION 35.
+      *
+           DISPLAY 'Duplicados..:'    LINE 11 POSITION 20 HIGH.
+           MOVE NUMDUP TO ZNUM.
+           DISPLAY ZNUM               LINE 11 POSITION 35.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (PRODUCTO.DAT)
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPROD  LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (PRODUCTO.CSV)
+      * ************************************************
+       ERROR-FICHERO-CSV.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCSV   LINE 23 POSITION 40 REVERSE.
