@@ -0,0 +1,493 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD13E5.
+       REMARKS. UNIDAD 13 EJERCICIO 5.
+      *
+      * Utilidad batch pensada para lanzarse por el planificador cada
+      * noche: genera el catalogo de productos con el mismo formato de
+      * impresora que UD09E5 (CATALOGO.PRN) y, ademas, escribe una
+      * copia identica linea a linea en el fichero de spool de
+      * impresora (CATALOGO.SPL), dejando el catalogo ya encolado para
+      * imprimir sin intervencion del operador. Al terminar, anota el
+      * resultado de la ejecucion en BATCHLOG.DAT.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            Select FPROD ASSIGN TO DISK 'PRODUCTO.DAT'
+            RECORD KEY IS PROCOD
+            ALTERNATE RECORD KEY IS PROFAM WITH DUPLICATES
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS FS-FPROD.
+      *
+      * Fichero de listado (texto, una linea de 80 columnas por
+      * registro), pensado para mandar a impresora o visualizar con
+      * cualquier editor.
+            SELECT FLISTA ASSIGN TO DISK 'CATALOGO.PRN'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FLISTA.
+      *
+      * Copia de spool: mismo contenido que FLISTA, linea a linea,
+      * lista para que el gestor de colas de impresion la recoja.
+            SELECT FSPOOL ASSIGN TO DISK 'CATALOGO.SPL'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FSPOOL.
+      *
+      * Diario de ejecuciones del proceso nocturno: una linea por
+      * lanzamiento, con fecha, hora, registros tratados y resultado.
+            SELECT FLOG ASSIGN TO DISK 'BATCHLOG.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-FLOG.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FPROD LABEL RECORD IS STANDARD.
+           COPY REGPRO.
+      *
+       FD FLISTA LABEL RECORD IS STANDARD.
+           01 LIN-IMPR PIC X(80).
+      *
+       FD FSPOOL LABEL RECORD IS STANDARD.
+           01 LIN-SPL PIC X(80).
+      *
+       FD FLOG LABEL RECORD IS STANDARD.
+           01 LIN-LOG PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FECHA       PIC 99999999.
+       77 FINLEC      PIC X.
+      *
+      * Variables de edicion.
+       77 ZQTY        PIC ZZ.ZZ9.
+       77 ZPRE        PIC ZZZ.ZZ9,99.
+      *
+      * Acumuladores del total general del listado.
+       77 TOTQTY      PIC 9(7).
+       77 TOTVAL      PIC 9(9)V99.
+      *
+      * Numero de productos volcados al catalogo, para el diario.
+       77 NUMREG      PIC 9(5) VALUE 0.
+       77 ZNUMREG     PIC ZZZZ9.
+       77 ZNUMPAG     PIC ZZ9.
+      *
+      * Rotura y acumuladores del subtotal por familia (PROFAM).
+       77 FAMANT      PIC XXX.
+       77 PRIMERA-VEZ PIC X VALUE 'S'.
+       77 SUBQTY      PIC 9(7).
+       77 SUBVAL      PIC 9(9)V99.
+      *
+      * Paginacion del listado.
+       77 NUMPAG      PIC 999 VALUE 0.
+       77 LINPAG      PIC 99  VALUE 0.
+       77 MAXLIN      PIC 99  VALUE 55.
+      *
+       77 FS-FPROD    PIC XX.
+       77 FS-FLISTA   PIC XX.
+       77 FS-FSPOOL   PIC XX.
+       77 FS-FLOG     PIC XX.
+       77 MSGFS       PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+       01 FF1.
+           02 AA1     PIC 9999.
+           02 MM1     PIC 99.
+           02 DD1     PIC 99.
+       01 FF2.
+           02 DD2     PIC 99.
+           02 GT1     PIC X   VALUE '/'.
+           02 MM2     PIC 99.
+           02 GT2     PIC X   VALUE '/'.
+           02 AA2     PIC 9999.
+      *
+       01 HR1.
+           02 HH1     PIC 99.
+           02 NN1     PIC 99.
+           02 SS1     PIC 99.
+           02 CC1     PIC 99.
+       01 HR2.
+           02 HH2     PIC 99.
+           02 GH1     PIC X   VALUE ':'.
+           02 NN2     PIC 99.
+           02 GH2     PIC X   VALUE ':'.
+           02 SS2     PIC 99.
+      *
+      * Lineas de cabecera de pagina.
+       01 CABECERA-1.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(28) VALUE 'Empresa distribuidora, S.A.'.
+           02 FILLER  PIC X(31) VALUE SPACES.
+           02 FILLER  PIC X(8)  VALUE 'Pagina: '.
+           02 CAB-PAG PIC ZZ9.
+           02 FILLER  PIC X(8)  VALUE SPACES.
+      *
+       01 CABECERA-2.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(9)  VALUE 'Grupo D&S'.
+           02 FILLER  PIC X(50) VALUE SPACES.
+           02 FILLER  PIC X(7)  VALUE 'Fecha: '.
+           02 CAB-FEC PIC 99/99/9999.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+      *
+       01 CABECERA-4.
+           02 FILLER  PIC X(25) VALUE SPACES.
+           02 FILLER  PIC X(30) VALUE 'CATALOGO NOCTURNO DE PRODUCTOS'.
+           02 FILLER  PIC X(25) VALUE SPACES.
+      *
+       01 CABECERA-5.
+           02 FILLER  PIC X(3)  VALUE SPACES.
+           02 FILLER  PIC X(10) VALUE 'Codigo'.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(22) VALUE 'Descripcion'.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(10) VALUE 'Familia'.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(6)  VALUE 'Cantd.'.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(10) VALUE 'Precio'.
+           02 FILLER  PIC X(11) VALUE SPACES.
+      *
+       01 BLANCO-IMPR  PIC X(80) VALUE SPACES.
+       01 GUION-IMPR   PIC X(80) VALUE ALL '-'.
+      *
+      * Linea de detalle de un producto.
+       01 LINEA-DETALLE.
+           02 FILLER   PIC X(3)  VALUE SPACES.
+           02 DET-COD  PIC X(10).
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 DET-DESC PIC X(22).
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 DET-FAM  PIC X(10).
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 DET-QTY  PIC ZZ.ZZ9.
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 DET-PRE  PIC ZZZ.ZZ9,99.
+           02 FILLER   PIC X(11) VALUE SPACES.
+      *
+      * Linea de rotura de familia.
+       01 LINEA-SUBTOTAL.
+           02 FILLER   PIC X(3)  VALUE SPACES.
+           02 FILLER   PIC X(16) VALUE '-- Fin familia '.
+           02 SUB-FAM  PIC XXX.
+           02 FILLER   PIC X(4)  VALUE ' -- '.
+           02 FILLER   PIC X(25) VALUE SPACES.
+           02 SUB-QTY  PIC Z.ZZZ.ZZ9.
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 SUB-VAL  PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER   PIC X(4)  VALUE SPACES.
+      *
+      * Linea de total general.
+       01 LINEA-TOTAL.
+           02 FILLER   PIC X(3)  VALUE SPACES.
+           02 FILLER   PIC X(15) VALUE 'TOTAL GENERAL:'.
+           02 FILLER   PIC X(37) VALUE SPACES.
+           02 TOT-QTY  PIC Z.ZZZ.ZZ9.
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 TOT-VAL  PIC ZZZ.ZZZ.ZZ9,99.
+      *
+      * Linea del diario de ejecuciones (BATCHLOG.DAT).
+       01 LINEA-LOG.
+           02 FILLER   PIC X(1)  VALUE SPACES.
+           02 LOG-FEC  PIC 99/99/9999.
+           02 FILLER   PIC X(1)  VALUE SPACES.
+           02 LOG-HOR.
+               03 LOG-HH  PIC 99.
+               03 FILLER  PIC X   VALUE ':'.
+               03 LOG-NN  PIC 99.
+               03 FILLER  PIC X   VALUE ':'.
+               03 LOG-SS  PIC 99.
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 FILLER   PIC X(20) VALUE 'Catalogo generado. '.
+           02 FILLER   PIC X(19) VALUE 'Productos volcados:'.
+           02 LOG-REG  PIC ZZZZ9.
+           02 FILLER   PIC X(9)  VALUE ' Paginas:'.
+           02 LOG-PAG  PIC ZZ9.
+123456*
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           STOP RUN.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN INPUT FPROD.
+           IF FS-FPROD NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
+      *
+           OPEN OUTPUT FLISTA.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA
+              STOP RUN.
+      *
+           OPEN OUTPUT FSPOOL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL
+              STOP RUN.
+      *
+      * El diario es un fichero de solo-anadir: si todavia no existe,
+      * OPEN EXTEND lo crea (codigo de estado '35').
+           OPEN EXTEND FLOG.
+           IF FS-FLOG = '35' THEN
+              OPEN OUTPUT FLOG.
+           IF FS-FLOG NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLOG
+              STOP RUN.
+      *
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           ACCEPT HR1   FROM TIME.
+           MOVE FECHA   TO   FF1.
+           MOVE DD1   TO DD2.
+           MOVE MM1   TO MM2.
+           MOVE AA1   TO AA2.
+      *
+           MOVE HH1   TO HH2.
+           MOVE NN1   TO NN2.
+           MOVE SS1   TO SS2.
+      *
+      * Inicializar variables.
+           MOVE 0  TO TOTQTY.
+           MOVE 0  TO TOTVAL.
+           MOVE 0  TO NUMREG.
+           MOVE SPACES TO FAMANT.
+           MOVE 'S'    TO PRIMERA-VEZ.
+           MOVE 0  TO SUBQTY.
+           MOVE 0  TO SUBVAL.
+           MOVE 99 TO LINPAG.
+      *
+      * ************************************************
+      * Proceso del programa
+      * ************************************************
+        PROCESO.
+           MOVE SPACE TO FINLEC.
+      * Se recorre FPROD por la clave alternativa PROFAM (no por el
+      * codigo PROCOD, que desde la numeracion automatica es ajeno a
+      * la familia) para que la rotura de familia agrupe de verdad.
+           MOVE LOW-VALUES TO PROFAM.
+           START FPROD KEY IS NOT LESS PROFAM INVALID KEY
+                                       MOVE 'S' TO FINLEC.
+           IF FINLEC NOT = 'S' THEN
+              READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+           PERFORM MOSTRAR UNTIL FINLEC = 'S'.
+      *
+      * Se emite la ultima rotura de familia pendiente.
+           IF PRIMERA-VEZ = 'N' THEN
+              PERFORM SUBTOTAL-FAMILIA.
+      *
+           PERFORM TOTAL-GENERAL.
+      *
+           PERFORM GRABAR-LOG.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FPROD.
+           CLOSE FLISTA.
+           CLOSE FSPOOL.
+           CLOSE FLOG.
+      *
+      * ************************************************
+      * Escribe la cabecera de una pagina nueva, tanto en el listado
+      * como en su copia de spool.
+      * ************************************************
+       CABECERA.
+           ADD 1 TO NUMPAG.
+           MOVE NUMPAG TO CAB-PAG.
+           MOVE FF2    TO CAB-FEC.
+      *
+           WRITE LIN-IMPR FROM CABECERA-1 BEFORE ADVANCING PAGE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           WRITE LIN-IMPR FROM CABECERA-2 AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           WRITE LIN-IMPR FROM BLANCO-IMPR AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           WRITE LIN-IMPR FROM CABECERA-4 AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           WRITE LIN-IMPR FROM BLANCO-IMPR AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           WRITE LIN-IMPR FROM CABECERA-5 AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           WRITE LIN-IMPR FROM GUION-IMPR AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+      *
+           MOVE CABECERA-1 TO LIN-SPL.
+           WRITE LIN-SPL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL.
+           MOVE CABECERA-2 TO LIN-SPL.
+           WRITE LIN-SPL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL.
+           MOVE BLANCO-IMPR TO LIN-SPL.
+           WRITE LIN-SPL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL.
+           MOVE CABECERA-4 TO LIN-SPL.
+           WRITE LIN-SPL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL.
+           MOVE BLANCO-IMPR TO LIN-SPL.
+           WRITE LIN-SPL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL.
+           MOVE CABECERA-5 TO LIN-SPL.
+           WRITE LIN-SPL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL.
+           MOVE GUION-IMPR TO LIN-SPL.
+           WRITE LIN-SPL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL.
+      *
+           MOVE 7 TO LINPAG.
+      *
+      * ************************************************
+      * Escribe la linea de un producto en el listado y en el spool
+      * ************************************************
+       MOSTRAR.
+      *
+      * Rotura de familia: se emite el subtotal pendiente antes de
+      * empezar a mostrar los productos de la nueva familia.
+           IF PRIMERA-VEZ = 'N' AND PROFAM NOT = FAMANT THEN
+              PERFORM SUBTOTAL-FAMILIA.
+      *
+           IF PROFAM NOT = FAMANT THEN
+              MOVE PROFAM TO FAMANT
+              MOVE 'N'    TO PRIMERA-VEZ.
+      *
+           IF LINPAG > MAXLIN THEN
+              PERFORM CABECERA.
+      *
+           MOVE PROCOD TO DET-COD.
+           MOVE PRODES TO DET-DESC.
+           MOVE PROFAM TO DET-FAM.
+           MOVE PROQTY TO DET-QTY.
+           MOVE PROPRE TO DET-PRE.
+           WRITE LIN-IMPR FROM LINEA-DETALLE AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           MOVE LINEA-DETALLE TO LIN-SPL.
+           WRITE LIN-SPL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL.
+           ADD 1 TO LINPAG.
+           ADD 1 TO NUMREG.
+      *
+      * Acumula para el subtotal de familia y el total general.
+           ADD PROQTY TO TOTQTY SUBQTY.
+           COMPUTE TOTVAL = TOTVAL + (PROQTY * PROPRE).
+           COMPUTE SUBVAL = SUBVAL + (PROQTY * PROPRE).
+      *
+      * Lee siguiente registro.
+           READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Escribe la linea de rotura de familia
+      * ************************************************
+       SUBTOTAL-FAMILIA.
+           IF LINPAG > MAXLIN THEN
+              PERFORM CABECERA.
+      *
+           MOVE FAMANT TO SUB-FAM.
+           MOVE SUBQTY TO SUB-QTY.
+           MOVE SUBVAL TO SUB-VAL.
+           WRITE LIN-IMPR FROM LINEA-SUBTOTAL AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           MOVE LINEA-SUBTOTAL TO LIN-SPL.
+           WRITE LIN-SPL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL.
+           ADD 1 TO LINPAG.
+      *
+           MOVE 0 TO SUBQTY.
+           MOVE 0 TO SUBVAL.
+      *
+      * ************************************************
+      * Escribe el total general del listado
+      * ************************************************
+       TOTAL-GENERAL.
+           IF LINPAG > MAXLIN THEN
+              PERFORM CABECERA.
+      *
+           WRITE LIN-IMPR FROM GUION-IMPR AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           MOVE GUION-IMPR TO LIN-SPL.
+           WRITE LIN-SPL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL.
+           ADD 1 TO LINPAG.
+      *
+           MOVE TOTQTY TO TOT-QTY.
+           MOVE TOTVAL TO TOT-VAL.
+           WRITE LIN-IMPR FROM LINEA-TOTAL AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           MOVE LINEA-TOTAL TO LIN-SPL.
+           WRITE LIN-SPL.
+           IF FS-FSPOOL NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSPOOL.
+           ADD 1 TO LINPAG.
+      *
+      * ************************************************
+      * Anota en BATCHLOG.DAT el resultado de esta ejecucion
+      * ************************************************
+       GRABAR-LOG.
+           MOVE FF2  TO LOG-FEC.
+           MOVE HH2  TO LOG-HH.
+           MOVE NN2  TO LOG-NN.
+           MOVE SS2  TO LOG-SS.
+           MOVE NUMREG TO LOG-REG.
+           MOVE NUMPAG TO LOG-PAG.
+           MOVE LINEA-LOG TO LIN-LOG.
+           WRITE LIN-LOG.
+           IF FS-FLOG NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLOG.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (PRODUCTO.DAT)
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPROD  LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (CATALOGO.PRN)
+      * ************************************************
+       ERROR-FICHERO-FLISTA.
+           DISPLAY MSGFS      LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FLISTA  LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (CATALOGO.SPL)
+      * ************************************************
+       ERROR-FICHERO-FSPOOL.
+           DISPLAY MSGFS      LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FSPOOL  LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (BATCHLOG.DAT)
+      * ************************************************
+       ERROR-FICHERO-FLOG.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FLOG   LINE 23 POSITION 40 REVERSE.
