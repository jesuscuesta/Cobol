@@ -0,0 +1,333 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD11E1.
+       REMARKS. UNIDAD 11 EJERCICIO 1.
+      *
+      * Entrada de pedidos: captura una cabecera (cliente, fecha) y
+      * sus lineas de detalle (producto, cantidad), comprobando que
+      * el cliente existe en CLIENTES.DAT y cada producto en
+      * PRODUCTO.DAT antes de grabar nada en PEDIDOS.DAT/LINPED.DAT.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FCLI ASSIGN TO DISK 'CLIENTES.DAT'
+            RECORD KEY IS CLICOD
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            FILE STATUS IS FS-FCLI.
+      *
+            SELECT FPROD ASSIGN TO DISK 'PRODUCTO.DAT'
+            RECORD KEY IS PROCOD
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            FILE STATUS IS FS-FPROD.
+      *
+            SELECT FPED ASSIGN TO DISK 'PEDIDOS.DAT'
+            RECORD KEY IS PEDNUM
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            FILE STATUS IS FS-FPED.
+      *
+            SELECT FLIN ASSIGN TO DISK 'LINPED.DAT'
+            RECORD KEY IS LINCLAVE
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            FILE STATUS IS FS-FLIN.
+      *
+            SELECT FCTR ASSIGN TO DISK 'PEDIDOS.CTR'
+            RECORD KEY IS CTRID
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            FILE STATUS IS FS-FCTR.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FCLI LABEL RECORD IS STANDARD.
+           COPY REGCLI.
+      *
+       FD FPROD LABEL RECORD IS STANDARD.
+           COPY REGPRO.
+      *
+      * Cabecera de pedido: numero de pedido, cliente y fecha.
+       FD FPED LABEL RECORD IS STANDARD.
+       01 REGPED.
+          02 PEDNUM   PIC 9(6).
+          02 PEDCLI   PIC X(4).
+          02 PEDFEC.
+             05 PEDAA PIC 9999.
+             05 PEDMM PIC 99.
+             05 PEDDD PIC 99.
+      *
+      * Linea de detalle de pedido: producto y cantidad, bajo la
+      * clave compuesta numero de pedido + numero de linea.
+       FD FLIN LABEL RECORD IS STANDARD.
+       01 REGLIN.
+          02 LINCLAVE.
+             05 LINPED PIC 9(6).
+             05 LINNUM PIC 9999.
+          02 LINPRO   PIC X(4).
+          02 LINCAN   PIC 99999.
+      *
+      * Contador de numeros de pedido (un unico registro, clave fija).
+       FD FCTR LABEL RECORD IS STANDARD.
+       01 REGCTR.
+          02 CTRID    PIC X.
+          02 CTRVAL   PIC 9(6).
+123456*
+       WORKING-STORAGE SECTION.
+       77 FECHA      PIC 99999999.
+       77 GUION      PIC X(60) VALUE ALL '-'.
+      *
+       77 MENSAJE    PIC X(60) VALUE ' MENSAJES:   '.
+       77 MSGNUEVO   PIC X(60) VALUE
+           'Codigo de cliente en blanco para terminar'.
+       77 ERROR-CLI  PIC X(50) VALUE 'ERROR! El cliente NO existe.'.
+       77 ERROR-PRO  PIC X(50) VALUE 'ERROR! El producto NO existe.'.
+      *
+       77 CLICOD-PED PIC X(4).
+       77 EXISTE     PIC X.
+       77 CONTINUA   PIC X.
+       77 NEXTPED    PIC 9(6).
+       77 LINACT     PIC 9999.
+       77 PROCOD-LIN PIC X(4).
+       77 CANT-LIN   PIC 99999.
+      *
+       77 FS-FCLI    PIC XX.
+       77 FS-FPROD   PIC XX.
+       77 FS-FPED    PIC XX.
+       77 FS-FLIN    PIC XX.
+       77 FS-FCTR    PIC XX.
+       77 MSGFS      PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+       01 FF1.
+           02 AA1     PIC 9999.
+           02 MM1     PIC 99.
+           02 DD1     PIC 99.
+       01 FF2.
+           02 DD2     PIC 99.
+           02 GT1     PIC X   VALUE '/'.
+           02 MM2     PIC 99.
+           02 GT2     PIC X   VALUE '/'.
+           02 AA2     PIC 9999.
+123456*
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           GOBACK.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN INPUT FCLI.
+           IF FS-FCLI NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FCLI
+              GOBACK.
+      *
+           OPEN INPUT FPROD.
+           IF FS-FPROD NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FPROD
+              GOBACK.
+      *
+           OPEN I-O FPED.
+           IF FS-FPED NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FPED
+              GOBACK.
+      *
+           OPEN I-O FLIN.
+           IF FS-FLIN NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLIN
+              GOBACK.
+      *
+      * PEDIDOS.CTR todavia no existe la primera vez que se ejecuta
+      * este programa (estado '35'); se crea con un unico registro
+      * en cero, igual que PERSONAS.DAT/AUDITCLI.DAT en otros sitios.
+           OPEN I-O FCTR.
+           IF FS-FCTR = '35' THEN
+              OPEN OUTPUT FCTR
+              MOVE 'P' TO CTRID
+              MOVE ZEROS TO CTRVAL
+              WRITE REGCTR
+              CLOSE FCTR
+              OPEN I-O FCTR.
+      *
+           IF FS-FCTR NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FCTR
+              GOBACK.
+      *
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           MOVE FECHA TO FF1.
+           MOVE DD1   TO DD2.
+           MOVE MM1   TO MM2.
+           MOVE AA1   TO AA2.
+      *
+      * CLICOD-PED se deja con un valor no en blanco para que entre en
+      * el bucle de NUEVO-PEDIDO al menos una vez.
+           MOVE 'X' TO CLICOD-PED.
+      *
+      * ************************************************
+      * Proceso del programa: un pedido por vuelta, hasta que se
+      * deje el codigo de cliente en blanco.
+      * ************************************************
+        PROCESO.
+           PERFORM PANTALLA.
+           PERFORM NUEVO-PEDIDO UNTIL CLICOD-PED = SPACES.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FCLI FPROD FPED FLIN FCTR.
+      *
+      * ************************************************
+      * Mostrar Cabecera de pantalla
+      * ************************************************
+       PANTALLA.
+           DISPLAY SPACES ERASE.
+           DISPLAY 'Empresa distribuidora, S.A.'
+                                  LINE  1 POSITION 2 HIGH.
+           DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGH.
+           DISPLAY 'Fecha:'       NO ADVANCING LINE  1 POSITION 60 HIGH.
+           DISPLAY FF2.
+           DISPLAY 'ENTRADA DE PEDIDOS'
+                                   LINE  3 POSITION 30 REVERSE HIGH.
+      *
+           DISPLAY 'Num. pedido.:' LINE  6 POSITION 10 HIGH.
+           DISPLAY 'Cod. cliente:' LINE  8 POSITION 10 HIGH.
+           DISPLAY 'Cliente.....:' LINE  9 POSITION 10 HIGH.
+      *
+           DISPLAY 'Lin. Producto  Descripcion          Cantidad'
+                                   LINE 11 POSITION 10 HIGH.
+           DISPLAY GUION           LINE 12 POSITION 10 HIGH.
+      *
+           DISPLAY MENSAJE         LINE 23 POSITION  3 REVERSE.
+           DISPLAY MSGNUEVO        LINE 23 POSITION 14 REVERSE.
+      *
+      * ************************************************
+      * Captura la cabecera de un pedido y, si el cliente es
+      * valido, sus lineas de detalle.
+      * ************************************************
+       NUEVO-PEDIDO.
+           PERFORM BORRAR-PANTALLA.
+           MOVE SPACES TO CLICOD-PED.
+           ACCEPT CLICOD-PED LINE  8 POSITION 25 NO BEEP.
+      *
+           IF CLICOD-PED NOT = SPACES THEN
+              MOVE CLICOD-PED TO CLICOD
+              MOVE SPACES     TO EXISTE
+              READ FCLI RECORD KEY IS CLICOD INVALID KEY
+                                    MOVE 'N' TO EXISTE
+              IF EXISTE = 'N' OR CLI-BAJA THEN
+                 DISPLAY ERROR-CLI LINE 23 POSITION 14 REVERSE
+                 PERFORM CONTINUAR
+               ELSE
+                 DISPLAY CLINOM LINE  9 POSITION 25
+                 PERFORM GRABAR-CABECERA
+                 MOVE ZEROS TO LINACT
+      * PROCOD-LIN se deja con un valor no en blanco para que entre en
+      * el bucle de PEDIR-LINEA al menos una vez.
+                 MOVE 'X' TO PROCOD-LIN
+                 PERFORM PEDIR-LINEA UNTIL PROCOD-LIN = SPACES
+                 DISPLAY 'PEDIDO GRABADO!' LINE 23 POSITION 14 REVERSE
+                 PERFORM CONTINUAR.
+      *
+      * ************************************************
+      * Asigna el siguiente numero de pedido y graba la cabecera.
+      * ************************************************
+       GRABAR-CABECERA.
+           MOVE 'P' TO CTRID.
+           READ FCTR RECORD KEY IS CTRID INVALID KEY
+                                 PERFORM ERROR-FICHERO-FCTR.
+           ADD 1 TO CTRVAL.
+           MOVE CTRVAL TO NEXTPED.
+           REWRITE REGCTR.
+           IF FS-FCTR NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FCTR.
+           MOVE NEXTPED TO PEDNUM.
+           DISPLAY PEDNUM LINE  6 POSITION 25.
+      *
+           MOVE CLICOD-PED TO PEDCLI.
+           MOVE AA1 TO PEDAA.
+           MOVE MM1 TO PEDMM.
+           MOVE DD1 TO PEDDD.
+           WRITE REGPED.
+           IF FS-FPED NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FPED.
+      *
+      * ************************************************
+      * Capturar una linea de detalle (producto/cantidad). Un
+      * codigo de producto en blanco termina las lineas de este
+      * pedido.
+      * ************************************************
+       PEDIR-LINEA.
+           MOVE SPACES TO PROCOD-LIN.
+           ACCEPT PROCOD-LIN LINE 13 POSITION 15 NO BEEP.
+      *
+           IF PROCOD-LIN NOT = SPACES THEN
+              MOVE PROCOD-LIN TO PROCOD
+              MOVE SPACES     TO EXISTE
+              READ FPROD RECORD KEY IS PROCOD INVALID KEY
+                                    MOVE 'N' TO EXISTE
+              IF EXISTE = 'N' THEN
+                 DISPLAY ERROR-PRO LINE 23 POSITION 14 REVERSE
+                 PERFORM CONTINUAR
+               ELSE
+                 DISPLAY PRODES LINE 13 POSITION 25
+                 MOVE ZEROS TO CANT-LIN
+                 ACCEPT CANT-LIN LINE 13 POSITION 48 NO BEEP
+                 ADD 1 TO LINACT
+                 MOVE NEXTPED  TO LINPED
+                 MOVE LINACT   TO LINNUM
+                 MOVE PROCOD-LIN TO LINPRO
+                 MOVE CANT-LIN TO LINCAN
+                 WRITE REGLIN
+                 IF FS-FLIN NOT = '00' THEN
+                    PERFORM ERROR-FICHERO-FLIN.
+      *
+      * ************************************************
+      * Borra la informacion de la pantalla
+      * ************************************************
+       BORRAR-PANTALLA.
+           DISPLAY SPACES LINE  6 POSITION 25 ERASE EOL.
+           DISPLAY SPACES LINE  8 POSITION 25 ERASE EOL.
+           DISPLAY SPACES LINE  9 POSITION 25 ERASE EOL.
+           DISPLAY SPACES LINE 13 POSITION 15 ERASE EOL.
+      *
+      * ************************************************
+      * Pulsar tecla para continuar
+      * ************************************************
+        CONTINUAR.
+           DISPLAY 'Pulse una tecla para continuar'
+                            LINE 23 POSITION 45 REVERSE BEEP.
+           ACCEPT CONTINUA  LINE 23 POSITION 75 REVERSE OFF NO BEEP.
+      *
+      * ************************************************
+      * Pantallas amigables de error de fichero
+      * ************************************************
+       ERROR-FICHERO-FCLI.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCLI   LINE 23 POSITION 40 REVERSE.
+      *
+       ERROR-FICHERO-FPROD.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPROD  LINE 23 POSITION 40 REVERSE.
+      *
+       ERROR-FICHERO-FPED.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPED   LINE 23 POSITION 40 REVERSE.
+      *
+       ERROR-FICHERO-FLIN.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FLIN   LINE 23 POSITION 40 REVERSE.
+      *
+       ERROR-FICHERO-FCTR.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCTR   LINE 23 POSITION 40 REVERSE.
