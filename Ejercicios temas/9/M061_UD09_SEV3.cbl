@@ -0,0 +1,235 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD09E3.
+       REMARKS. UNIDAD 9 EJERCICIO 3.
+      *
+      * Este programa muestra por pantalla, agrupados por familia (PROFAM),
+      * los productos del fichero PRODUCTO.DAT cuya cantidad en stock (PROQTY)
+      * esta por debajo del punto de pedido, para poder detectar a tiempo
+      * los articulos que hay que reponer.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            Select FPROD ASSIGN TO DISK 'PRODUCTO.DAT'
+            RECORD KEY IS PROCOD
+            ALTERNATE RECORD KEY IS PROFAM WITH DUPLICATES
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS FS-FPROD.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FPROD LABEL RECORD IS STANDARD.
+           COPY REGPRO.
+
+       WORKING-STORAGE SECTION.
+       77 FECHA       PIC 99999999.
+       77 GUION       PIC X(70) VALUE ALL '-'.
+       77 MENSAJE     PIC X(70) VALUE ' MENSAJES:'.
+       77 CONTINUA    PIC X.
+       77 FINLEC         PIC X.
+       77 LIN         PIC 99.
+      *
+      * Punto de pedido: por debajo de esta cantidad, el producto se lista.
+       77 PUNTO-PEDIDO  PIC 99999 VALUE 00010.
+      *
+       77 FAMANT      PIC XXX.
+       77 PRIMERA-VEZ PIC X VALUE 'S'.
+      *
+      * Variables de edicion.
+       77 ZQTY        PIC ZZ.ZZ9.
+       77 ZPRE        PIC ZZZ.ZZ9,99.
+      *
+       77 FS-FPROD    PIC XX.
+       77 MSGFS       PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+       01 FF1.
+           02 AA1     PIC 9999.
+           02 MM1     PIC 99.
+           02 DD1     PIC 99.
+       01 FF2.
+           02 DD2     PIC 99.
+           02 GT1     PIC X   VALUE '/'.
+           02 MM2     PIC 99.
+           02 GT2     PIC X   VALUE '/'.
+           02 AA2     PIC 9999.
+      *
+       01 HR1.
+           02 HH1     PIC 99.
+           02 NN1     PIC 99.
+           02 SS1     PIC 99.
+           02 CC1     PIC 99.
+       01 HR2.
+           02 HH2     PIC 99.
+           02 GH1     PIC X   VALUE ':'.
+           02 NN2     PIC 99.
+           02 GH2     PIC X   VALUE ':'.
+           02 SS2     PIC 99.
+123456*
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           STOP RUN.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN INPUT FPROD.
+           IF FS-FPROD NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
+      *
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           ACCEPT HR1   FROM TIME.
+           MOVE FECHA   TO   FF1.
+      *
+           MOVE DD1   TO DD2.
+           MOVE MM1   TO MM2.
+           MOVE AA1   TO AA2.
+      *
+           MOVE HH1   TO HH2.
+           MOVE NN1   TO NN2.
+           MOVE SS1   TO SS2.
+      *
+      * Inicializar variables.
+           MOVE SPACES TO FAMANT.
+           MOVE 'S'    TO PRIMERA-VEZ.
+           MOVE 6      TO LIN.
+      *
+      * ************************************************
+      * Proceso del programa
+      * ************************************************
+        PROCESO.
+           PERFORM PANTALLA.
+           MOVE SPACE TO FINLEC.
+      * Se recorre FPROD por la clave alternativa PROFAM (no por el
+      * codigo PROCOD, que desde la numeracion automatica es ajeno a
+      * la familia) para que la rotura de familia agrupe de verdad.
+           MOVE LOW-VALUES TO PROFAM.
+           START FPROD KEY IS NOT LESS PROFAM INVALID KEY
+                                       MOVE 'S' TO FINLEC.
+           IF FINLEC NOT = 'S' THEN
+              READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+           IF FINLEC = 'S' THEN
+              DISPLAY 'El fichero esta vacio'
+                          LINE 23 POSITION 15 REVERSE
+              ACCEPT CONTINUA LINE 23 POSITION 79.
+      *
+           PERFORM REVISAR UNTIL FINLEC = 'S'.
+      *
+      * Se emite la ultima rotura de familia pendiente.
+           IF PRIMERA-VEZ = 'N' THEN
+              PERFORM SUBTOTAL-FAMILIA.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FPROD.
+      *
+      * ************************************************
+      * Mostrar Cabecera de pantalla
+      * ************************************************
+       PANTALLA.
+           DISPLAY SPACES ERASE.
+           DISPLAY 'Empresa distribuidora, S.A.'
+                                  LINE  1 POSITION 2 HIGH.
+           DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGH.
+           DISPLAY 'Fecha:'       NO ADVANCING LINE  1 POSITION 60 HIGH.
+           DISPLAY FF2.
+           DISPLAY 'Hora.:'       NO ADVANCING LINE  2 POSITION 60 HIGH.
+           DISPLAY HR2.
+           DISPLAY 'PRODUCTOS POR DEBAJO DEL PUNTO DE PEDIDO'
+                                   LINE  3 POSITION 20 REVERSE HIGH.
+      *
+           DISPLAY 'Codigo'       LINE  5 POSITION  3 HIGH.
+           DISPLAY 'Descripcion'  LINE  5 POSITION 12 HIGH.
+           DISPLAY 'Familia'      LINE  5 POSITION 35 HIGH.
+           DISPLAY 'Cantidad'     LINE  5 POSITION 44 HIGH.
+           DISPLAY 'Precio'       LINE  5 POSITION 56 HIGH.
+      *
+           DISPLAY GUION          LINE  6 POSITION 3 HIGH.
+           DISPLAY GUION          LINE 22 POSITION 3 HIGH.
+           DISPLAY MENSAJE        LINE 23 POSITION 3 REVERSE.
+      *
+      * ************************************************
+      * Revisa si el producto esta por debajo del punto de pedido
+      * y, si procede, lo muestra agrupado por familia
+      * ************************************************
+       REVISAR.
+           IF PROQTY < PUNTO-PEDIDO THEN
+              IF PRIMERA-VEZ = 'N' AND PROFAM NOT = FAMANT THEN
+                 PERFORM SUBTOTAL-FAMILIA.
+      *
+              IF PROFAM NOT = FAMANT THEN
+                 MOVE PROFAM TO FAMANT
+                 MOVE 'N'    TO PRIMERA-VEZ.
+      *
+              PERFORM MOSTRAR.
+      *
+      * Lee siguiente registro.
+           READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Muestra la informacion en pantalla
+      * ************************************************
+       MOSTRAR.
+      *
+           ADD 1 TO LIN.
+           IF LIN > 20 THEN
+              DISPLAY 'Pulse una tecla para continuar'
+                          LINE 23 POSITION 15 REVERSE
+              ACCEPT CONTINUA LINE 23 POSITION 79
+              DISPLAY MENSAJE LINE 23 POSITION  3 REVERSE
+              MOVE 7 TO LIN
+              PERFORM BORRAR-PANTALLA 15 TIMES
+              MOVE 7 TO LIN.
+      *
+           DISPLAY PROCOD   LINE LIN POSITION  5.
+           DISPLAY PRODES   LINE LIN POSITION 12.
+           DISPLAY PROFAM   LINE LIN POSITION 35.
+           MOVE PROQTY TO ZQTY.
+           DISPLAY ZQTY   LINE LIN POSITION 44.
+           MOVE PROPRE TO ZPRE.
+           DISPLAY ZPRE   LINE LIN POSITION 56.
+      *
+      * ************************************************
+      * Muestra la linea de rotura de familia
+      * ************************************************
+       SUBTOTAL-FAMILIA.
+           ADD 1 TO LIN.
+           IF LIN > 20 THEN
+              DISPLAY 'Pulse una tecla para continuar'
+                          LINE 23 POSITION 15 REVERSE
+              ACCEPT CONTINUA LINE 23 POSITION 79
+              DISPLAY MENSAJE LINE 23 POSITION  3 REVERSE
+              MOVE 7 TO LIN
+              PERFORM BORRAR-PANTALLA 15 TIMES
+              MOVE 7 TO LIN.
+      *
+           DISPLAY '-- Fin familia '  LINE LIN POSITION  5.
+           DISPLAY FAMANT             LINE LIN POSITION 22.
+           DISPLAY ' --'              LINE LIN POSITION 26.
+      *
+      * ************************************************
+      * Borra la informacion de la pantalla
+      * ************************************************
+       BORRAR-PANTALLA.
+           DISPLAY SPACES LINE LIN POSITION  3 ERASE EOL.
+           ADD 1 TO LIN.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPROD  LINE 23 POSITION 40 REVERSE.
