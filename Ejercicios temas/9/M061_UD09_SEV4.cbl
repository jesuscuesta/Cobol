@@ -0,0 +1,238 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD09E4.
+       REMARKS. UNIDAD 9 EJERCICIO 4.
+      *
+      * Este programa muestra por pantalla los productos del fichero
+      * PRODUCTO.DAT cuya fecha de caducidad (PROCAD) cae dentro de
+      * los proximos 30 dias, para poder retirarlos o rebajarlos a
+      * tiempo.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            Select FPROD ASSIGN TO DISK 'PRODUCTO.DAT'
+            RECORD KEY IS PROCOD
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FPROD.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FPROD LABEL RECORD IS STANDARD.
+           COPY REGPRO.
+
+       WORKING-STORAGE SECTION.
+       77 FECHA       PIC 99999999.
+       77 GUION       PIC X(70) VALUE ALL '-'.
+       77 MENSAJE     PIC X(70) VALUE ' MENSAJES:'.
+       77 CONTINUA    PIC X.
+       77 FINLEC      PIC X.
+       77 LIN         PIC 99.
+      *
+      * Variables de edicion.
+       77 ZQTY        PIC ZZ.ZZ9.
+      *
+      * Limite de caducidad: hoy + 30 dias, calculado una sola vez.
+       01 LIMITE.
+           02 LIMAA   PIC 9999.
+           02 LIMMM   PIC 99.
+           02 LIMDD   PIC 99.
+      *
+      * Dias de cada mes (febrero se ajusta en AJUSTAR-FEBRERO segun
+      * si el ano es bisiesto).
+       01 DIAS-MES-TABLA.
+           02 DIAS-MES-INI PIC 9(24) VALUE '312831303130313130313031'.
+           02 DIAS-MES REDEFINES DIAS-MES-INI PIC 99 OCCURS 12.
+      *
+       77 COCIENTE    PIC 9999.
+       77 RESTO4      PIC 99.
+       77 RESTO100    PIC 99.
+       77 RESTO400    PIC 999.
+      *
+       77 FS-FPROD    PIC XX.
+       77 MSGFS       PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+       01 FF1.
+           02 AA1     PIC 9999.
+           02 MM1     PIC 99.
+           02 DD1     PIC 99.
+       01 FF2.
+           02 DD2     PIC 99.
+           02 GT1     PIC X   VALUE '/'.
+           02 MM2     PIC 99.
+           02 GT2     PIC X   VALUE '/'.
+           02 AA2     PIC 9999.
+      *
+       01 HR1.
+           02 HH1     PIC 99.
+           02 NN1     PIC 99.
+           02 SS1     PIC 99.
+           02 CC1     PIC 99.
+       01 HR2.
+           02 HH2     PIC 99.
+           02 GH1     PIC X   VALUE ':'.
+           02 NN2     PIC 99.
+           02 GH2     PIC X   VALUE ':'.
+           02 SS2     PIC 99.
+123456*
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           STOP RUN.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN INPUT FPROD.
+           IF FS-FPROD NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
+      *
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           ACCEPT HR1   FROM TIME.
+           MOVE FECHA   TO   FF1.
+      *
+           MOVE DD1   TO DD2.
+           MOVE MM1   TO MM2.
+           MOVE AA1   TO AA2.
+      *
+           MOVE HH1   TO HH2.
+           MOVE NN1   TO NN2.
+           MOVE SS1   TO SS2.
+      *
+      * Inicializar variables.
+           MOVE 6 TO LIN.
+           PERFORM CALC-LIMITE.
+      *
+      * ************************************************
+      * Proceso del programa
+      * ************************************************
+        PROCESO.
+           PERFORM PANTALLA.
+           MOVE SPACE TO FINLEC.
+           READ FPROD AT END MOVE 'S' TO FINLEC.
+           IF FINLEC = 'S' THEN
+              DISPLAY 'El fichero esta vacio'
+                          LINE 23 POSITION 15 REVERSE
+              ACCEPT CONTINUA LINE 23 POSITION 79.
+      *
+           PERFORM REVISAR UNTIL FINLEC = 'S'.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FPROD.
+      *
+      * ************************************************
+      * Mostrar Cabecera de pantalla
+      * ************************************************
+       PANTALLA.
+           DISPLAY SPACES ERASE.
+           DISPLAY 'Empresa distribuidora, S.A.'
+                                  LINE  1 POSITION 2 HIGH.
+           DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGH.
+           DISPLAY 'Fecha:'       NO ADVANCING LINE  1 POSITION 60 HIGH.
+           DISPLAY FF2.
+           DISPLAY 'Hora.:'       NO ADVANCING LINE  2 POSITION 60 HIGH.
+           DISPLAY HR2.
+           DISPLAY 'PRODUCTOS PROXIMOS A CADUCAR'
+                                   LINE  3 POSITION 22 REVERSE HIGH.
+      *
+           DISPLAY 'Codigo'       LINE  5 POSITION  3 HIGH.
+           DISPLAY 'Descripcion'  LINE  5 POSITION 12 HIGH.
+           DISPLAY 'Familia'      LINE  5 POSITION 35 HIGH.
+           DISPLAY 'Cantidad'     LINE  5 POSITION 44 HIGH.
+           DISPLAY 'Caduca'       LINE  5 POSITION 56 HIGH.
+      *
+           DISPLAY GUION          LINE  6 POSITION 3 HIGH.
+           DISPLAY GUION          LINE 22 POSITION 3 HIGH.
+           DISPLAY MENSAJE        LINE 23 POSITION 3 REVERSE.
+      *
+      * ************************************************
+      * Revisa si el producto caduca dentro de los proximos 30 dias
+      * y, si procede, lo muestra
+      * ************************************************
+       REVISAR.
+           IF PROCAD NOT < FF1 AND PROCAD NOT > LIMITE THEN
+              PERFORM MOSTRAR.
+      *
+      * Lee siguiente registro.
+           READ FPROD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Muestra la informacion en pantalla
+      * ************************************************
+       MOSTRAR.
+      *
+           ADD 1 TO LIN.
+           IF LIN > 20 THEN
+              DISPLAY 'Pulse una tecla para continuar'
+                          LINE 23 POSITION 15 REVERSE
+              ACCEPT CONTINUA LINE 23 POSITION 79
+              DISPLAY MENSAJE LINE 23 POSITION  3 REVERSE
+              MOVE 7 TO LIN
+              PERFORM BORRAR-PANTALLA 15 TIMES
+              MOVE 7 TO LIN.
+      *
+           DISPLAY PROCOD   LINE LIN POSITION  5.
+           DISPLAY PRODES   LINE LIN POSITION 12.
+           DISPLAY PROFAM   LINE LIN POSITION 35.
+           MOVE PROQTY TO ZQTY.
+           DISPLAY ZQTY   LINE LIN POSITION 44.
+           DISPLAY PROCAD LINE LIN POSITION 56.
+      *
+      * ************************************************
+      * Borra la informacion de la pantalla
+      * ************************************************
+       BORRAR-PANTALLA.
+           DISPLAY SPACES LINE LIN POSITION  3 ERASE EOL.
+           ADD 1 TO LIN.
+      *
+      * ************************************************
+      * Calcula la fecha limite (hoy + 30 dias) una sola vez
+      * ************************************************
+       CALC-LIMITE.
+           MOVE AA1 TO LIMAA.
+           MOVE MM1 TO LIMMM.
+           COMPUTE LIMDD = DD1 + 30.
+           PERFORM AJUSTAR-FEBRERO.
+           PERFORM AJUSTAR-LIMITE UNTIL LIMDD NOT > DIAS-MES(LIMMM).
+      *
+      * ************************************************
+      * Si el dia se sale del mes, pasa al mes (y ano) siguiente
+      * ************************************************
+       AJUSTAR-LIMITE.
+           SUBTRACT DIAS-MES(LIMMM) FROM LIMDD.
+           ADD 1 TO LIMMM.
+           IF LIMMM > 12 THEN
+              MOVE 1 TO LIMMM
+              ADD 1 TO LIMAA.
+           PERFORM AJUSTAR-FEBRERO.
+      *
+      * ************************************************
+      * Ajusta los dias de febrero segun si LIMAA es bisiesto
+      * ************************************************
+       AJUSTAR-FEBRERO.
+           MOVE 28 TO DIAS-MES(2).
+           DIVIDE LIMAA BY   4 GIVING COCIENTE REMAINDER RESTO4.
+           DIVIDE LIMAA BY 100 GIVING COCIENTE REMAINDER RESTO100.
+           DIVIDE LIMAA BY 400 GIVING COCIENTE REMAINDER RESTO400.
+           IF RESTO4 = 0 AND (RESTO100 NOT = 0 OR RESTO400 = 0) THEN
+              MOVE 29 TO DIAS-MES(2).
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPROD  LINE 23 POSITION 40 REVERSE.
