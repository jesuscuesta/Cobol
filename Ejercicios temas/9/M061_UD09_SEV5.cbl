@@ -0,0 +1,319 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD09E5.
+       REMARKS. UNIDAD 9 EJERCICIO 5.
+      *
+      * Este programa genera el listado de productos de PRODUCTO.DAT
+      * con formato de impresora: cabecera de pagina, salto de pagina
+      * automatico y sin esperar ninguna tecla, para poder generar el
+      * catalogo completo sin estar delante de la pantalla.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            Select FPROD ASSIGN TO DISK 'PRODUCTO.DAT'
+            RECORD KEY IS PROCOD
+            ALTERNATE RECORD KEY IS PROFAM WITH DUPLICATES
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS FS-FPROD.
+      *
+      * Fichero de listado (texto, una linea de 80 columnas por
+      * registro), pensado para mandar a impresora o visualizar con
+      * cualquier editor.
+            SELECT FLISTA ASSIGN TO DISK 'LISTADO.PRN'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FLISTA.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FPROD LABEL RECORD IS STANDARD.
+           COPY REGPRO.
+      *
+       FD FLISTA LABEL RECORD IS STANDARD.
+           01 LIN-IMPR PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FECHA       PIC 99999999.
+       77 FINLEC      PIC X.
+      *
+      * Variables de edicion.
+       77 ZQTY        PIC ZZ.ZZ9.
+       77 ZPRE        PIC ZZZ.ZZ9,99.
+      *
+      * Acumuladores del total general del listado.
+       77 TOTQTY      PIC 9(7).
+       77 TOTVAL      PIC 9(9)V99.
+      *
+      * Rotura y acumuladores del subtotal por familia (PROFAM).
+       77 FAMANT      PIC XXX.
+       77 PRIMERA-VEZ PIC X VALUE 'S'.
+       77 SUBQTY      PIC 9(7).
+       77 SUBVAL      PIC 9(9)V99.
+      *
+      * Paginacion del listado.
+       77 NUMPAG      PIC 999 VALUE 0.
+       77 LINPAG      PIC 99  VALUE 0.
+       77 MAXLIN      PIC 99  VALUE 55.
+      *
+       77 FS-FPROD    PIC XX.
+       77 FS-FLISTA   PIC XX.
+       77 MSGFS       PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+       01 FF1.
+           02 AA1     PIC 9999.
+           02 MM1     PIC 99.
+           02 DD1     PIC 99.
+       01 FF2.
+           02 DD2     PIC 99.
+           02 GT1     PIC X   VALUE '/'.
+           02 MM2     PIC 99.
+           02 GT2     PIC X   VALUE '/'.
+           02 AA2     PIC 9999.
+      *
+      * Lineas de cabecera de pagina.
+       01 CABECERA-1.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(28) VALUE 'Empresa distribuidora, S.A.'.
+           02 FILLER  PIC X(31) VALUE SPACES.
+           02 FILLER  PIC X(8)  VALUE 'Pagina: '.
+           02 CAB-PAG PIC ZZ9.
+           02 FILLER  PIC X(8)  VALUE SPACES.
+      *
+       01 CABECERA-2.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(9)  VALUE 'Grupo D&S'.
+           02 FILLER  PIC X(50) VALUE SPACES.
+           02 FILLER  PIC X(7)  VALUE 'Fecha: '.
+           02 CAB-FEC PIC 99/99/9999.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+      *
+       01 CABECERA-4.
+           02 FILLER  PIC X(25) VALUE SPACES.
+           02 FILLER  PIC X(21) VALUE 'LISTADO DE PRODUCTOS'.
+           02 FILLER  PIC X(34) VALUE SPACES.
+      *
+       01 CABECERA-5.
+           02 FILLER  PIC X(3)  VALUE SPACES.
+           02 FILLER  PIC X(10) VALUE 'Codigo'.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(22) VALUE 'Descripcion'.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(10) VALUE 'Familia'.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(6)  VALUE 'Cantd.'.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(10) VALUE 'Precio'.
+           02 FILLER  PIC X(11) VALUE SPACES.
+      *
+       01 BLANCO-IMPR  PIC X(80) VALUE SPACES.
+       01 GUION-IMPR   PIC X(80) VALUE ALL '-'.
+      *
+      * Linea de detalle de un producto.
+       01 LINEA-DETALLE.
+           02 FILLER   PIC X(3)  VALUE SPACES.
+           02 DET-COD  PIC X(10).
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 DET-DESC PIC X(22).
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 DET-FAM  PIC X(10).
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 DET-QTY  PIC ZZ.ZZ9.
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 DET-PRE  PIC ZZZ.ZZ9,99.
+           02 FILLER   PIC X(11) VALUE SPACES.
+      *
+      * Linea de rotura de familia.
+       01 LINEA-SUBTOTAL.
+           02 FILLER   PIC X(3)  VALUE SPACES.
+           02 FILLER   PIC X(16) VALUE '-- Fin familia '.
+           02 SUB-FAM  PIC XXX.
+           02 FILLER   PIC X(4)  VALUE ' -- '.
+           02 FILLER   PIC X(25) VALUE SPACES.
+           02 SUB-QTY  PIC Z.ZZZ.ZZ9.
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 SUB-VAL  PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER   PIC X(4)  VALUE SPACES.
+      *
+      * Linea de total general.
+       01 LINEA-TOTAL.
+           02 FILLER   PIC X(3)  VALUE SPACES.
+           02 FILLER   PIC X(15) VALUE 'TOTAL GENERAL:'.
+           02 FILLER   PIC X(37) VALUE SPACES.
+           02 TOT-QTY  PIC Z.ZZZ.ZZ9.
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 TOT-VAL  PIC ZZZ.ZZZ.ZZ9,99.
+123456*
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           STOP RUN.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN INPUT FPROD.
+           IF FS-FPROD NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
+      *
+           OPEN OUTPUT FLISTA.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA
+              STOP RUN.
+      *
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           MOVE FECHA   TO   FF1.
+           MOVE DD1   TO DD2.
+           MOVE MM1   TO MM2.
+           MOVE AA1   TO AA2.
+      *
+      * Inicializar variables.
+           MOVE 0  TO TOTQTY.
+           MOVE 0  TO TOTVAL.
+           MOVE SPACES TO FAMANT.
+           MOVE 'S'    TO PRIMERA-VEZ.
+           MOVE 0  TO SUBQTY.
+           MOVE 0  TO SUBVAL.
+           MOVE 99 TO LINPAG.
+      *
+      * ************************************************
+      * Proceso del programa
+      * ************************************************
+        PROCESO.
+           MOVE SPACE TO FINLEC.
+      * Se recorre FPROD por la clave alternativa PROFAM (no por el
+      * codigo PROCOD, que desde la numeracion automatica es ajeno a
+      * la familia) para que la rotura de familia agrupe de verdad.
+           MOVE LOW-VALUES TO PROFAM.
+           START FPROD KEY IS NOT LESS PROFAM INVALID KEY
+                                       MOVE 'S' TO FINLEC.
+           IF FINLEC NOT = 'S' THEN
+              READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+           PERFORM MOSTRAR UNTIL FINLEC = 'S'.
+      *
+      * Se emite la ultima rotura de familia pendiente.
+           IF PRIMERA-VEZ = 'N' THEN
+              PERFORM SUBTOTAL-FAMILIA.
+      *
+           PERFORM TOTAL-GENERAL.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FPROD.
+           CLOSE FLISTA.
+      *
+      * ************************************************
+      * Escribe la cabecera de una pagina nueva
+      * ************************************************
+       CABECERA.
+           ADD 1 TO NUMPAG.
+           MOVE NUMPAG TO CAB-PAG.
+           MOVE FF2    TO CAB-FEC.
+      *
+           WRITE LIN-IMPR FROM CABECERA-1 BEFORE ADVANCING PAGE.
+           WRITE LIN-IMPR FROM CABECERA-2 AFTER ADVANCING 1 LINE.
+           WRITE LIN-IMPR FROM BLANCO-IMPR AFTER ADVANCING 1 LINE.
+           WRITE LIN-IMPR FROM CABECERA-4 AFTER ADVANCING 1 LINE.
+           WRITE LIN-IMPR FROM BLANCO-IMPR AFTER ADVANCING 1 LINE.
+           WRITE LIN-IMPR FROM CABECERA-5 AFTER ADVANCING 1 LINE.
+           WRITE LIN-IMPR FROM GUION-IMPR AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           MOVE 7 TO LINPAG.
+      *
+      * ************************************************
+      * Escribe la linea de un producto en el listado
+      * ************************************************
+       MOSTRAR.
+      *
+      * Rotura de familia: se emite el subtotal pendiente antes de
+      * empezar a mostrar los productos de la nueva familia.
+           IF PRIMERA-VEZ = 'N' AND PROFAM NOT = FAMANT THEN
+              PERFORM SUBTOTAL-FAMILIA.
+      *
+           IF PROFAM NOT = FAMANT THEN
+              MOVE PROFAM TO FAMANT
+              MOVE 'N'    TO PRIMERA-VEZ.
+      *
+           IF LINPAG > MAXLIN THEN
+              PERFORM CABECERA.
+      *
+           MOVE PROCOD TO DET-COD.
+           MOVE PRODES TO DET-DESC.
+           MOVE PROFAM TO DET-FAM.
+           MOVE PROQTY TO DET-QTY.
+           MOVE PROPRE TO DET-PRE.
+           WRITE LIN-IMPR FROM LINEA-DETALLE AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           ADD 1 TO LINPAG.
+      *
+      * Acumula para el subtotal de familia y el total general.
+           ADD PROQTY TO TOTQTY SUBQTY.
+           COMPUTE TOTVAL = TOTVAL + (PROQTY * PROPRE).
+           COMPUTE SUBVAL = SUBVAL + (PROQTY * PROPRE).
+      *
+      * Lee siguiente registro.
+           READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Escribe la linea de rotura de familia
+      * ************************************************
+       SUBTOTAL-FAMILIA.
+           IF LINPAG > MAXLIN THEN
+              PERFORM CABECERA.
+      *
+           MOVE FAMANT TO SUB-FAM.
+           MOVE SUBQTY TO SUB-QTY.
+           MOVE SUBVAL TO SUB-VAL.
+           WRITE LIN-IMPR FROM LINEA-SUBTOTAL AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           ADD 1 TO LINPAG.
+      *
+           MOVE 0 TO SUBQTY.
+           MOVE 0 TO SUBVAL.
+      *
+      * ************************************************
+      * Escribe el total general del listado
+      * ************************************************
+       TOTAL-GENERAL.
+           IF LINPAG > MAXLIN THEN
+              PERFORM CABECERA.
+      *
+           WRITE LIN-IMPR FROM GUION-IMPR AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINPAG.
+      *
+           MOVE TOTQTY TO TOT-QTY.
+           MOVE TOTVAL TO TOT-VAL.
+           WRITE LIN-IMPR FROM LINEA-TOTAL AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           ADD 1 TO LINPAG.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (PRODUCTO.DAT)
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPROD  LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (LISTADO.PRN)
+      * ************************************************
+       ERROR-FICHERO-FLISTA.
+           DISPLAY MSGFS      LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FLISTA  LINE 23 POSITION 40 REVERSE.
