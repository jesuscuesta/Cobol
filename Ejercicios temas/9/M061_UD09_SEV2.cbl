@@ -13,30 +13,114 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             Select FPROD ASSIGN TO DISK 'PRODUCTO.DAT'
+            RECORD KEY IS PROCOD
+            ALTERNATE RECORD KEY IS PROFAM WITH DUPLICATES
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS FS-FPROD.
+      *
+      * Punto de control de la revision: guarda el codigo del producto
+      * por el que se quedo la ultima vez que se salio del listado a
+      * medias, para poder reanudar en vez de empezar desde el principio.
+            SELECT FCKP ASSIGN TO DISK 'CATALOGO.CKP'
             ORGANIZATION IS SEQUENTIAL
-            ACCESS MODE IS SEQUENTIAL.
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FCKP.
 123456*
        DATA DIVISION.
        FILE SECTION.
        FD FPROD LABEL RECORD IS STANDARD.
-       01 REGPRO.
-          02 PROCOD   PIC XX.
-          02 PRODES   PIC X(20).
-          02 PROFAM   PIC XXX.
-          02 PROQTY   PIC 99999.
-          02 PROPRE   PIC 9(6)v99.
+           COPY REGPRO.
+      *
+       FD FCKP LABEL RECORD IS STANDARD.
+       01 REGCKP      PIC X(4).
 
        WORKING-STORAGE SECTION.
        77 FECHA      PIC 99999999.
-       77 GUION      PIC X(70) VALUE ALL '-'.
+       77 GUION      PIC X(78) VALUE ALL '-'.
        77 MENSAJE    PIC X(70) VALUE ' MENSAJES:'.
        77 CONTINUA   PIC X.
-       77 FIN        PIC X.
+       77 FINLEC     PIC X.
        77 LIN        PIC 99.
       *
+      * Linea donde se muestran los datos del producto; el valor de
+      * la linea se muestra en la linea siguiente (LIN), para que la
+      * fila entera quepa en una pantalla de 80 columnas.
+       77 LINDAT     PIC 99.
+      *
       * Variables de edicion.
        77 ZQTY       PIC ZZ.ZZ9.
        77 ZPRE       PIC ZZZ.ZZ9,99.
+       77 ZPVP       PIC ZZZ.ZZ9,99.
+      *
+      * Precio con IVA incluido, calculado a partir de PROPRE/PROIVA.
+       77 PVP        PIC 9(7)V99.
+      *
+      * Valor de linea (PROQTY * PROPRE).
+       77 VALORLIN   PIC 9(9)V99.
+       77 ZVALLIN    PIC ZZZ.ZZZ.ZZ9,99.
+      *
+      * Acumuladores del total general del listado.
+       77 TOTQTY     PIC 9(7).
+       77 TOTVAL     PIC 9(9)V99.
+       77 ZTOTQTY    PIC Z.ZZZ.ZZ9.
+       77 ZTOTVAL    PIC ZZZ.ZZZ.ZZ9,99.
+      *
+      * Rotura del subtotal por familia (PROFAM).
+       77 FAMANT     PIC XXX.
+       77 PRIMERA-VEZ PIC X VALUE 'S'.
+       77 ZSUBQTY    PIC Z.ZZZ.ZZ9.
+       77 ZSUBVAL    PIC ZZZ.ZZZ.ZZ9,99.
+      *
+      * Totales por familia, calculados en una pasada previa por la
+      * clave alternativa PROFAM (el listado en si recorre FPROD por
+      * PROCOD, para no romper el salto a codigo ni el punto de
+      * control, asi que el subtotal que se muestra en cada rotura no
+      * puede ir acumulando sobre la marcha: se busca en esta tabla).
+       77 NUMFAM     PIC 99 VALUE 0.
+       77 FAMIDX     PIC 99.
+       01 TOTFAMILIAS.
+           02 FAM-TOTAL OCCURS 50 TIMES.
+              03 FAM-COD  PIC XXX.
+              03 FAM-QTY  PIC 9(7).
+              03 FAM-VAL  PIC 9(9)V99.
+      *
+       77 FS-FPROD   PIC XX.
+       77 FS-FCKP    PIC XX.
+       77 MSGFS      PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+      * Punto de control: si existe, se ofrece reanudar el listado a
+      * partir del ultimo codigo visto en la revision anterior.
+       77 HAY-CKP     PIC X VALUE 'N'.
+       77 CKP-COD     PIC X(4).
+       77 CKP-ABIERTO PIC X VALUE 'N'.
+       77 SALIR-LISTADO PIC X VALUE 'N'.
+       77 MSGRESUME  PIC X(60) VALUE
+           'Hay una revision pendiente. Reanudar? (S/N):'.
+      *
+      * Numero total de productos del fichero, para la cabecera.
+       77 TOTPRO     PIC 9(5).
+       77 ZTOTPRO    PIC ZZZZ9.
+      *
+      * Pila con el codigo del primer producto de cada pagina ya
+      * mostrada, para poder volver a la pagina anterior.
+       77 PAGTOP     PIC 99 VALUE 0.
+       77 RETROCEDIO PIC X.
+       01 PAGINAS.
+           02 PAGE-KEY OCCURS 50 TIMES PIC X(4).
+      *
+       77 MSGPAG      PIC X(60) VALUE
+           'Pulse una tecla (<B> ant. <J> salto <Q> salir) p/continuar'.
+       77 MSGPRIMERA  PIC X(55) VALUE
+           'Ya esta en la primera pagina.'.
+       77 MSGULTIMA   PIC X(55) VALUE
+           'Limite de paginas memorizadas alcanzado.'.
+      *
+      * Salto directo a un codigo de producto en mitad del listado.
+       77 MSGSALTO    PIC X(55) VALUE
+           'Saltar al codigo.:'.
+       77 PROCOD-BUS  PIC X(4).
       *
        01 FF1.
            02 AA1     PIC 9999.
@@ -47,7 +131,7 @@
            02 GT1     PIC X   VALUE '/'.
            02 MM2     PIC 99.
            02 GT2     PIC X   VALUE '/'.
-           02 AA2     PIC 99.
+           02 AA2     PIC 9999.
       *
        01 HR1.
            02 HH1     PIC 99.
@@ -67,15 +151,18 @@
            PERFORM PROCESO.
            PERFORM FIN.
       *
-           STOP RUN.
+           GOBACK.
       *
       * ************************************************
       * Inicio
       * ************************************************
         INICIO.
            OPEN INPUT FPROD.
+           IF FS-FPROD NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              GOBACK.
       *
-           ACCEPT FECHA FROM DATE.
+           ACCEPT FECHA FROM DATE YYYYMMDD.
            ACCEPT HR1   FROM TIME.
            MOVE FECHA   TO   FF1.
       * 
@@ -88,22 +175,48 @@
            MOVE SS1   TO SS2.
       *
       * Inicializar variables.
-           MOVE HIGH-VALUES TO PROCOD.
            MOVE 6  TO LIN.
+           MOVE 0  TO TOTQTY.
+           MOVE 0  TO TOTVAL.
+           MOVE SPACES TO FAMANT.
+           MOVE 'S'    TO PRIMERA-VEZ.
       *
       * ************************************************
       * Proceso del programa
       * ************************************************
         PROCESO.
+           PERFORM CONTAR-PRODUCTOS.
+           PERFORM LEER-CHECKPOINT.
+           PERFORM CALCULAR-TOTALES-FAMILIA.
+           MOVE SPACES TO FAMANT.
+           MOVE 'S'    TO PRIMERA-VEZ.
            PERFORM PANTALLA.
-           MOVE SPACE TO FIN.
-           READ FPROD AT END MOVE 'S' TO FIN.
-           IF FIN = 'S' THEN
-              DISPLAY 'El fichero esta vacio' 
-                          LINE 23 POSITION 15 REVERSE 
-              ACCEPT CONTINUA LINE 23 POSITION 79.
+           MOVE SPACE TO FINLEC.
+           IF HAY-CKP = 'S' THEN
+              MOVE CKP-COD TO PROCOD
+            ELSE
+              MOVE LOW-VALUES TO PROCOD.
+           START FPROD KEY IS NOT LESS PROCOD INVALID KEY
+                                       MOVE 'S' TO FINLEC.
+           IF FINLEC NOT = 'S' THEN
+              READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+           IF FINLEC = 'S' THEN
+              DISPLAY 'El fichero esta vacio'
+                          LINE 23 POSITION 15 REVERSE
+              ACCEPT CONTINUA LINE 23 POSITION 79
+            ELSE
+              MOVE 1 TO PAGTOP
+              MOVE PROCOD TO PAGE-KEY(PAGTOP).
+      *
+           PERFORM MOSTRAR UNTIL FINLEC = 'S'.
+      *
+      * Si se ha interrumpido el listado guardando un punto de
+      * control, no se emiten las roturas ni el total general.
+           IF SALIR-LISTADO NOT = 'S' AND PRIMERA-VEZ = 'N' THEN
+              PERFORM SUBTOTAL-FAMILIA.
       *
-           PERFORM MOSTRAR UNTIL FIN = 'S'.
+           IF SALIR-LISTADO NOT = 'S' THEN
+              PERFORM TOTAL-GENERAL.
       *
       * ************************************************
       * Instrucciones antes de finalizar el programa
@@ -112,25 +225,84 @@
            CLOSE FPROD.
       *
       * ************************************************
+      * Cuenta el numero de productos del fichero, para el total
+      * que se muestra en la cabecera del listado.
+      * ************************************************
+       CONTAR-PRODUCTOS.
+           MOVE 0 TO TOTPRO.
+           MOVE SPACE TO FINLEC.
+           MOVE LOW-VALUES TO PROCOD.
+           START FPROD KEY IS NOT LESS PROCOD INVALID KEY
+                                       MOVE 'S' TO FINLEC.
+           IF FINLEC NOT = 'S' THEN
+              READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+           PERFORM SUMAR-PRODUCTO UNTIL FINLEC = 'S'.
+      *
+       SUMAR-PRODUCTO.
+           ADD 1 TO TOTPRO.
+           READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Calcula, en una pasada previa por la clave alternativa
+      * PROFAM, el total de cantidad e importe de cada familia, para
+      * que la rotura del listado (que recorre FPROD por PROCOD)
+      * pueda mostrar un subtotal correcto.
+      * ************************************************
+       CALCULAR-TOTALES-FAMILIA.
+           MOVE 0      TO NUMFAM.
+           MOVE SPACES TO FAMANT.
+           MOVE SPACE  TO FINLEC.
+           MOVE LOW-VALUES TO PROFAM.
+           START FPROD KEY IS NOT LESS PROFAM INVALID KEY
+                                       MOVE 'S' TO FINLEC.
+           IF FINLEC NOT = 'S' THEN
+              READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+           PERFORM ACUMULAR-TOTAL-FAMILIA UNTIL FINLEC = 'S'.
+      *
+       ACUMULAR-TOTAL-FAMILIA.
+           IF PROFAM NOT = FAMANT THEN
+              MOVE PROFAM TO FAMANT
+              IF NUMFAM < 50 THEN
+                 ADD 1       TO NUMFAM
+                 MOVE PROFAM TO FAM-COD(NUMFAM)
+                 MOVE 0      TO FAM-QTY(NUMFAM)
+                 MOVE 0      TO FAM-VAL(NUMFAM).
+      *
+      * Si ya se ha llenado la tabla de familias, las familias que
+      * aparezcan de mas no se acumulan (igual que la pila de paginas
+      * deja de crecer al llegar a su limite).
+           IF FAM-COD(NUMFAM) = PROFAM THEN
+              ADD PROQTY TO FAM-QTY(NUMFAM)
+              COMPUTE FAM-VAL(NUMFAM) = FAM-VAL(NUMFAM) +
+                                        (PROQTY * PROPRE).
+      *
+           READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
       * Mostrar Cabecera de pantalla
       * ************************************************
-       PANTALLA.  
+       PANTALLA.
            DISPLAY SPACES ERASE.
-           DISPLAY 'Empresa distribuidora, S.A.' 
+           DISPLAY 'Empresa distribuidora, S.A.'
                                   LINE  1 POSITION 2 HIGH.
            DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGH.
-           DISPLAY 'Fecha:'       NO ADVANCING LINE  1 POSITION 60 HIGH. 
+           DISPLAY 'Fecha:'       NO ADVANCING LINE  1 POSITION 60 HIGH.
            DISPLAY FF2.
-           DISPLAY 'Hora.:'       NO ADVANCING LINE  2 POSITION 60 HIGH. 
+           DISPLAY 'Hora.:'       NO ADVANCING LINE  2 POSITION 60 HIGH.
            DISPLAY HR2.
-           DISPLAY 'LISTADO DE PRODUCTOS'     
+           DISPLAY 'LISTADO DE PRODUCTOS'
                                    LINE  3 POSITION 30 REVERSE HIGH.
+           MOVE TOTPRO TO ZTOTPRO.
+           DISPLAY 'Total productos:' NO ADVANCING
+                                   LINE  4 POSITION 60 HIGH.
+           DISPLAY ZTOTPRO            LINE  4 POSITION 77 HIGH.
       *
            DISPLAY 'Codigo'       LINE  5 POSITION  3 HIGH.
-           DISPLAY 'Descripcion'  LINE  5 POSITION 10 HIGH.
-           DISPLAY 'Familia'      LINE  5 POSITION 33 HIGH.
-           DISPLAY 'Cantidad'     LINE  5 POSITION 42 HIGH.
-           DISPLAY 'Precio'       LINE  5 POSITION 54 HIGH.
+           DISPLAY 'Descripcion'  LINE  5 POSITION 12 HIGH.
+           DISPLAY 'Familia'      LINE  5 POSITION 35 HIGH.
+           DISPLAY 'Cantidad'     LINE  5 POSITION 44 HIGH.
+           DISPLAY 'Precio'       LINE  5 POSITION 56 HIGH.
+           DISPLAY 'Precio c/IVA'  LINE  5 POSITION 67 HIGH.
       *
            DISPLAY GUION          LINE  6 POSITION 3 HIGH.
            DISPLAY GUION          LINE 22 POSITION 3 HIGH.
@@ -141,28 +313,171 @@
       * ************************************************
        MOSTRAR.
       *
-      * Si se ha alcanzado el límite de líneas en pantalla, mostrar mensaje y borrar pantalla
-           ADD 1 TO LIN.
-           IF LIN > 20 THEN 
-              DISPLAY 'Pulse una tecla para continuar' 
-                          LINE 23 POSITION 15 REVERSE 
-              ACCEPT CONTINUA LINE 23 POSITION 79
+      * Rotura de familia: se emite el subtotal pendiente antes de
+      * empezar a mostrar los productos de la nueva familia.
+           IF PRIMERA-VEZ = 'N' AND PROFAM NOT = FAMANT THEN
+              PERFORM SUBTOTAL-FAMILIA.
+      *
+           IF PROFAM NOT = FAMANT THEN
+              MOVE PROFAM TO FAMANT
+              MOVE 'N'    TO PRIMERA-VEZ.
+      *
+      * Cada producto ocupa dos lineas de pantalla (datos y valor de
+      * la linea), asi que hace falta que quepan las dos antes de
+      * mostrar mensaje y borrar pantalla.
+           ADD 2 TO LIN.
+           IF LIN > 20 THEN
+              PERFORM CAMBIO-PAGINA.
+      *
+      * Si se ha saltado a un codigo que no existe, no hay nada que
+      * mostrar y el listado termina en el siguiente UNTIL.
+           IF FINLEC NOT = 'S' THEN
+              COMPUTE LINDAT = LIN - 1
+      * Mostrar información
+              DISPLAY PROCOD   LINE LINDAT POSITION  5
+              DISPLAY PRODES   LINE LINDAT POSITION 12
+              DISPLAY PROFAM   LINE LINDAT POSITION 35
+              MOVE PROQTY TO ZQTY
+              DISPLAY ZQTY   LINE LINDAT POSITION 44
+              MOVE PROPRE TO ZPRE
+              DISPLAY ZPRE   LINE LINDAT POSITION 56
+              COMPUTE PVP = PROPRE + (PROPRE * PROIVA / 100)
+              MOVE PVP    TO ZPVP
+              DISPLAY ZPVP   LINE LINDAT POSITION 67
+              COMPUTE VALORLIN = PROQTY * PROPRE
+              MOVE VALORLIN TO ZVALLIN
+              DISPLAY 'Valor:' LINE LIN POSITION  5
+              DISPLAY ZVALLIN  LINE LIN POSITION 12
+      *
+      * Acumula para el total general.
+              ADD PROQTY TO TOTQTY
+              ADD VALORLIN TO TOTVAL
+      *
+      * Lee siguiente registro.
+              READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Pantalla llena: pide confirmacion antes de seguir, retrocede
+      * a la pagina anterior si el operador pulsa <B>, o salta a un
+      * codigo concreto si pulsa <J>.
+      * ************************************************
+       CAMBIO-PAGINA.
+           DISPLAY MSGPAG   LINE 23 POSITION 15 REVERSE.
+           ACCEPT CONTINUA  LINE 23 POSITION 79.
+      *
+           IF CONTINUA = 'Q' OR CONTINUA = 'q' THEN
+              PERFORM SALIR-Y-GRABAR-CHECKPOINT.
+      *
+           IF SALIR-LISTADO NOT = 'S' AND
+                    (CONTINUA = 'J' OR CONTINUA = 'j') THEN
+              PERFORM SALTAR-A-CODIGO.
+      *
+           MOVE 'N' TO RETROCEDIO.
+           IF SALIR-LISTADO = 'N' AND CONTINUA NOT = 'Q'
+                    AND CONTINUA NOT = 'q' AND CONTINUA NOT = 'J'
+                    AND CONTINUA NOT = 'j' THEN
+              IF (CONTINUA = 'B' OR CONTINUA = 'b') AND PAGTOP > 1 THEN
+                 MOVE 'S' TO RETROCEDIO
+                 SUBTRACT 1 FROM PAGTOP
+                 MOVE PAGE-KEY(PAGTOP) TO PROCOD
+                 START FPROD KEY IS NOT LESS PROCOD INVALID KEY
+                                             MOVE 'S' TO FINLEC.
+      *
+      * Si se ha retrocedido de pagina, leer el registro siguiente al
+      * primero de la pagina anterior, igual que hace el listado normal.
+           IF RETROCEDIO = 'S' AND FINLEC NOT = 'S' THEN
+              READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * Avanzar de pagina normalmente: se apila el codigo del primer
+      * producto de la pagina que se va a mostrar a continuacion, si
+      * todavia hay sitio libre en la pila de paginas.
+           IF SALIR-LISTADO = 'N' AND RETROCEDIO = 'N'
+                    AND CONTINUA NOT = 'Q' AND CONTINUA NOT = 'q'
+                    AND CONTINUA NOT = 'J' AND CONTINUA NOT = 'j'
+                    AND CONTINUA NOT = 'B' AND CONTINUA NOT = 'b' THEN
+              IF PAGTOP < 50 THEN
+                 ADD 1 TO PAGTOP
+                 MOVE PROCOD TO PAGE-KEY(PAGTOP)
+               ELSE
+                 DISPLAY MSGULTIMA LINE 23 POSITION 15 REVERSE
+                 ACCEPT CONTINUA   LINE 23 POSITION 79.
+      *
+           IF SALIR-LISTADO = 'N' AND RETROCEDIO = 'N'
+                    AND (CONTINUA = 'B' OR CONTINUA = 'b') THEN
+              DISPLAY MSGPRIMERA LINE 23 POSITION 15 REVERSE
+              ACCEPT CONTINUA    LINE 23 POSITION 79.
+      *
+           IF SALIR-LISTADO NOT = 'S' THEN
               DISPLAY MENSAJE LINE 23 POSITION  3 REVERSE
               MOVE 7 TO LIN
               PERFORM BORRAR-PANTALLA 15 TIMES
-              MOVE 7 TO LIN.
+      * Se deja en 6 (no en 7) porque cada producto ocupa dos lineas:
+      * el ADD 2 TO LIN de MOSTRAR debe volver a dejar la primera
+      * linea de datos en la 7, igual que en la primera pagina.
+              MOVE 6 TO LIN.
       *
-      * Mostrar información
-           DISPLAY PROCOD   LINE LIN POSITION  5.
-           DISPLAY PRODES   LINE LIN POSITION 10.
-           DISPLAY PROFAM   LINE LIN POSITION 33.
-           MOVE PROQTY TO ZQTY.
-           DISPLAY ZQTY   LINE LIN POSITION 42.
-           MOVE PROPRE TO ZPRE.
-           DISPLAY ZPRE   LINE LIN POSITION 54.
+      * ************************************************
+      * Salta directamente a un codigo de producto tecleado por el
+      * operador, reiniciando la pila de paginas en ese punto.
+      * ************************************************
+       SALTAR-A-CODIGO.
+           DISPLAY MSGSALTO  LINE 23 POSITION 15 REVERSE.
+           MOVE SPACES TO PROCOD-BUS.
+           ACCEPT PROCOD-BUS LINE 23 POSITION 34 NO BEEP.
       *
-      * Lee siguiente registro.
-           READ FPROD AT END MOVE 'S' TO FIN.
+           IF PROCOD-BUS NOT = SPACES THEN
+              MOVE PROCOD-BUS TO PROCOD
+              START FPROD KEY IS NOT LESS PROCOD INVALID KEY
+                                          MOVE 'S' TO FINLEC
+              IF FINLEC NOT = 'S' THEN
+                 READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC
+              IF FINLEC NOT = 'S' THEN
+                 MOVE 1 TO PAGTOP
+                 MOVE PROCOD TO PAGE-KEY(PAGTOP).
+      *
+      * ************************************************
+      * El operador ha pedido salir a medias del listado: se guarda
+      * el codigo actual como punto de control para poder reanudar
+      * en la siguiente revision y se fuerza el fin del listado.
+      * ************************************************
+       SALIR-Y-GRABAR-CHECKPOINT.
+           OPEN OUTPUT FCKP.
+           IF FS-FCKP NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FCKP
+            ELSE
+              MOVE PROCOD TO REGCKP
+              WRITE REGCKP
+              CLOSE FCKP.
+      *
+           MOVE 'S' TO SALIR-LISTADO.
+           MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Comprueba si existe un punto de control de una revision
+      * anterior y, si existe, ofrece reanudar el listado desde ahi.
+      * ************************************************
+       LEER-CHECKPOINT.
+           MOVE 'N' TO HAY-CKP.
+           MOVE 'N' TO CKP-ABIERTO.
+           OPEN INPUT FCKP.
+           IF FS-FCKP = '00' THEN
+              MOVE 'S' TO CKP-ABIERTO
+              READ FCKP NEXT RECORD AT END MOVE 'N' TO HAY-CKP
+              IF FS-FCKP = '00' THEN
+                 MOVE REGCKP TO CKP-COD
+                 MOVE 'S'    TO HAY-CKP.
+           IF CKP-ABIERTO = 'S' THEN
+              CLOSE FCKP.
+      *
+      * El punto de control es de un solo uso: se borra en cuanto se
+      * ha leido, tanto si el operador decide reanudar como si no.
+           IF HAY-CKP = 'S' THEN
+              OPEN OUTPUT FCKP
+              CLOSE FCKP
+              DISPLAY MSGRESUME LINE 23 POSITION 10 REVERSE
+              ACCEPT CONTINUA   LINE 23 POSITION 71 NO BEEP
+              IF CONTINUA NOT = 'S' AND CONTINUA NOT = 's' THEN
+                 MOVE 'N' TO HAY-CKP.
       *
       * ************************************************
       * Borra la información de la pantalla
@@ -170,3 +485,76 @@
        BORRAR-PANTALLA.
            DISPLAY SPACES LINE LIN POSITION  3 ERASE EOL.
            ADD 1 TO LIN.
+      *
+      * ************************************************
+      * Muestra la linea de rotura de familia
+      * ************************************************
+       SUBTOTAL-FAMILIA.
+           ADD 1 TO LIN.
+           IF LIN > 20 THEN
+              DISPLAY 'Pulse una tecla para continuar'
+                          LINE 23 POSITION 15 REVERSE
+              ACCEPT CONTINUA LINE 23 POSITION 79
+              DISPLAY MENSAJE LINE 23 POSITION  3 REVERSE
+              MOVE 7 TO LIN
+              PERFORM BORRAR-PANTALLA 15 TIMES
+              MOVE 7 TO LIN.
+      *
+      * Se busca el total de la familia en la tabla calculada por
+      * CALCULAR-TOTALES-FAMILIA (no se puede ir acumulando sobre la
+      * marcha, porque el listado no recorre FPROD en orden de
+      * familia, sino de codigo de producto).
+           PERFORM VARYING FAMIDX FROM 1 BY 1
+              UNTIL FAMIDX > NUMFAM OR FAM-COD(FAMIDX) = FAMANT.
+           IF FAMIDX <= NUMFAM THEN
+              MOVE FAM-QTY(FAMIDX) TO ZSUBQTY
+              MOVE FAM-VAL(FAMIDX) TO ZSUBVAL
+            ELSE
+              MOVE 0 TO ZSUBQTY
+              MOVE 0 TO ZSUBVAL.
+      *
+           DISPLAY '-- Fin familia '  LINE LIN POSITION  5.
+           DISPLAY FAMANT             LINE LIN POSITION 22.
+           DISPLAY ' --'              LINE LIN POSITION 26.
+           DISPLAY ZSUBQTY            LINE LIN POSITION 40.
+           DISPLAY ZSUBVAL            LINE LIN POSITION 52.
+      *
+      * ************************************************
+      * Muestra el total general del listado
+      * ************************************************
+       TOTAL-GENERAL.
+           ADD 1 TO LIN.
+           IF LIN > 20 THEN
+              DISPLAY 'Pulse una tecla para continuar'
+                          LINE 23 POSITION 15 REVERSE
+              ACCEPT CONTINUA LINE 23 POSITION 79
+              DISPLAY MENSAJE LINE 23 POSITION  3 REVERSE
+              MOVE 7 TO LIN
+              PERFORM BORRAR-PANTALLA 15 TIMES
+              MOVE 7 TO LIN.
+      *
+           DISPLAY GUION    LINE LIN POSITION  3 HIGH.
+           ADD 1 TO LIN.
+           MOVE TOTQTY TO ZTOTQTY.
+           MOVE TOTVAL TO ZTOTVAL.
+           DISPLAY 'TOTAL GENERAL:'  LINE LIN POSITION  3 HIGH.
+           DISPLAY ZTOTQTY          LINE LIN POSITION 40.
+           DISPLAY ZTOTVAL          LINE LIN POSITION 52.
+      *
+           DISPLAY 'Pulse una tecla para continuar'
+                       LINE 23 POSITION 15 REVERSE.
+           ACCEPT CONTINUA LINE 23 POSITION 79.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPROD  LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error del punto de control
+      * ************************************************
+       ERROR-FICHERO-FCKP.
+           DISPLAY MSGFS    LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCKP  LINE 23 POSITION 40 REVERSE.
