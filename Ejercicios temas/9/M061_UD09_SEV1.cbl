@@ -1,9 +1,9 @@
-123456 IDENTIFICATION DIVISION. 
+123456 IDENTIFICATION DIVISION.
        PROGRAM-ID. UD09E1.
        REMARKS. UNIDAD 9 EJERCICIO 1.
       *
-      * Este programa, crea un fichero de producto y almacena varios registros en él.
-      * El programa finaliza cuando se introduce un codigo de producto en blanco.
+      * Este programa realiza el mantenimiento del fichero de productos,
+      * mediante altas, bajas, consultas y modificaciones.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,22 +13,105 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             Select FPROD ASSIGN TO DISK 'PRODUCTO.DAT'
+            RECORD KEY IS PROCOD
+            ALTERNATE RECORD KEY IS PRODES WITH DUPLICATES
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS FS-FPROD.
+      *
+            SELECT FMOV ASSIGN TO DISK 'MOVIMIENT.DAT'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FMOV.
+      *
+      * Copia de seguridad de PRODUCTO.DAT, generada de nuevo cada vez
+      * que arranca este programa, antes de abrir el maestro para
+      * mantenimiento.
+            SELECT FBAK ASSIGN TO DISK 'PRODUCTO.BAK'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FBAK.
+      *
+      * Ultimo codigo de producto generado, para dar de alta con
+      * codigos correlativos sin que el operador tenga que teclearlos.
+            SELECT FSEC ASSIGN TO DISK 'SECUPROD.DAT'
             ORGANIZATION IS SEQUENTIAL
-            ACCESS MODE IS SEQUENTIAL.
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FSEC.
 123456*
        DATA DIVISION.
        FILE SECTION.
        FD FPROD LABEL RECORD IS STANDARD.
-       01 REGPRO.
-          02 PROCOD   PIC XX.
-          02 PRODES   PIC X(20).
-          02 PROFAM   PIC XXX.
-          02 PROQTY   PIC 99999.
-          02 PROPRE   PIC 9(6)v99.
+           COPY REGPRO.
+      *
+      * Movimiento de almacen: una linea por cada entrada/salida
+      * aplicada contra PROQTY, para que el stock sea reconstruible
+      * a partir del historial y no un numero que se pisa sin rastro.
+       FD FMOV LABEL RECORD IS STANDARD.
+       01 REGMOV.
+          02 MOVCOD   PIC X(4).
+          02 MOVFEC.
+             05 MOVAA PIC 9999.
+             05 MOVMM PIC 99.
+             05 MOVDD PIC 99.
+          02 MOVCANT  PIC S9(5).
+          02 MOVMOT   PIC X(20).
+      *
+       FD FBAK LABEL RECORD IS STANDARD.
+       01 REGBAK      PIC X(52).
+      *
+       FD FSEC LABEL RECORD IS STANDARD.
+       01 REGSEC      PIC 9(4).
 
        WORKING-STORAGE SECTION.
        77 FECHA      PIC 99999999.
        77 GUION      PIC X(60) VALUE ALL '-'.
+      *
+       77 MENSAJE    PIC X(60) VALUE ' MENSAJES:   '.
+       77 MSGOPC     PIC X(60) VALUE
+           'Opc: <A>lt <B>aj <C>on <M>od <D>esc <E>ntr/Sal <F>in'.
+       77 MSGALTA    PIC X(60) VALUE 'ALTAS'.
+       77 MSGBAJA    PIC X(60) VALUE 'BAJAS'.
+       77 MSGCONS    PIC X(60) VALUE 'CONSULTAS'.
+       77 MSGMODI    PIC X(60) VALUE 'MODIFICACION'.
+       77 MSGBUSC    PIC X(60) VALUE 'BUSQUEDA POR DESCRIPCION'.
+       77 MSGMOVI    PIC X(60) VALUE 'ENTRADA/SALIDA DE ALMACEN'.
+      *
+       77 ERROR-A    PIC X(50) VALUE 'ERROR! El registro YA existe.'.
+       77 ERROR-B    PIC X(50) VALUE 'ERROR! El registro NO existe.'.
+       77 ERROR-S    PIC X(50) VALUE
+           'ERROR! No hay suficiente stock para esa salida.'.
+      *
+       77 OPCION     PIC X.
+      *
+       77 EXISTE     PIC X.
+       77 CONTINUA   PIC X.
+      *
+       77 FS-FPROD   PIC XX.
+       77 FS-FMOV    PIC XX.
+       77 FS-FBAK    PIC XX.
+       77 FS-FSEC    PIC XX.
+       77 FINLEC-BAK PIC X.
+       77 MSGFS      PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+      * Ultimo codigo de producto generado (SECUPROD.DAT).
+       77 SEC-VALOR   PIC 9(4) VALUE 0.
+       77 SEC-ABIERTO PIC X    VALUE 'N'.
+      *
+      * Precio con IVA incluido, calculado a partir de PROPRE/PROIVA.
+       77 PVP        PIC 9(7)V99.
+      *
+      * Busqueda de productos por descripcion (indice alternativo).
+       77 BUSQDES    PIC X(20).
+       77 LONBUS     PIC 99.
+       77 ENCONTRADO PIC X.
+      *
+      * Entrada/salida de almacen: cantidad con signo (positiva =
+      * entrada, negativa = salida) y motivo del movimiento.
+       77 MOVCANT-E  PIC S9(5).
+       77 MOVMOT-E   PIC X(20).
+      *
        01 FF1.
            02 AA1     PIC 9999.
            02 MM1     PIC 99.
@@ -38,7 +121,7 @@
            02 GT1     PIC X   VALUE '/'.
            02 MM2     PIC 99.
            02 GT2     PIC X   VALUE '/'.
-           02 AA2     PIC 99.
+           02 AA2     PIC 9999.
       *
        01 HR1.
            02 HH1     PIC 99.
@@ -51,25 +134,40 @@
            02 NN2     PIC 99.
            02 GH2     PIC X   VALUE ':'.
            02 SS2     PIC 99.
-123456*   
+123456*
        PROCEDURE DIVISION.
        COMIENZO.
            PERFORM INICIO.
            PERFORM PROCESO.
            PERFORM FIN.
       *
-           STOP RUN.
+           GOBACK.
       *
       * ************************************************
       * Inicio
       * ************************************************
         INICIO.
-           OPEN OUTPUT FPROD.
+           PERFORM BACKUP-PRODUCTOS.
       *
-           ACCEPT FECHA FROM DATE.
+           OPEN I-O FPROD.
+           IF FS-FPROD NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              GOBACK.
+      *
+      * MOVIMIENT.DAT todavia no existe la primera vez que se
+      * ejecuta este programa (estado '35'); se crea con OUTPUT,
+      * igual que PERSONAS.DAT/AUDITCLI.DAT en otros sitios.
+           OPEN EXTEND FMOV.
+           IF FS-FMOV = '35' THEN
+              OPEN OUTPUT FMOV.
+           IF FS-FMOV NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FMOV
+              GOBACK.
+      *
+           ACCEPT FECHA FROM DATE YYYYMMDD.
            ACCEPT HR1   FROM TIME.
            MOVE FECHA   TO   FF1.
-      * 
+      *
            MOVE DD1   TO DD2.
            MOVE MM1   TO MM2.
            MOVE AA1   TO AA2.
@@ -79,71 +177,444 @@
            MOVE SS1   TO SS2.
       *
       * Inicializar variables.
-           MOVE HIGH-VALUES TO PROCOD.
+           MOVE SPACES TO OPCION.
       *
       * ************************************************
       * Proceso del programa
       * ************************************************
         PROCESO.
            PERFORM PANTALLA.
-           PERFORM PEDIR UNTIL PROCOD = SPACES.
+           PERFORM PEDIR UNTIL OPCION = 'F' OR OPCION = 'f'.
       *
       * ************************************************
       * Instrucciones antes de finalizar el programa
       * ************************************************
         FIN.
-           CLOSE FPROD.
+           CLOSE FPROD FMOV.
       *
       * ************************************************
       * Mostrar Cabecera de pantalla
       * ************************************************
-       PANTALLA.  
+       PANTALLA.
            DISPLAY SPACES ERASE.
-           DISPLAY 'Empresa distribuidora, S.A.' 
+           DISPLAY 'Empresa distribuidora, S.A.'
                                   LINE  1 POSITION 2 HIGH.
            DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGH.
-           DISPLAY 'Fecha:'       NO ADVANCING LINE  1 POSITION 60 HIGH. 
+           DISPLAY 'Fecha:'       NO ADVANCING LINE  1 POSITION 60 HIGH.
            DISPLAY FF2.
-           DISPLAY 'Hora.:'       NO ADVANCING LINE  2 POSITION 60 HIGH. 
+           DISPLAY 'Hora.:'       NO ADVANCING LINE  2 POSITION 60 HIGH.
            DISPLAY HR2.
-           DISPLAY 'INTRODUCCION DE DATOS DE PRODUCTO'     
-                                   LINE  3 POSITION 26 REVERSE HIGH.
+           DISPLAY 'MANTENIMIENTO DE PRODUCTOS'
+                                   LINE  3 POSITION 27 REVERSE HIGH.
       *
            DISPLAY 'Codigo......:' LINE  7 POSITION 10 HIGH.
            DISPLAY 'Descripcion.:' LINE  9 POSITION 10 HIGH.
            DISPLAY 'Familia.....:' LINE 11 POSITION 10 HIGH.
            DISPLAY 'Cantidad....:' LINE 13 POSITION 10 HIGH.
            DISPLAY 'Precio......:' LINE 15 POSITION 10 HIGH.
+           DISPLAY 'Caducidad...:' LINE 17 POSITION 10 HIGH.
+           DISPLAY 'IVA (%).....:' LINE 19 POSITION 10 HIGH.
+           DISPLAY 'Precio c/IVA:' LINE 21 POSITION 10 HIGH.
+      *
+           DISPLAY GUION           LINE 22 POSITION 10 HIGH.
+      *
+      * **********************************************************
+      * Pedir opcion a realizar (A=Altas, B=Bajas, C=Consultas, M=Modifica)
+      * **********************************************************
+       PEDIR.
+           DISPLAY MENSAJE         LINE 23 POSITION  3 REVERSE.
+           DISPLAY MSGOPC          LINE 23 POSITION 14 REVERSE.
+           PERFORM BORRAR-PANTALLA.
+           MOVE SPACES TO OPCION.
+           ACCEPT OPCION    LINE 23 POSITION 76 OFF NO BEEP.
+           IF OPCION = 'A' OR OPCION = 'a' THEN PERFORM ALTAS
+             ELSE
+              IF OPCION = 'B' OR OPCION = 'b' THEN PERFORM BAJAS
+                ELSE
+                 IF OPCION = 'C' OR OPCION = 'c' THEN PERFORM CONSULTAS
+                   ELSE
+                    IF OPCION = 'M' OR OPCION = 'm' THEN
+                       PERFORM MODIFICA
+                     ELSE
+                      IF OPCION = 'D' OR OPCION = 'd' THEN
+                         PERFORM BUSCAR-DESC
+                       ELSE
+                        IF OPCION = 'E' OR OPCION = 'e' THEN
+                           PERFORM MOVIMIENTO.
       *
-           DISPLAY GUION           LINE 22 POSITION 10 HIGH
-           DISPLAY 'Introduzca un codigo en blanco para salir'
-                                   LINE 23 POSITION 10 HIGH.
-     *
       * ************************************************
-      * Pedir datos
+      * Altas de producto
       * ************************************************
-       PEDIR.
+123456*
+       ALTAS.
+      *
+           DISPLAY MSGALTA    LINE 23 POSITION 14 REVERSE.
+      *
+      * El codigo ya no lo teclea el operador: se genera
+      * automaticamente, correlativo al ultimo producto dado de alta.
+           PERFORM SIGUIENTE-CODIGO.
+           DISPLAY PROCOD     LINE  7 POSITION 24.
+           MOVE SPACES TO EXISTE.
+      *
+           READ FPROD RECORD KEY IS PROCOD INVALID KEY
+                                 MOVE 'N' TO EXISTE.
+      *
+      * Si el registro NO existe, se permite introducir datos, en caso contrario: ERROR.
+           IF EXISTE = 'N' THEN
+              ACCEPT PRODES   LINE  9 POSITION 24 NO BEEP
+              ACCEPT PROFAM   LINE 11 POSITION 24 NO BEEP
+              ACCEPT PROQTY   LINE 13 POSITION 24 NO BEEP
+              ACCEPT PROPRE   LINE 15 POSITION 24 NO BEEP
+              ACCEPT PROCAD   LINE 17 POSITION 24 NO BEEP
+              ACCEPT PROIVA   LINE 19 POSITION 24 NO BEEP
+              PERFORM CALCULAR-PVP
+              DISPLAY PVP     LINE 21 POSITION 24
+              WRITE REGPRO
+              IF FS-FPROD = '00' THEN
+                 DISPLAY 'REGISTRO CREADO!   '
+                                    LINE 23 POSITION 14 REVERSE
+                 MOVE 'ALTA INICIAL' TO MOVMOT-E
+                 MOVE PROQTY TO MOVCANT-E
+                 PERFORM GRABAR-MOVIMIENTO
+               ELSE
+                 PERFORM ERROR-FICHERO
+            ELSE
+              DISPLAY ERROR-A LINE 23 POSITION 14 REVERSE.
+      *
+           PERFORM CONTINUAR.
+      *
+      * ************************************************
+      * Bajas de producto
+      * ************************************************
+123456*
+       BAJAS.
+      *
+           DISPLAY MSGBAJA    LINE 23 POSITION 14 REVERSE.
+      *
+           ACCEPT PROCOD      LINE  7 POSITION 24 NO BEEP.
+           MOVE SPACES TO EXISTE.
+      *
+           READ FPROD RECORD KEY IS PROCOD INVALID KEY
+                                 MOVE 'N' TO EXISTE.
+      *
+      * Si el registro SI existe, se muestra la información y se borra
+           IF EXISTE = SPACES THEN
+              DISPLAY PRODES   LINE  9 POSITION 24
+              DISPLAY PROFAM   LINE 11 POSITION 24
+              DISPLAY PROQTY   LINE 13 POSITION 24
+              DISPLAY PROPRE   LINE 15 POSITION 24
+      *
+              DELETE FPROD
+              IF FS-FPROD = '00' THEN
+                 DISPLAY 'REGISTRO BORRADO!   '
+                                    LINE 23 POSITION 14 REVERSE
+               ELSE
+                 PERFORM ERROR-FICHERO
+            ELSE
+              DISPLAY ERROR-B LINE 23 POSITION 14 REVERSE.
+      *
+           PERFORM CONTINUAR.
+      *
+      * ************************************************
+      * Muestra la información en pantalla
+      * ************************************************
+       CONSULTAS.
+      *
+           DISPLAY MSGCONS    LINE 23 POSITION 14 REVERSE.
+      *
+           ACCEPT PROCOD      LINE  7 POSITION 24 NO BEEP.
+           MOVE SPACES TO EXISTE.
+           READ FPROD INVALID KEY
+                                 MOVE 'N' TO EXISTE.
+      *
+      * Si el registro SI existe, se muestra la informacion, en caso contrario: ERROR.
+           IF EXISTE = SPACES THEN
+              DISPLAY PRODES   LINE  9 POSITION 24
+              DISPLAY PROFAM   LINE 11 POSITION 24
+              DISPLAY PROQTY   LINE 13 POSITION 24
+              DISPLAY PROPRE   LINE 15 POSITION 24
+              DISPLAY PROCAD   LINE 17 POSITION 24
+              DISPLAY PROIVA   LINE 19 POSITION 24
+              PERFORM CALCULAR-PVP
+              DISPLAY PVP      LINE 21 POSITION 24
+            ELSE
+              DISPLAY ERROR-B LINE 23 POSITION 14 REVERSE.
+      *
+           PERFORM CONTINUAR.
+      *
+      * ************************************************
+      * Modifica los datos de un producto
+      * ************************************************
+       MODIFICA.
+      *
+           DISPLAY MSGMODI    LINE 23 POSITION 14 REVERSE.
+      *
+           ACCEPT PROCOD      LINE  7 POSITION 24 NO BEEP.
+           MOVE SPACES TO EXISTE.
+           READ FPROD RECORD KEY IS PROCOD INVALID KEY
+                                 MOVE 'N' TO EXISTE.
+      *
+      * Si el registro SI existe, se muestran los datos actuales y se
+      * permite sobreescribirlos, en caso contrario: ERROR.
+           IF EXISTE = SPACES THEN
+              DISPLAY PRODES   LINE  9 POSITION 24
+              DISPLAY PROFAM   LINE 11 POSITION 24
+              DISPLAY PROQTY   LINE 13 POSITION 24
+              DISPLAY PROPRE   LINE 15 POSITION 24
+              DISPLAY PROCAD   LINE 17 POSITION 24
+              DISPLAY PROIVA   LINE 19 POSITION 24
+      *
+      * PROQTY ya no se edita aqui directamente: solo cambia a traves
+      * de MOVIMIENTO, para que quede siempre un movimiento que lo
+      * explique (peticion de que el stock no se pueda pisar sin
+      * dejar rastro).
+              ACCEPT PRODES   LINE  9 POSITION 24 NO BEEP UPDATE
+              ACCEPT PROFAM   LINE 11 POSITION 24 NO BEEP UPDATE
+              ACCEPT PROPRE   LINE 15 POSITION 24 NO BEEP UPDATE
+              ACCEPT PROCAD   LINE 17 POSITION 24 NO BEEP UPDATE
+              ACCEPT PROIVA   LINE 19 POSITION 24 NO BEEP UPDATE
+      *
+              PERFORM CALCULAR-PVP
+              DISPLAY PVP     LINE 21 POSITION 24
+      *
+              REWRITE REGPRO
+              IF FS-FPROD = '00' THEN
+                 DISPLAY 'REGISTRO MODIFICADO!'
+                                    LINE 23 POSITION 14 REVERSE
+               ELSE
+                 PERFORM ERROR-FICHERO
+            ELSE
+              DISPLAY ERROR-B LINE 23 POSITION 14 REVERSE.
+      *
+           PERFORM CONTINUAR.
+      *
+      * ************************************************
+      * Busqueda de un producto por descripcion (total o parcial)
+      * ************************************************
+       BUSCAR-DESC.
+      *
+           DISPLAY MSGBUSC    LINE 23 POSITION 14 REVERSE.
+      *
+           MOVE SPACES TO BUSQDES.
+           ACCEPT BUSQDES     LINE  9 POSITION 24 NO BEEP.
+           MOVE 0 TO LONBUS.
+           INSPECT BUSQDES TALLYING LONBUS FOR CHARACTERS
+                                     BEFORE INITIAL ' '.
+      *
+           MOVE SPACES TO PRODES.
+           MOVE 'N'    TO ENCONTRADO.
+           IF LONBUS > 0 THEN
+              MOVE BUSQDES(1:LONBUS) TO PRODES(1:LONBUS)
+              MOVE 'S' TO EXISTE
+              START FPROD KEY IS NOT LESS PRODES INVALID KEY
+                                    MOVE 'N' TO EXISTE
+            ELSE
+              MOVE 'N' TO EXISTE.
+      *
+           PERFORM BUSCAR-DESC-LEE
+              UNTIL EXISTE = 'N' OR ENCONTRADO = 'S'.
+      *
+      * Si se encuentra, se muestra; en caso contrario: ERROR.
+           IF ENCONTRADO = 'S' THEN
+              DISPLAY PROCOD   LINE  7 POSITION 24
+              DISPLAY PRODES   LINE  9 POSITION 24
+              DISPLAY PROFAM   LINE 11 POSITION 24
+              DISPLAY PROQTY   LINE 13 POSITION 24
+              DISPLAY PROPRE   LINE 15 POSITION 24
+              DISPLAY PROCAD   LINE 17 POSITION 24
+            ELSE
+              DISPLAY ERROR-B LINE 23 POSITION 14 REVERSE.
+      *
+           PERFORM CONTINUAR.
+      *
+      * ************************************************
+      * Lee el siguiente producto por orden de PRODES y comprueba
+      * si su descripcion empieza por lo que se esta buscando
+      * ************************************************
+       BUSCAR-DESC-LEE.
+           READ FPROD NEXT RECORD AT END
+                                    MOVE 'N' TO EXISTE.
+           IF EXISTE NOT = 'N' THEN
+              IF PRODES(1:LONBUS) = BUSQDES(1:LONBUS) THEN
+                 MOVE 'S' TO ENCONTRADO
+               ELSE
+                 MOVE 'N' TO EXISTE.
+      *
+      * ************************************************
+      * Entrada/salida de almacen: da de alta un movimiento de
+      * stock sobre un producto existente y ajusta PROQTY con el
+      * mismo importe (positivo = entrada, negativo = salida).
+      * ************************************************
+       MOVIMIENTO.
+      *
+           DISPLAY MSGMOVI    LINE 23 POSITION 14 REVERSE.
+      *
+           ACCEPT PROCOD      LINE  7 POSITION 24 NO BEEP.
+           MOVE SPACES TO EXISTE.
+           READ FPROD RECORD KEY IS PROCOD INVALID KEY
+                                 MOVE 'N' TO EXISTE.
+      *
+           IF EXISTE = SPACES THEN
+              DISPLAY PRODES   LINE  9 POSITION 24
+              DISPLAY PROQTY   LINE 13 POSITION 24
+      *
+              DISPLAY 'Cantidad....:' LINE 19 POSITION 10 HIGH
+              DISPLAY 'Motivo......:' LINE 21 POSITION 10 HIGH
+              MOVE ZEROS  TO MOVCANT-E
+              MOVE SPACES TO MOVMOT-E
+              ACCEPT MOVCANT-E  LINE 19 POSITION 24 NO BEEP
+              ACCEPT MOVMOT-E   LINE 21 POSITION 24 NO BEEP
+      *
+      * Restaura las etiquetas de IVA/precio, que vuelven a hacer
+      * falta si el operador pasa a ALTAS o MODIFICA a continuacion.
+              DISPLAY 'IVA (%).....:' LINE 19 POSITION 10 HIGH
+              DISPLAY 'Precio c/IVA:' LINE 21 POSITION 10 HIGH
+      *
+              IF PROQTY + MOVCANT-E < 0 THEN
+                 DISPLAY ERROR-S LINE 23 POSITION 14 REVERSE
+               ELSE
+                 ADD MOVCANT-E TO PROQTY
+                 REWRITE REGPRO
+                 IF FS-FPROD = '00' THEN
+                    PERFORM GRABAR-MOVIMIENTO
+                    DISPLAY PROQTY LINE 13 POSITION 24
+                    DISPLAY 'MOVIMIENTO GRABADO!'
+                                       LINE 23 POSITION 14 REVERSE
+                  ELSE
+                    PERFORM ERROR-FICHERO
+            ELSE
+              DISPLAY ERROR-B LINE 23 POSITION 14 REVERSE.
+      *
+           PERFORM CONTINUAR.
+      *
+      * ************************************************
+      * Graba en MOVIMIENT.DAT el movimiento de almacen descrito
+      * por PROCOD/MOVCANT-E/MOVMOT-E y la fecha del sistema.
+      * ************************************************
+       GRABAR-MOVIMIENTO.
+           MOVE PROCOD   TO MOVCOD.
+           MOVE AA1      TO MOVAA.
+           MOVE MM1      TO MOVMM.
+           MOVE DD1      TO MOVDD.
+           MOVE MOVCANT-E TO MOVCANT.
+           MOVE MOVMOT-E  TO MOVMOT.
+           WRITE REGMOV.
+           IF FS-FMOV NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FMOV.
+      *
+      * ************************************************
+      * Borra la información de la pantalla
+      * ************************************************
+       BORRAR-PANTALLA.
+           DISPLAY SPACES LINE  7 POSITION 24 ERASE EOL.
+           DISPLAY SPACES LINE  9 POSITION 24 ERASE EOL.
+           DISPLAY SPACES LINE 11 POSITION 24 ERASE EOL.
+           DISPLAY SPACES LINE 13 POSITION 24 ERASE EOL.
+           DISPLAY SPACES LINE 15 POSITION 24 ERASE EOL.
+           DISPLAY SPACES LINE 17 POSITION 24 ERASE EOL.
+           DISPLAY SPACES LINE 19 POSITION 24 ERASE EOL.
+           DISPLAY SPACES LINE 21 POSITION 24 ERASE EOL.
       *
-      * Se inicializan las variables para que no se almacenen con el valor anterior.
            MOVE SPACES TO PROCOD.
            MOVE SPACES TO PRODES.
            MOVE SPACES TO PROFAM.
            MOVE ZEROS  TO PROQTY.
            MOVE ZEROS  TO PROPRE.
+           MOVE ZEROS  TO PROCAD.
+           MOVE ZEROS  TO PROIVA.
+           MOVE ZEROS  TO PVP.
+      *
+      * ************************************************
+      * Pulsar tecla para continuar
+      * ************************************************
+        CONTINUAR.
+           DISPLAY 'Pulse una tecla para continuar'
+                            LINE 23 POSITION 45 REVERSE BEEP.
+           ACCEPT CONTINUA  LINE 23 POSITION 75 REVERSE OFF NO BEEP.
+      *
+      * ************************************************
+      * Calcula el precio con IVA incluido a partir de
+      * PROPRE y PROIVA (tanto por ciento).
+      * ************************************************
+       CALCULAR-PVP.
+           COMPUTE PVP = PROPRE + (PROPRE * PROIVA / 100).
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPROD  LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (MOVIMIENT.DAT)
+      * ************************************************
+       ERROR-FICHERO-FMOV.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FMOV   LINE 23 POSITION 40 REVERSE.
       *
-      * Introducir la información si se ha introducido un codigo de producto
-           ACCEPT PROCOD      LINE  7 POSITION 23 NO BEEP.
-           IF PROCOD NOT = SPACES THEN
-              ACCEPT PRODES   LINE  9 POSITION 23 NO BEEP
-              ACCEPT PROFAM   LINE 11 POSITION 23 NO BEEP
-              ACCEPT PROQTY   LINE 13 POSITION 23 NO BEEP
-              ACCEPT PROPRE   LINE 15 POSITION 23 NO BEEP
-      *
-      * Escritura del registro y limpieza de pantalla
-              WRITE REGPRO.
-      *
-           DISPLAY SPACES LINE  7 POSITION 23 ERASE EOL.  
-           DISPLAY SPACES LINE  9 POSITION 23 ERASE EOL.
-           DISPLAY SPACES LINE 11 POSITION 23 ERASE EOL.
-           DISPLAY SPACES LINE 13 POSITION 23 ERASE EOL.
-           DISPLAY SPACES LINE 15 POSITION 23 ERASE EOL.
+      * ************************************************
+      * Copia PRODUCTO.DAT completo a PRODUCTO.BAK antes de abrir el
+      * maestro para mantenimiento. Si el maestro todavia no existe
+      * (primera ejecucion) no hay nada que copiar y se continua.
+      * ************************************************
+       BACKUP-PRODUCTOS.
+           OPEN INPUT FPROD.
+           IF FS-FPROD = '00' THEN
+              OPEN OUTPUT FBAK
+              IF FS-FBAK NOT = '00' THEN
+                 PERFORM ERROR-FICHERO-FBAK
+                 CLOSE FPROD
+               ELSE
+                 MOVE SPACE TO FINLEC-BAK
+                 READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC-BAK
+                 PERFORM COPIAR-REGISTRO-BAK UNTIL FINLEC-BAK = 'S'
+                 CLOSE FBAK
+                 CLOSE FPROD.
+      *
+       COPIAR-REGISTRO-BAK.
+           MOVE REGPRO TO REGBAK.
+           WRITE REGBAK.
+           READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC-BAK.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (PRODUCTO.BAK)
+      * ************************************************
+       ERROR-FICHERO-FBAK.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FBAK   LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Calcula el siguiente codigo de producto a partir del ultimo
+      * guardado en SECUPROD.DAT (0 la primera vez que se usa) y lo
+      * deja en PROCOD.
+      * ************************************************
+       SIGUIENTE-CODIGO.
+           MOVE 0   TO SEC-VALOR.
+           MOVE 'N' TO SEC-ABIERTO.
+           OPEN INPUT FSEC.
+           IF FS-FSEC = '00' THEN
+              MOVE 'S' TO SEC-ABIERTO
+              READ FSEC NEXT RECORD AT END CONTINUE
+              IF FS-FSEC = '00' THEN
+                 MOVE REGSEC TO SEC-VALOR.
+           IF SEC-ABIERTO = 'S' THEN
+              CLOSE FSEC.
+      *
+           ADD 1 TO SEC-VALOR.
+           MOVE SEC-VALOR TO PROCOD.
+      *
+           OPEN OUTPUT FSEC.
+           IF FS-FSEC NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSEC
+            ELSE
+              MOVE SEC-VALOR TO REGSEC
+              WRITE REGSEC
+              CLOSE FSEC.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (SECUPROD.DAT)
+      * ************************************************
+       ERROR-FICHERO-FSEC.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FSEC   LINE 23 POSITION 40 REVERSE.
