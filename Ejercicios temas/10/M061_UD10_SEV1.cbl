@@ -3,7 +3,7 @@
        REMARKS. UNIDAD 10 EJERCICIO 1.
       *
       * Este programa realiza el mantenimiento de un archivo secuencial indexado,
-      * mediante altas, bajas y consultas.
+      * mediante altas, bajas, consultas y modificaciones (cambios).
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,40 +12,134 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * LOCK MODE MANUAL: el bloqueo de un registro solo se toma con un
+      * READ ... WITH LOCK explicito (en BAJAS/MODIFICA/DESHACER) y se
+      * libera con UNLOCK, para que dos operadores no puedan tocar el
+      * mismo cliente a la vez.
             SELECT FCLI ASSIGN TO DISK 'CLIENTES.DAT'
             RECORD KEY IS CLICOD
             ORGANIZATION IS INDEXED
-            ACCESS MODE IS RANDOM.
+            ACCESS MODE IS DYNAMIC
+            LOCK MODE IS MANUAL WITH LOCK ON RECORD
+            FILE STATUS IS FS-FCLI.
+      *
+      * Fichero de auditoria: una linea por cada ALTA/BAJA/CAMBIO
+      * aplicado contra CLIENTES.DAT. Se abre en EXTEND: es un fichero
+      * de solo anadir, nunca se relee ni se reescribe.
+            SELECT FAUD ASSIGN TO DISK 'AUDITCLI.DAT'
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS FS-FAUD.
+      *
+      * Copia de seguridad de CLIENTES.DAT, generada de nuevo cada vez
+      * que arranca este programa, antes de abrir el maestro para
+      * mantenimiento.
+            SELECT FBAK ASSIGN TO DISK 'CLIENTES.BAK'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FBAK.
+      *
+      * Ultimo codigo de cliente generado, para dar de alta con
+      * codigos correlativos sin que el operador tenga que teclearlos.
+            SELECT FSEC ASSIGN TO DISK 'SECUCLI.DAT'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FSEC.
 123456*
        DATA DIVISION.
        FILE SECTION.
        FD FCLI LABEL RECORD IS STANDARD.
-       01 REGCLI.
-          02 CLICOD   PIC XX.
-          02 CLINOM   PIC X(20).
-          02 CLIDIR   PIC X(20).
-          02 CLIPOB   PIC X(20).
-          02 CLISEX   PIC X.
+           COPY REGCLI.
+      *
+       FD FAUD LABEL RECORD IS STANDARD.
+           COPY REGAUD.
+      *
+       FD FBAK LABEL RECORD IS STANDARD.
+       01 REGBAK      PIC X(66).
+      *
+       FD FSEC LABEL RECORD IS STANDARD.
+       01 REGSEC      PIC 9(4).
 
        WORKING-STORAGE SECTION.
        77 FECHA     PIC 99999999.
        77 GUION     PIC X(75) VALUE ALL '-'.
       *
        77 MENSAJE   PIC X(75) VALUE ' MENSAJES:   '.
-       77 MSGOPC    PIC X(55) VALUE 
-           'Seleccione opcion: <A>ltas <B>ajas <C>onsultas <F>in'.
+       77 MSGOPC    PIC X(55) VALUE
+           'Opc: <A>lt <B>aj <C>ons <M>odif <U>ndo <H>elp <F>in'.
        77 MSGALTA   PIC X(55) VALUE 'ALTAS'.
        77 MSGBAJA   PIC X(55) VALUE 'BAJAS'.
        77 MSGCONS   PIC X(55) VALUE 'CONSULTAS'.
+       77 MSGMODI   PIC X(55) VALUE 'MODIFICACION'.
+       77 MSGUNDO   PIC X(55) VALUE 'DESHACER'.
+       77 MSGAYUDA  PIC X(55) VALUE 'AYUDA'.
       *
        77 ERROR-A   PIC X(50) VALUE 'ERROR! El registro YA existe.'.
        77 ERROR-B   PIC X(50) VALUE 'ERROR! El registro NO existe.'.
+       77 ERROR-U   PIC X(50) VALUE
+           'No hay ninguna operacion que deshacer.'.
+       77 ERROR-SEXO PIC X(55) VALUE
+           'ERROR! El sexo debe ser M (masculino) o F (femenino).'.
       *
        77 OPCION    PIC X.
        77 CODIGO    PIC XX.
       *
        77 EXISTE    PIC X.
-       77 CONTINUAR PIC X.
+       77 CONTINUA  PIC X.
+       77 CONFIRMA  PIC X.
+       77 MSGBOR    PIC X(55) VALUE 'Confirma el borrado (S/N)?'.
+      *
+      * Imagen "antes de" de la ultima ALTA/BAJA/CAMBIO, para poder
+      * deshacer esa operacion con la opcion <U>ndo del menu.
+       77 HAY-UNDO  PIC X VALUE 'N'.
+       77 UNDO-OPC  PIC X(6).
+       01 UNDO-REG.
+           02 UNDCOD PIC X(4).
+           02 UNDNOM PIC X(20).
+           02 UNDDIR PIC X(20).
+           02 UNDPOB PIC X(20).
+           02 UNDSEX PIC X.
+           02 UNDEST PIC X.
+      *
+      * Contadores de operaciones realizadas en la sesion, para el
+      * resumen final de FIN.
+       77 NUMALT    PIC 999 VALUE 0.
+       77 NUMBAJ    PIC 999 VALUE 0.
+       77 NUMCON    PIC 999 VALUE 0.
+       77 ZNUM      PIC ZZ9.
+      *
+       77 FS-FCLI   PIC XX.
+       77 FS-FAUD   PIC XX.
+       77 FS-FBAK   PIC XX.
+       77 FS-FSEC   PIC XX.
+       77 FINLEC-BAK PIC X.
+       77 MSGFS     PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+      * Ultimo codigo de cliente generado (SECUCLI.DAT).
+       77 SEC-VALOR   PIC 9(4) VALUE 0.
+       77 SEC-ABIERTO PIC X    VALUE 'N'.
+      *
+      * Control de acceso: usuario/clave del operador, comprobados
+      * contra la tabla OPERADOR-TABLA antes de permitir el PROCESO.
+       77 USUARIO   PIC X(8).
+       77 CLAVE     PIC X(8).
+       77 ACCESO    PIC X VALUE 'N'.
+       77 ENCONTR   PIC X.
+       77 INTENTOS  PIC 9 VALUE 0.
+       77 IOPER     PIC 9.
+       77 MSGACC    PIC X(55) VALUE
+           'Usuario o clave incorrectos.'.
+       77 MSGNOACC  PIC X(55) VALUE
+           'Acceso no autorizado. Se cierra el programa.'.
+      *
+       01 OPERADORES.
+           02 OPERADORES-INI.
+              03 FILLER PIC X(16) VALUE 'ADMIN   AD2024  '.
+              03 FILLER PIC X(16) VALUE 'OPER1   OP2024  '.
+           02 OPERADOR-TABLA REDEFINES OPERADORES-INI
+                              OCCURS 2.
+              03 OPERUSU PIC X(8).
+              03 OPERCLA PIC X(8).
       *
        01 FF1.
            02 AA1     PIC 9999.
@@ -56,7 +150,7 @@
            02 GT1     PIC X   VALUE '/'.
            02 MM2     PIC 99.
            02 GT2     PIC X   VALUE '/'.
-           02 AA2     PIC 99.
+           02 AA2     PIC 9999.
       *
        01 HR1.
            02 HH1     PIC 99.
@@ -73,18 +167,35 @@
        PROCEDURE DIVISION.
        COMIENZO.
            PERFORM INICIO.
-           PERFORM PROCESO.
+           IF ACCESO = 'S' THEN
+              PERFORM PROCESO.
            PERFORM FIN.
       *
-           STOP RUN.
+           GOBACK.
       *
       * ************************************************
       * Inicio
       * ************************************************
         INICIO.
-           OPEN I-O FCLI.
+           PERFORM BACKUP-CLIENTES.
       *
-           ACCEPT FECHA FROM DATE.
+           OPEN I-O FCLI.
+           IF FS-FCLI NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              GOBACK.
+      *
+      * Si AUDITCLI.DAT no existe todavia, EXTEND falla (estado '35')
+      * y se crea con OUTPUT; en ejecuciones posteriores ya existe y
+      * EXTEND la abre sin tocar lo ya grabado.
+           OPEN EXTEND FAUD.
+           IF FS-FAUD = '35' THEN
+              OPEN OUTPUT FAUD.
+      *
+           IF FS-FAUD NOT = '00' THEN
+              PERFORM ERROR-FICHERO-AUD
+              GOBACK.
+      *
+           ACCEPT FECHA FROM DATE YYYYMMDD.
            ACCEPT HR1   FROM TIME.
            MOVE FECHA   TO   FF1.
       * 
@@ -98,6 +209,8 @@
       *
       * Inicializar variables.
            MOVE SPACES TO OPCION.
+      *
+           PERFORM LOGIN-OPERADOR.
       *
       * ************************************************
       * Proceso del programa
@@ -110,7 +223,10 @@
       * Instrucciones antes de finalizar el programa
       * ************************************************
         FIN.
+           IF ACCESO = 'S' THEN
+              PERFORM RESUMEN-SESION.
            CLOSE FCLI.
+           CLOSE FAUD.
       *
       * ************************************************
       * Mostrar Cabecera de pantalla
@@ -135,20 +251,130 @@
       *
            DISPLAY GUION           LINE 22 POSITION  3 HIGH.
       *
+      * ************************************************
+      * Control de acceso: pide usuario/clave hasta 3 veces antes
+      * de dejar pasar al menu de mantenimiento
+      * ************************************************
+       LOGIN-OPERADOR.
+           MOVE 'N' TO ACCESO.
+           MOVE 0   TO INTENTOS.
+           PERFORM PEDIR-CREDENCIALES
+              UNTIL ACCESO = 'S' OR INTENTOS = 3.
+           IF ACCESO NOT = 'S' THEN
+              DISPLAY MSGNOACC LINE 23 POSITION 10 REVERSE
+              ACCEPT CONTINUA LINE 23 POSITION 79.
+      *
+      * ************************************************
+      * Pide usuario y clave, y los comprueba contra la tabla
+      * ************************************************
+       PEDIR-CREDENCIALES.
+           ADD 1 TO INTENTOS.
+           DISPLAY SPACES ERASE.
+           DISPLAY 'Empresa distribuidora, S.A.'
+                                  LINE  1 POSITION 2 HIGH.
+           DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGH.
+           DISPLAY 'ACCESO AL SISTEMA'
+                                  LINE  3 POSITION 31 REVERSE HIGH.
+      *
+           DISPLAY 'Usuario..:'   LINE 10 POSITION 20 HIGH.
+           DISPLAY 'Clave....:'   LINE 12 POSITION 20 HIGH.
+      *
+           MOVE SPACES TO USUARIO.
+           MOVE SPACES TO CLAVE.
+           ACCEPT USUARIO   LINE 10 POSITION 31 NO BEEP.
+           ACCEPT CLAVE     LINE 12 POSITION 31 NO BEEP OFF.
+      *
+           PERFORM BUSCAR-OPERADOR.
+           IF ACCESO NOT = 'S' THEN
+              DISPLAY MSGACC LINE 14 POSITION 20 REVERSE
+              ACCEPT CONTINUA LINE 23 POSITION 79.
+      *
+      * ************************************************
+      * Recorre OPERADOR-TABLA buscando USUARIO/CLAVE
+      * ************************************************
+       BUSCAR-OPERADOR.
+           MOVE 'N' TO ENCONTR.
+           PERFORM COMPROBAR-OPERADOR VARYING IOPER FROM 1 BY 1
+              UNTIL IOPER > 2 OR ENCONTR = 'S'.
+           IF ENCONTR = 'S' THEN
+              MOVE 'S' TO ACCESO.
+      *
+      * ************************************************
+      * Compara USUARIO/CLAVE con la entrada IOPER de la tabla
+      * ************************************************
+       COMPROBAR-OPERADOR.
+           IF USUARIO = OPERUSU(IOPER) AND CLAVE = OPERCLA(IOPER)
+              THEN
+              MOVE 'S' TO ENCONTR.
+      *
       * **********************************************************
-      * Pedir opcion a realizar (A=Altas, B=bajas, C=Consultas)
+      * Pedir opcion a realizar (A=Altas, B=bajas, C=Consultas, M=Cambios)
       * **********************************************************
        PEDIR.
            DISPLAY MENSAJE         LINE 23 POSITION  3 REVERSE.
            DISPLAY MSGOPC          LINE 23 POSITION 14 REVERSE.
            PERFORM BORRAR-PANTALLA.
            MOVE SPACES TO OPCION.
-           ACCEPT OPCION    LINE 23 POSITION 70 OFF NO BEEP.
+           ACCEPT OPCION    LINE 23 POSITION 76 OFF NO BEEP.
            IF OPCION = 'A' OR OPCION = 'a' THEN PERFORM ALTAS
              ELSE
               IF OPCION = 'B' OR OPCION = 'b' THEN PERFORM BAJAS
                 ELSE
-                 IF OPCION = 'C' OR OPCION = 'c' THEN PERFORM CONSULTAS.
+                 IF OPCION = 'C' OR OPCION = 'c' THEN PERFORM CONSULTAS
+                   ELSE
+                    IF OPCION = 'M' OR OPCION = 'm' THEN
+                       PERFORM MODIFICA
+                      ELSE
+                       IF OPCION = 'U' OR OPCION = 'u' THEN
+                          PERFORM DESHACER
+                         ELSE
+                          IF OPCION = 'H' OR OPCION = 'h' THEN
+                             PERFORM AYUDA.
+      *
+      * ************************************************
+      * Pantalla de ayuda con el significado de cada opcion
+      * ************************************************
+       AYUDA.
+           DISPLAY MSGAYUDA   LINE 23 POSITION 14 REVERSE.
+      *
+           DISPLAY SPACES ERASE.
+           DISPLAY 'Empresa distribuidora, S.A.'
+                                   LINE  1 POSITION 2 HIGH.
+           DISPLAY 'Grupo D&S'     LINE  2 POSITION 2 HIGH.
+           DISPLAY 'AYUDA - MANTENIMIENTO DE CLIENTES'
+                                   LINE  3 POSITION 24 REVERSE HIGH.
+      *
+           DISPLAY '<A>ltas....: da de alta un cliente nuevo; el'
+                                   LINE  7 POSITION  5 HIGH.
+           DISPLAY 'codigo se genera solo, correlativo al ultimo.'
+                                   LINE  8 POSITION 16 HIGH.
+           DISPLAY '<B>ajas....: da de baja (borra) un cliente por'
+                                   LINE  9 POSITION  5 HIGH.
+           DISPLAY 'su codigo.'    LINE 10 POSITION 16 HIGH.
+           DISPLAY '<C>onsultas: muestra los datos de un cliente,'
+                                   LINE 11 POSITION  5 HIGH.
+           DISPLAY 'sin modificar nada.'
+                                   LINE 12 POSITION 16 HIGH.
+           DISPLAY '<M>odif....: cambia los datos de un cliente ya'
+                                   LINE 13 POSITION  5 HIGH.
+           DISPLAY 'existente.'    LINE 14 POSITION 16 HIGH.
+           DISPLAY '<U>ndo.....: deshace la ultima alta, baja o'
+                                   LINE 15 POSITION  5 HIGH.
+           DISPLAY 'modificacion hecha en esta sesion.'
+                                   LINE 16 POSITION 16 HIGH.
+           DISPLAY '<H>elp.....: muestra esta pantalla de ayuda.'
+                                   LINE 17 POSITION  5 HIGH.
+           DISPLAY '<F>in......: termina el mantenimiento de'
+                                   LINE 18 POSITION  5 HIGH.
+           DISPLAY 'clientes y vuelve al menu general.'
+                                   LINE 19 POSITION 16 HIGH.
+      *
+           DISPLAY GUION           LINE 22 POSITION  3 HIGH.
+           DISPLAY 'Pulse una tecla para continuar'
+                            LINE 23 POSITION 45 REVERSE BEEP.
+           ACCEPT CONTINUA  LINE 23 POSITION 75 REVERSE OFF NO BEEP.
+      *
+           PERFORM PANTALLA.
       *
       * ************************************************
       * Altas de cliente
@@ -158,10 +384,13 @@
       *
            DISPLAY MSGALTA    LINE 23 POSITION 14 REVERSE.
       *
-           ACCEPT CLICOD      LINE  7 POSITION 24 NO BEEP.
+      * El codigo ya no lo teclea el operador: se genera
+      * automaticamente, correlativo al ultimo cliente dado de alta.
+           PERFORM SIGUIENTE-CODIGO.
+           DISPLAY CLICOD     LINE  7 POSITION 24.
            MOVE SPACES TO EXISTE.
       *
-           READ FCLI RECORD KEY IS CLICOD INVALID KEY 
+           READ FCLI RECORD KEY IS CLICOD INVALID KEY
                                  MOVE 'N' TO EXISTE.
       *   
       * Si el registro NO existe, se permite introducir datos, en caso contrario: ERROR.
@@ -169,15 +398,41 @@
               ACCEPT CLINOM   LINE  9 POSITION 24 NO BEEP
               ACCEPT CLIDIR   LINE 11 POSITION 24 NO BEEP
               ACCEPT CLIPOB   LINE 13 POSITION 24 NO BEEP
-              ACCEPT CLISEX   LINE 15 POSITION 24 NO BEEP
+              MOVE SPACES TO CLISEX
+              PERFORM PEDIR-SEXO UNTIL CLISEX = 'M' OR CLISEX = 'm'
+                                     OR CLISEX = 'F' OR CLISEX = 'f'
+              SET CLI-ACTIVO TO TRUE
               WRITE REGCLI
-              DISPLAY 'REGISTRO CREADO!   ' LINE 23 POSITION 14 REVERSE
+              IF FS-FCLI = '00' THEN
+                 DISPLAY 'REGISTRO CREADO!   '
+                                    LINE 23 POSITION 14 REVERSE
+                 MOVE 'ALTA' TO AUDOPC
+                 PERFORM GRABAR-AUDITORIA
+                 ADD 1 TO NUMALT
+                 MOVE 'ALTA' TO UNDO-OPC
+                 MOVE CLICOD TO UNDCOD
+                 MOVE 'S'    TO HAY-UNDO
+               ELSE
+                 PERFORM ERROR-FICHERO
             ELSE
               DISPLAY ERROR-A LINE 23 POSITION 14 REVERSE.
       *
            PERFORM CONTINUAR.
       *
       * ************************************************
+      * Pide el sexo del cliente en el alta, admitiendo solo M o F y
+      * repitiendo la pregunta mientras el dato tecleado no sea valido.
+      * ************************************************
+       PEDIR-SEXO.
+           ACCEPT CLISEX   LINE 15 POSITION 24 NO BEEP.
+           IF CLISEX NOT = 'M' AND CLISEX NOT = 'm'
+                          AND CLISEX NOT = 'F' AND CLISEX NOT = 'f'
+              THEN
+              DISPLAY ERROR-SEXO LINE 23 POSITION 14 REVERSE
+              ACCEPT  CONTINUA   LINE 23 POSITION 79 NO BEEP
+              DISPLAY MSGALTA    LINE 23 POSITION 14 REVERSE.
+      *
+      * ************************************************
       * Bajas de cliente
       * ************************************************
 123456*
@@ -188,20 +443,59 @@
            ACCEPT CLICOD      LINE  7 POSITION 24 NO BEEP.
            MOVE SPACES TO EXISTE.
       *
-           READ FCLI RECORD KEY IS CLICOD INVALID KEY 
+      * Se bloquea el registro mientras se decide el borrado, para que
+      * otro operador no pueda modificarlo a la vez.
+           READ FCLI WITH LOCK KEY IS CLICOD INVALID KEY
                                  MOVE 'N' TO EXISTE.
-      *   
-      * Si el registro SI existe, se muestra la información y se borra
+           IF EXISTE = SPACES AND CLI-BAJA THEN
+              MOVE 'N' TO EXISTE
+              UNLOCK FCLI.
+      *
+      * Si el registro SI existe, se muestra la información y se pide
+      * confirmacion antes de borrar.
+           MOVE SPACES TO CONFIRMA.
            IF EXISTE = SPACES THEN
               DISPLAY CLINOM   LINE  9 POSITION 24
               DISPLAY CLIDIR   LINE 11 POSITION 24
               DISPLAY CLIPOB   LINE 13 POSITION 24
               DISPLAY CLISEX   LINE 15 POSITION 24
       *
-              DELETE FCLI
-              DISPLAY 'REGISTRO BORRADO!   ' LINE 23 POSITION 14 REVERSE
+              DISPLAY MSGBOR    LINE 23 POSITION 14 REVERSE
+              ACCEPT  CONFIRMA  LINE 23 POSITION 70 NO BEEP
             ELSE
               DISPLAY ERROR-B LINE 23 POSITION 14 REVERSE.
+      *
+      * El borrado es logico: se marca CLIEST como baja y se reescribe
+      * el registro, en vez de eliminarlo del fichero.
+           IF EXISTE = SPACES AND (CONFIRMA = 'S' OR CONFIRMA = 's')
+              THEN
+              MOVE CLICOD TO UNDCOD
+              MOVE CLINOM TO UNDNOM
+              MOVE CLIDIR TO UNDDIR
+              MOVE CLIPOB TO UNDPOB
+              MOVE CLISEX TO UNDSEX
+              MOVE CLIEST TO UNDEST
+              SET CLI-BAJA TO TRUE
+              REWRITE REGCLI
+              IF FS-FCLI = '00' THEN
+                 DISPLAY 'REGISTRO BORRADO!   '
+                                    LINE 23 POSITION 14 REVERSE
+                 MOVE 'BAJA' TO AUDOPC
+                 PERFORM GRABAR-AUDITORIA
+                 ADD 1 TO NUMBAJ
+                 MOVE 'BAJA' TO UNDO-OPC
+                 MOVE 'S'    TO HAY-UNDO
+               ELSE
+                 PERFORM ERROR-FICHERO
+            ELSE
+              IF EXISTE = SPACES THEN
+                 DISPLAY 'BORRADO CANCELADO.'
+                                      LINE 23 POSITION 14 REVERSE.
+      *
+      * Se libera el bloqueo, tanto si se ha borrado como si se ha
+      * cancelado.
+           IF EXISTE = SPACES THEN
+              UNLOCK FCLI.
       *
            PERFORM CONTINUAR.
       * ************************************************
@@ -213,8 +507,10 @@
       *
            ACCEPT CLICOD      LINE  7 POSITION 24 NO BEEP.
            MOVE SPACES TO EXISTE.
-           READ FCLI INVALID KEY 
+           READ FCLI INVALID KEY
                                  MOVE 'N' TO EXISTE.
+           IF EXISTE = SPACES AND CLI-BAJA THEN
+              MOVE 'N' TO EXISTE.
       *
       * Si el registro SI existe, se muestra la informacion, en caso contrario: ERROR.
            IF EXISTE = SPACES THEN
@@ -222,12 +518,168 @@
               DISPLAY CLIDIR   LINE 11 POSITION 24
               DISPLAY CLIPOB   LINE 13 POSITION 24
               DISPLAY CLISEX   LINE 15 POSITION 24
+              ADD 1 TO NUMCON
             ELSE
               DISPLAY ERROR-B LINE 23 POSITION 14 REVERSE.
       *
            PERFORM CONTINUAR.
       *
       * ************************************************
+      * Modifica los datos de un cliente
+      * ************************************************
+       MODIFICA.
+      *
+           DISPLAY MSGMODI    LINE 23 POSITION 14 REVERSE.
+      *
+           ACCEPT CLICOD      LINE  7 POSITION 24 NO BEEP.
+           MOVE SPACES TO EXISTE.
+      *
+      * Se bloquea el registro mientras el operador lo tiene en
+      * pantalla para modificarlo, para que nadie mas lo toque a la vez.
+           READ FCLI WITH LOCK KEY IS CLICOD INVALID KEY
+                                 MOVE 'N' TO EXISTE.
+           IF EXISTE = SPACES AND CLI-BAJA THEN
+              MOVE 'N' TO EXISTE
+              UNLOCK FCLI.
+      *
+      * Si el registro SI existe, se muestran los datos actuales y se
+      * permite sobreescribirlos, en caso contrario: ERROR.
+           IF EXISTE = SPACES THEN
+              DISPLAY CLINOM   LINE  9 POSITION 24
+              DISPLAY CLIDIR   LINE 11 POSITION 24
+              DISPLAY CLIPOB   LINE 13 POSITION 24
+              DISPLAY CLISEX   LINE 15 POSITION 24
+      *
+              MOVE CLICOD TO UNDCOD
+              MOVE CLINOM TO UNDNOM
+              MOVE CLIDIR TO UNDDIR
+              MOVE CLIPOB TO UNDPOB
+              MOVE CLISEX TO UNDSEX
+              MOVE CLIEST TO UNDEST
+      *
+              ACCEPT CLINOM   LINE  9 POSITION 24 NO BEEP UPDATE
+              ACCEPT CLIDIR   LINE 11 POSITION 24 NO BEEP UPDATE
+              ACCEPT CLIPOB   LINE 13 POSITION 24 NO BEEP UPDATE
+              MOVE SPACES TO CLISEX
+              PERFORM PEDIR-SEXO-MOD UNTIL CLISEX = 'M' OR CLISEX = 'm'
+                                         OR CLISEX = 'F' OR CLISEX = 'f'
+      *
+              REWRITE REGCLI
+              IF FS-FCLI = '00' THEN
+                 DISPLAY 'REGISTRO MODIFICADO!'
+                                    LINE 23 POSITION 14 REVERSE
+                 MOVE 'CAMBIO' TO AUDOPC
+                 PERFORM GRABAR-AUDITORIA
+                 MOVE 'CAMBIO' TO UNDO-OPC
+                 MOVE 'S'      TO HAY-UNDO
+               ELSE
+                 PERFORM ERROR-FICHERO
+            ELSE
+              DISPLAY ERROR-B LINE 23 POSITION 14 REVERSE.
+      *
+      * Se libera el bloqueo, tanto si se ha grabado el cambio como si
+      * se ha cancelado.
+           IF EXISTE = SPACES THEN
+              UNLOCK FCLI.
+      *
+           PERFORM CONTINUAR.
+      *
+      * ************************************************
+      * Pide el sexo del cliente en la modificacion, admitiendo solo
+      * M o F y repitiendo la pregunta mientras el dato no sea valido.
+      * ************************************************
+       PEDIR-SEXO-MOD.
+           ACCEPT CLISEX   LINE 15 POSITION 24 NO BEEP UPDATE.
+           IF CLISEX NOT = 'M' AND CLISEX NOT = 'm'
+                          AND CLISEX NOT = 'F' AND CLISEX NOT = 'f'
+              THEN
+              DISPLAY ERROR-SEXO LINE 23 POSITION 14 REVERSE
+              ACCEPT  CONTINUA   LINE 23 POSITION 79 NO BEEP
+              DISPLAY MSGMODI    LINE 23 POSITION 14 REVERSE.
+      *
+      * ************************************************
+      * Deshace la ultima ALTA/BAJA/CAMBIO, restaurando la imagen
+      * "antes de" guardada en UNDO-REG. Solo se puede deshacer un
+      * nivel: tras usarla, HAY-UNDO vuelve a 'N'.
+      * ************************************************
+       DESHACER.
+      *
+           DISPLAY MSGUNDO    LINE 23 POSITION 14 REVERSE.
+           MOVE 'N' TO EXISTE.
+      *
+           IF HAY-UNDO NOT = 'S' THEN
+              DISPLAY ERROR-U LINE 23 POSITION 14 REVERSE.
+      *
+           IF HAY-UNDO = 'S' THEN
+              MOVE UNDCOD TO CLICOD
+              MOVE SPACES TO EXISTE
+      *
+      * Se bloquea el registro mientras se reconstruye su estado
+      * anterior, igual que en BAJAS/MODIFICA.
+              READ FCLI WITH LOCK KEY IS CLICOD INVALID KEY
+                                    MOVE 'N' TO EXISTE.
+      *
+           IF HAY-UNDO = 'S' AND EXISTE NOT = SPACES THEN
+              DISPLAY ERROR-B LINE 23 POSITION 14 REVERSE.
+      *
+           IF HAY-UNDO = 'S' AND EXISTE = SPACES
+                    AND UNDO-OPC = 'ALTA' THEN
+              SET CLI-BAJA TO TRUE.
+      *
+           IF HAY-UNDO = 'S' AND EXISTE = SPACES
+                    AND UNDO-OPC NOT = 'ALTA' THEN
+              MOVE UNDNOM TO CLINOM
+              MOVE UNDDIR TO CLIDIR
+              MOVE UNDPOB TO CLIPOB
+              MOVE UNDSEX TO CLISEX
+              MOVE UNDEST TO CLIEST.
+      *
+           IF HAY-UNDO = 'S' AND EXISTE = SPACES THEN
+              REWRITE REGCLI
+              IF FS-FCLI = '00' THEN
+                 DISPLAY 'OPERACION DESHECHA!'
+                                    LINE 23 POSITION 14 REVERSE
+                 MOVE 'DESHAC' TO AUDOPC
+                 PERFORM GRABAR-AUDITORIA
+                 MOVE 'N' TO HAY-UNDO
+               ELSE
+                 PERFORM ERROR-FICHERO.
+      *
+      * Se libera el bloqueo si se habia llegado a tomar.
+           IF EXISTE = SPACES THEN
+              UNLOCK FCLI.
+      *
+           PERFORM CONTINUAR.
+      *
+      * ************************************************
+      * Resumen de la sesion: cuantas ALTAS/BAJAS/CONSULTAS se han
+      * hecho, para que el supervisor lo compare con AUDITCLI.DAT
+      * ************************************************
+       RESUMEN-SESION.
+           DISPLAY SPACES ERASE.
+           DISPLAY 'Empresa distribuidora, S.A.'
+                                  LINE  1 POSITION 2 HIGH.
+           DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGH.
+           DISPLAY 'RESUMEN DE LA SESION'
+                                  LINE  3 POSITION 29 REVERSE HIGH.
+      *
+           DISPLAY 'Altas.......:'      LINE  9 POSITION 20 HIGH.
+           MOVE NUMALT TO ZNUM.
+           DISPLAY ZNUM                 LINE  9 POSITION 35.
+      *
+           DISPLAY 'Bajas.......:'      LINE 11 POSITION 20 HIGH.
+           MOVE NUMBAJ TO ZNUM.
+           DISPLAY ZNUM                 LINE 11 POSITION 35.
+      *
+           DISPLAY 'Consultas...:'      LINE 13 POSITION 20 HIGH.
+           MOVE NUMCON TO ZNUM.
+           DISPLAY ZNUM                 LINE 13 POSITION 35.
+      *
+           DISPLAY 'Pulse una tecla para continuar'
+                            LINE 23 POSITION 45 REVERSE BEEP.
+           ACCEPT CONTINUA  LINE 23 POSITION 75 REVERSE OFF NO BEEP.
+      *
+      * ************************************************
       * Borra la información de la pantalla
       * ************************************************
        BORRAR-PANTALLA.
@@ -244,10 +696,111 @@
            MOVE SPACES TO CLISEX.
       *
       * ************************************************
+      * Graba en AUDITCLI.DAT quien ha tocado CLICOD, con que
+      * operacion (AUDOPC, puesta antes de este PERFORM) y cuando.
+      * ************************************************
+       GRABAR-AUDITORIA.
+           MOVE CLICOD TO AUDCOD.
+           MOVE AA1    TO AUDAA.
+           MOVE MM1    TO AUDMM.
+           MOVE DD1    TO AUDDD.
+           MOVE HH1    TO AUDHH.
+           MOVE NN1    TO AUDNN.
+           MOVE SS1    TO AUDSS.
+           WRITE REGAUD.
+           IF FS-FAUD NOT = '00' THEN
+              PERFORM ERROR-FICHERO-AUD.
+      *
+      * ************************************************
       * Pulsar tecla para continuar
       * ************************************************
         CONTINUAR.
-           DISPLAY 'Pulse una tecla para continuar' 
+           DISPLAY 'Pulse una tecla para continuar'
                             LINE 23 POSITION 45 REVERSE BEEP.
-           ACCEPT CONTINUAR LINE 23 POSITION 75 REVERSE OFF NO BEEP.
+           ACCEPT CONTINUA  LINE 23 POSITION 75 REVERSE OFF NO BEEP.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCLI   LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (auditoria)
+      * ************************************************
+       ERROR-FICHERO-AUD.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FAUD   LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Copia CLIENTES.DAT completo a CLIENTES.BAK antes de abrir el
+      * maestro para mantenimiento. Si el maestro todavia no existe
+      * (primera ejecucion) no hay nada que copiar y se continua.
+      * ************************************************
+       BACKUP-CLIENTES.
+           OPEN INPUT FCLI.
+           IF FS-FCLI = '00' THEN
+              OPEN OUTPUT FBAK
+              IF FS-FBAK NOT = '00' THEN
+                 PERFORM ERROR-FICHERO-FBAK
+                 CLOSE FCLI
+               ELSE
+                 MOVE SPACE TO FINLEC-BAK
+                 MOVE LOW-VALUES TO CLICOD
+                 START FCLI KEY IS NOT LESS CLICOD INVALID KEY
+                                             MOVE 'S' TO FINLEC-BAK
+                 IF FINLEC-BAK NOT = 'S' THEN
+                    READ FCLI NEXT RECORD AT END
+                                         MOVE 'S' TO FINLEC-BAK
+                 PERFORM COPIAR-REGISTRO-BAK UNTIL FINLEC-BAK = 'S'
+                 CLOSE FBAK
+                 CLOSE FCLI.
+      *
+       COPIAR-REGISTRO-BAK.
+           MOVE REGCLI TO REGBAK.
+           WRITE REGBAK.
+           READ FCLI NEXT RECORD AT END MOVE 'S' TO FINLEC-BAK.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (CLIENTES.BAK)
+      * ************************************************
+       ERROR-FICHERO-FBAK.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FBAK   LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Calcula el siguiente codigo de cliente a partir del ultimo
+      * guardado en SECUCLI.DAT (0 la primera vez que se usa) y lo
+      * deja en CLICOD.
+      * ************************************************
+       SIGUIENTE-CODIGO.
+           MOVE 0   TO SEC-VALOR.
+           MOVE 'N' TO SEC-ABIERTO.
+           OPEN INPUT FSEC.
+           IF FS-FSEC = '00' THEN
+              MOVE 'S' TO SEC-ABIERTO
+              READ FSEC NEXT RECORD AT END CONTINUE
+              IF FS-FSEC = '00' THEN
+                 MOVE REGSEC TO SEC-VALOR.
+           IF SEC-ABIERTO = 'S' THEN
+              CLOSE FSEC.
+      *
+           ADD 1 TO SEC-VALOR.
+           MOVE SEC-VALOR TO CLICOD.
+      *
+           OPEN OUTPUT FSEC.
+           IF FS-FSEC NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FSEC
+            ELSE
+              MOVE SEC-VALOR TO REGSEC
+              WRITE REGSEC
+              CLOSE FSEC.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (SECUCLI.DAT)
+      * ************************************************
+       ERROR-FICHERO-FSEC.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FSEC   LINE 23 POSITION 40 REVERSE.
 
