@@ -12,29 +12,53 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT FCLI ASSIGN TO DISK 'CLIENTEs.DAT' 
+            SELECT FCLI ASSIGN TO DISK 'CLIENTES.DAT'
             RECORD KEY IS CLICOD
+            ALTERNATE RECORD KEY IS CLIPOB WITH DUPLICATES
             ORGANIZATION IS INDEXED
-            ACCESS MODE IS DYNAMIC.
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS FS-FCLI.
 123456*
        DATA DIVISION.
        FILE SECTION.
        FD FCLI LABEL RECORD IS STANDARD.
-       01 REGCLI.
-          02 CLICOD   PIC XX.
-          02 CLINOM   PIC X(20).
-          02 CLIDIR   PIC X(20).
-          02 CLIPOB   PIC X(20).
-          02 CLISEX   PIC X.
+           COPY REGCLI.
 
        WORKING-STORAGE SECTION.
        77 FECHA      PIC 99999999.
-       77 GUION      PIC X(76) VALUE ALL '-'.
-       77 MENSAJE    PIC X(76) VALUE ' MENSAJES:'.
+       77 GUION      PIC X(78) VALUE ALL '-'.
+       77 MENSAJE    PIC X(78) VALUE ' MENSAJES:'.
        77 CONTINUA   PIC X.
-       77 FIN        PIC X.
+       77 FINLEC     PIC X.
        77 LIN        PIC 99.
       *
+       77 FS-FCLI    PIC XX.
+       77 MSGFS      PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+      * Numero total de clientes activos, para la cabecera.
+       77 TOTCLI     PIC 9(5).
+       77 ZTOTCLI    PIC ZZZZ9.
+      *
+      * Busqueda por poblacion (CLIPOB), como alternativa a partir
+      * de un codigo de cliente.
+       77 BUSCPOB    PIC X(20).
+       77 PORPOB     PIC X VALUE 'N'.
+      *
+      * Pila con la clave (CLICOD o CLIPOB, segun el tipo de busqueda
+      * en curso) del primer cliente de cada pagina ya mostrada, para
+      * poder volver a la pagina anterior.
+       77 PAGTOP     PIC 99 VALUE 0.
+       77 RETROCEDIO PIC X.
+       01 PAGINAS.
+           02 PAGE-KEY OCCURS 50 TIMES PIC X(20).
+      *
+       77 MSGPAG      PIC X(55) VALUE
+           'Pulse una tecla (<B> pag. anterior) para continuar'.
+       77 MSGPRIMERA  PIC X(55) VALUE
+           'Ya esta en la primera pagina.'.
+       77 MSGULTIMA   PIC X(55) VALUE
+           'Limite de paginas memorizadas alcanzado.'.
       *
        01 FF1.
            02 AA1     PIC 9999.
@@ -45,7 +69,7 @@
            02 GT1     PIC X   VALUE '/'.
            02 MM2     PIC 99.
            02 GT2     PIC X   VALUE '/'.
-           02 AA2     PIC 99.
+           02 AA2     PIC 9999.
       *
        01 HR1.
            02 HH1     PIC 99.
@@ -65,15 +89,18 @@
            PERFORM PROCESO.
            PERFORM FIN.
       *
-           STOP RUN.
+           GOBACK.
       *
       * ************************************************
       * Inicio
       * ************************************************
         INICIO.
            OPEN INPUT FCLI.
+           IF FS-FCLI NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              GOBACK.
       *
-           ACCEPT FECHA FROM DATE.
+           ACCEPT FECHA FROM DATE YYYYMMDD.
            ACCEPT HR1   FROM TIME.
            MOVE FECHA   TO   FF1.
       * 
@@ -92,18 +119,35 @@
       * Proceso del programa
       * ************************************************
         PROCESO.
+           PERFORM CONTAR-CLIENTES.
            PERFORM PANTALLA.
            PERFORM PEDIR.
-           MOVE SPACE TO FIN.
-           START FCLI KEY NOT LESS CLICOD INVALID KEY MOVE 'S' TO FIN.
-           IF FIN = 'S' THEN
-              DISPLAY 'El fichero esta vacio' 
-                          LINE 23 POSITION 15 REVERSE 
+           MOVE SPACE TO FINLEC.
+           IF PORPOB = 'S' THEN
+              START FCLI KEY IS NOT LESS CLIPOB INVALID KEY
+                                          MOVE 'S' TO FINLEC
+            ELSE
+              START FCLI KEY NOT LESS CLICOD INVALID KEY
+                                          MOVE 'S' TO FINLEC.
+           IF FINLEC = 'S' THEN
+              DISPLAY 'El fichero esta vacio'
+                          LINE 23 POSITION 15 REVERSE
               ACCEPT CONTINUA LINE 23 POSITION 79
            ELSE
-              READ  FCLI NEXT RECORD AT END MOVE 'S' TO FIN.
+              IF PORPOB = 'S' THEN
+                 READ  FCLI NEXT RECORD AT END
+                                          MOVE 'S' TO FINLEC
+               ELSE
+                 READ  FCLI NEXT RECORD AT END MOVE 'S' TO FINLEC.
       *
-           PERFORM MOSTRAR UNTIL FIN = 'S'.
+           IF FINLEC NOT = 'S' THEN
+              MOVE 1 TO PAGTOP
+              IF PORPOB = 'S' THEN
+                 MOVE CLIPOB TO PAGE-KEY(PAGTOP)
+               ELSE
+                 MOVE CLICOD TO PAGE-KEY(PAGTOP).
+      *
+           PERFORM MOSTRAR UNTIL FINLEC = 'S'.
       *
       * ************************************************
       * Instrucciones antes de finalizar el programa
@@ -112,27 +156,51 @@
            CLOSE FCLI.
       *
       * ************************************************
+      * Cuenta el numero de clientes activos del fichero (los dados
+      * de baja no cuentan), para el total de la cabecera.
+      * ************************************************
+       CONTAR-CLIENTES.
+           MOVE 0 TO TOTCLI.
+           MOVE SPACE TO FINLEC.
+           MOVE LOW-VALUES TO CLICOD.
+           START FCLI KEY IS NOT LESS CLICOD INVALID KEY
+                                       MOVE 'S' TO FINLEC.
+           IF FINLEC NOT = 'S' THEN
+              READ FCLI NEXT RECORD AT END MOVE 'S' TO FINLEC.
+           PERFORM SUMAR-CLIENTE UNTIL FINLEC = 'S'.
+      *
+       SUMAR-CLIENTE.
+           IF NOT CLI-BAJA THEN
+              ADD 1 TO TOTCLI.
+           READ FCLI NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
       * Mostrar Cabecera de pantalla
       * ************************************************
-       PANTALLA.  
+       PANTALLA.
            DISPLAY SPACES ERASE.
-           DISPLAY 'Empresa distribuidora, S.A.' 
+           DISPLAY 'Empresa distribuidora, S.A.'
                                   LINE  1 POSITION 2 HIGH.
            DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGH.
-           DISPLAY 'Fecha:'       NO ADVANCING LINE  1 POSITION 63 HIGH. 
+           DISPLAY 'Fecha:'       NO ADVANCING LINE  1 POSITION 63 HIGH.
            DISPLAY FF2.
-           DISPLAY 'Hora.:'       NO ADVANCING LINE  2 POSITION 63 HIGH. 
+           DISPLAY 'Hora.:'       NO ADVANCING LINE  2 POSITION 63 HIGH.
            DISPLAY HR2.
-           DISPLAY ' LISTADO DE CLIENTES '     
+           DISPLAY ' LISTADO DE CLIENTES '
                                   LINE  3 POSITION 30 REVERSE HIGH.
+           MOVE TOTCLI TO ZTOTCLI.
+           DISPLAY 'Total clientes:' NO ADVANCING
+                                  LINE  4 POSITION 61 HIGH.
+           DISPLAY ZTOTCLI           LINE  4 POSITION 77 HIGH.
       *
            DISPLAY 'Codigo...:'   LINE  5 POSITION  3 HIGH.
+           DISPLAY 'Poblacion.:'  LINE  6 POSITION  3 HIGH.
       *
            DISPLAY 'Codigo'       LINE  8 POSITION  3 HIGH.
-           DISPLAY 'Nombre'       LINE  8 POSITION 10 HIGH.
-           DISPLAY 'Direccion'    LINE  8 POSITION 32 HIGH.
-           DISPLAY 'Poblacion'    LINE  8 POSITION 54 HIGH.
-           DISPLAY 'Sexo'         LINE  8 POSITION 75 HIGH.
+           DISPLAY 'Nombre'       LINE  8 POSITION 12 HIGH.
+           DISPLAY 'Direccion'    LINE  8 POSITION 34 HIGH.
+           DISPLAY 'Poblacion'    LINE  8 POSITION 56 HIGH.
+           DISPLAY 'Sexo'         LINE  8 POSITION 77 HIGH.
       *
            DISPLAY GUION          LINE  9 POSITION 3 HIGH.
            DISPLAY GUION          LINE 22 POSITION 3 HIGH.
@@ -143,33 +211,106 @@
       * Pide el código a partir del cual se muestra la informacion en pantalla
       * *************************************************************************
        PEDIR.
+           MOVE 'N' TO PORPOB.
            ACCEPT  CLICOD LINE 5  POSITION 14 NO BEEP.
       *
+      * Codigo en blanco: se lista por poblacion en vez de por codigo.
+           IF CLICOD = SPACES THEN
+              MOVE 'S' TO PORPOB
+              ACCEPT  CLIPOB LINE 6  POSITION 15 NO BEEP
+              MOVE CLIPOB TO BUSCPOB.
+      *
       * ************************************************
       * Muestra la información en pantalla
       * ************************************************
        MOSTRAR.
       *
+      * En la busqueda por poblacion, los registros van ordenados por
+      * CLIPOB; en cuanto aparece una poblacion distinta de la pedida
+      * ya no quedan mas clientes de esa poblacion y se termina.
+           IF PORPOB = 'S' AND CLIPOB NOT = BUSCPOB THEN
+              MOVE 'S' TO FINLEC
+            ELSE
+      * Los clientes dados de baja (borrado logico) no se listan.
+              IF CLI-BAJA THEN
+                 PERFORM LEER-SIGUIENTE
+               ELSE
       * Si se ha alcanzado el límite de líneas en pantalla, mostrar mensaje y borrar pantalla
-           ADD 1 TO LIN.
-           IF LIN > 20 THEN 
-              DISPLAY 'Pulse una tecla para continuar' 
-                          LINE 23 POSITION 15 REVERSE 
-              ACCEPT CONTINUA LINE 23 POSITION 79
-              DISPLAY MENSAJE LINE 23 POSITION  3 REVERSE
-              MOVE 10 TO LIN
-              PERFORM BORRAR-PANTALLA 12 TIMES
-              MOVE 10 TO LIN.
+                 ADD 1 TO LIN
+                 IF LIN > 20 THEN
+                    PERFORM CAMBIO-PAGINA
       *
       * Mostrar información
-           DISPLAY CLICOD   LINE LIN POSITION  5.
-           DISPLAY CLINOM   LINE LIN POSITION 10.
-           DISPLAY CLIDIR   LINE LIN POSITION 32.
-           DISPLAY CLIPOB   LINE LIN POSITION 54.
-           DISPLAY CLISEX   LINE LIN POSITION 77.
+                 DISPLAY CLICOD   LINE LIN POSITION  5
+                 DISPLAY CLINOM   LINE LIN POSITION 12
+                 DISPLAY CLIDIR   LINE LIN POSITION 34
+                 DISPLAY CLIPOB   LINE LIN POSITION 56
+                 DISPLAY CLISEX   LINE LIN POSITION 79
       *
       * Lee siguiente registro.
-           READ  FCLI NEXT RECORD AT END MOVE 'S' TO FIN.
+                 PERFORM LEER-SIGUIENTE.
+      *
+      * ************************************************
+      * Lee el siguiente registro, en orden de CLICOD o de CLIPOB
+      * segun el tipo de busqueda en curso
+      * ************************************************
+       LEER-SIGUIENTE.
+           IF PORPOB = 'S' THEN
+              READ  FCLI NEXT RECORD AT END
+                                       MOVE 'S' TO FINLEC
+            ELSE
+              READ  FCLI NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Pantalla llena: pide confirmacion antes de seguir, o retrocede
+      * a la pagina anterior si el operador pulsa <B>.
+      * ************************************************
+       CAMBIO-PAGINA.
+           DISPLAY MSGPAG   LINE 23 POSITION 15 REVERSE.
+           ACCEPT CONTINUA  LINE 23 POSITION 79.
+      *
+           MOVE 'N' TO RETROCEDIO.
+           IF (CONTINUA = 'B' OR CONTINUA = 'b') AND PAGTOP > 1 THEN
+              MOVE 'S' TO RETROCEDIO
+              SUBTRACT 1 FROM PAGTOP
+              IF PORPOB = 'S' THEN
+                 MOVE PAGE-KEY(PAGTOP) TO CLIPOB
+                 START FCLI KEY IS NOT LESS CLIPOB INVALID KEY
+                                             MOVE 'S' TO FINLEC
+               ELSE
+                 MOVE PAGE-KEY(PAGTOP) TO CLICOD
+                 START FCLI KEY IS NOT LESS CLICOD INVALID KEY
+                                             MOVE 'S' TO FINLEC.
+      *
+      * Si se ha retrocedido de pagina, leer el registro siguiente al
+      * primero de la pagina anterior, igual que hace el listado normal.
+           IF RETROCEDIO = 'S' AND FINLEC NOT = 'S' THEN
+              PERFORM LEER-SIGUIENTE.
+      *
+      * Avanzar de pagina normalmente: se apila la clave del primer
+      * cliente de la pagina que se va a mostrar a continuacion, si
+      * todavia hay sitio libre en la pila de paginas.
+           IF RETROCEDIO = 'N' AND CONTINUA NOT = 'B'
+                    AND CONTINUA NOT = 'b' THEN
+              IF PAGTOP < 50 THEN
+                 ADD 1 TO PAGTOP
+                 IF PORPOB = 'S' THEN
+                    MOVE CLIPOB TO PAGE-KEY(PAGTOP)
+                  ELSE
+                    MOVE CLICOD TO PAGE-KEY(PAGTOP)
+               ELSE
+                 DISPLAY MSGULTIMA LINE 23 POSITION 15 REVERSE
+                 ACCEPT CONTINUA   LINE 23 POSITION 79.
+      *
+           IF RETROCEDIO = 'N' AND
+                    (CONTINUA = 'B' OR CONTINUA = 'b') THEN
+              DISPLAY MSGPRIMERA LINE 23 POSITION 15 REVERSE
+              ACCEPT CONTINUA    LINE 23 POSITION 79.
+      *
+           DISPLAY MENSAJE LINE 23 POSITION  3 REVERSE.
+           MOVE 10 TO LIN.
+           PERFORM BORRAR-PANTALLA 12 TIMES.
+           MOVE 10 TO LIN.
       *
       * ************************************************
       * Borra la información de la pantalla
@@ -177,3 +318,10 @@
        BORRAR-PANTALLA.
            DISPLAY SPACES LINE LIN POSITION  3 ERASE EOL.
            ADD 1 TO LIN.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCLI   LINE 23 POSITION 40 REVERSE.
