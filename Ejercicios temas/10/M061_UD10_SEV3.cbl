@@ -0,0 +1,226 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD10E3.
+       REMARKS. UNIDAD 10 EJERCICIO 3.
+      *
+      * Este programa genera el listado de clientes de CLIENTES.DAT
+      * con formato de impresora: cabecera de pagina, salto de pagina
+      * automatico y sin esperar ninguna tecla, para poder generar el
+      * listado completo sin estar delante de la pantalla.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FCLI ASSIGN TO DISK 'CLIENTES.DAT'
+            RECORD KEY IS CLICOD
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FCLI.
+      *
+      * Fichero de listado (texto, una linea de 80 columnas por
+      * registro), pensado para mandar a impresora o visualizar con
+      * cualquier editor.
+            SELECT FLISTA ASSIGN TO DISK 'LISTACLI.PRN'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FLISTA.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FCLI LABEL RECORD IS STANDARD.
+           COPY REGCLI.
+      *
+       FD FLISTA LABEL RECORD IS STANDARD.
+           01 LIN-IMPR PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FECHA       PIC 99999999.
+       77 FINLEC      PIC X.
+      *
+      * Paginacion del listado.
+       77 NUMPAG      PIC 999 VALUE 0.
+       77 LINPAG      PIC 99  VALUE 0.
+       77 MAXLIN      PIC 99  VALUE 55.
+      *
+       77 FS-FCLI     PIC XX.
+       77 FS-FLISTA   PIC XX.
+       77 MSGFS       PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+       01 FF1.
+           02 AA1     PIC 9999.
+           02 MM1     PIC 99.
+           02 DD1     PIC 99.
+       01 FF2.
+           02 DD2     PIC 99.
+           02 GT1     PIC X   VALUE '/'.
+           02 MM2     PIC 99.
+           02 GT2     PIC X   VALUE '/'.
+           02 AA2     PIC 9999.
+      *
+      * Lineas de cabecera de pagina.
+       01 CABECERA-1.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(28) VALUE 'Empresa distribuidora, S.A.'.
+           02 FILLER  PIC X(31) VALUE SPACES.
+           02 FILLER  PIC X(8)  VALUE 'Pagina: '.
+           02 CAB-PAG PIC ZZ9.
+           02 FILLER  PIC X(8)  VALUE SPACES.
+      *
+       01 CABECERA-2.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(9)  VALUE 'Grupo D&S'.
+           02 FILLER  PIC X(50) VALUE SPACES.
+           02 FILLER  PIC X(7)  VALUE 'Fecha: '.
+           02 CAB-FEC PIC 99/99/9999.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+      *
+       01 CABECERA-4.
+           02 FILLER  PIC X(26) VALUE SPACES.
+           02 FILLER  PIC X(19) VALUE 'LISTADO DE CLIENTES'.
+           02 FILLER  PIC X(35) VALUE SPACES.
+      *
+       01 CABECERA-5.
+           02 FILLER  PIC X(3)  VALUE SPACES.
+           02 FILLER  PIC X(6)  VALUE 'Codigo'.
+           02 FILLER  PIC X(4)  VALUE SPACES.
+           02 FILLER  PIC X(20) VALUE 'Nombre'.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(20) VALUE 'Direccion'.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(9)  VALUE 'Poblacion'.
+           02 FILLER  PIC X(3)  VALUE SPACES.
+           02 FILLER  PIC X(4)  VALUE 'Sexo'.
+           02 FILLER  PIC X(7)  VALUE SPACES.
+      *
+       01 BLANCO-IMPR  PIC X(80) VALUE SPACES.
+       01 GUION-IMPR   PIC X(80) VALUE ALL '-'.
+      *
+      * Linea de detalle de un cliente.
+       01 LINEA-DETALLE.
+           02 FILLER   PIC X(3)  VALUE SPACES.
+           02 DET-COD  PIC X(4).
+           02 FILLER   PIC X(6)  VALUE SPACES.
+           02 DET-NOM  PIC X(20).
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 DET-DIR  PIC X(20).
+           02 FILLER   PIC X(2)  VALUE SPACES.
+           02 DET-POB  PIC X(20).
+           02 FILLER   PIC X(1)  VALUE SPACES.
+           02 DET-SEX  PIC X.
+
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           STOP RUN.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN INPUT FCLI.
+           IF FS-FCLI NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
+      *
+           OPEN OUTPUT FLISTA.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA
+              STOP RUN.
+      *
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           MOVE FECHA TO FF1.
+           MOVE DD1   TO DD2.
+           MOVE MM1   TO MM2.
+           MOVE AA1   TO AA2.
+      *
+           MOVE 99 TO LINPAG.
+      *
+      * ************************************************
+      * Proceso del programa
+      * ************************************************
+        PROCESO.
+           MOVE SPACE TO FINLEC.
+           READ FCLI NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+           PERFORM MOSTRAR UNTIL FINLEC = 'S'.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FCLI.
+           CLOSE FLISTA.
+      *
+      * ************************************************
+      * Escribe la cabecera de una pagina nueva
+      * ************************************************
+       CABECERA.
+           ADD 1 TO NUMPAG.
+           MOVE NUMPAG TO CAB-PAG.
+           MOVE FF2    TO CAB-FEC.
+      *
+           WRITE LIN-IMPR FROM CABECERA-1 BEFORE ADVANCING PAGE.
+           WRITE LIN-IMPR FROM CABECERA-2 AFTER ADVANCING 1 LINE.
+           WRITE LIN-IMPR FROM BLANCO-IMPR AFTER ADVANCING 1 LINE.
+           WRITE LIN-IMPR FROM CABECERA-4 AFTER ADVANCING 1 LINE.
+           WRITE LIN-IMPR FROM BLANCO-IMPR AFTER ADVANCING 1 LINE.
+           WRITE LIN-IMPR FROM CABECERA-5 AFTER ADVANCING 1 LINE.
+           WRITE LIN-IMPR FROM GUION-IMPR AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           MOVE 7 TO LINPAG.
+      *
+      * ************************************************
+      * Escribe la linea de un cliente en el listado
+      * ************************************************
+       MOSTRAR.
+      *
+      * Los clientes dados de baja (borrado logico) no se listan.
+           IF NOT CLI-BAJA THEN
+              PERFORM IMPRIMIR-CLIENTE.
+      *
+           PERFORM LEER-SIGUIENTE.
+      *
+      * ************************************************
+      * Escribe la linea de detalle de un cliente
+      * ************************************************
+       IMPRIMIR-CLIENTE.
+           IF LINPAG > MAXLIN THEN
+              PERFORM CABECERA.
+      *
+           MOVE CLICOD TO DET-COD.
+           MOVE CLINOM TO DET-NOM.
+           MOVE CLIDIR TO DET-DIR.
+           MOVE CLIPOB TO DET-POB.
+           MOVE CLISEX TO DET-SEX.
+           WRITE LIN-IMPR FROM LINEA-DETALLE AFTER ADVANCING 1 LINE.
+           IF FS-FLISTA NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FLISTA.
+           ADD 1 TO LINPAG.
+      *
+      * ************************************************
+      * Lee el siguiente registro de CLIENTES.DAT
+      * ************************************************
+       LEER-SIGUIENTE.
+           READ FCLI NEXT RECORD AT END MOVE 'S' TO FINLEC.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (CLIENTES.DAT)
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCLI   LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (LISTACLI.PRN)
+      * ************************************************
+       ERROR-FICHERO-FLISTA.
+           DISPLAY MSGFS      LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FLISTA  LINE 23 POSITION 40 REVERSE.
