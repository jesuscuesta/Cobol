@@ -0,0 +1,87 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEVAL.
+       REMARKS. RUTINA COMUN DE VALIDACION DE FECHAS DDMMAAAA.
+      *
+      * Comprueba una fecha en formato DDMMAAAA (año entre 1050 y
+      * 2050, mes 1-12, dia dentro del mes, incluyendo el 29 de
+      * febrero en años bisiestos) y devuelve si es correcta junto
+      * con el mensaje de error que antes repetia cada programa que
+      * pedia una fecha por pantalla (UD05E2 entre ellos).
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+123456*
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 FF.
+          02 DD    PIC 99.
+          02 MM    PIC 99.
+          02 AA    PIC 9999.
+      *
+      * Usadas para saber si AA es bisiesto (divisible por 4, salvo
+      * que tambien lo sea por 100 y no por 400), para febrero.
+       77 COCIENTE PIC 9999.
+       77 RESTO4   PIC 99.
+       77 RESTO100 PIC 99.
+       77 RESTO400 PIC 999.
+       77 BISIESTO PIC X.
+      *
+       LINKAGE SECTION.
+       01 FECHA-VAL  PIC 9(8).
+       01 FECHA-OK   PIC X.
+       01 FECHA-MSG  PIC X(40).
+      *
+       PROCEDURE DIVISION USING FECHA-VAL, FECHA-OK, FECHA-MSG.
+       COMIENZO.
+           MOVE FECHA-VAL TO FF.
+           MOVE 'S' TO FECHA-OK.
+           MOVE SPACES TO FECHA-MSG.
+           PERFORM COMPROBAR-BISIESTO.
+           PERFORM VALIDAR.
+      *
+           EXIT PROGRAM.
+      *
+      * ************************************************
+      * Calcula si AA es un año bisiesto (divisible por 4, salvo
+      * que tambien lo sea por 100 y no por 400).
+      * ************************************************
+       COMPROBAR-BISIESTO.
+           DIVIDE AA BY   4 GIVING COCIENTE REMAINDER RESTO4.
+           DIVIDE AA BY 100 GIVING COCIENTE REMAINDER RESTO100.
+           DIVIDE AA BY 400 GIVING COCIENTE REMAINDER RESTO400.
+           MOVE 'N' TO BISIESTO.
+           IF RESTO4 = 0 AND (RESTO100 NOT = 0 OR RESTO400 = 0) THEN
+              MOVE 'S' TO BISIESTO.
+      *
+      * ************************************************
+      * Validacion del año, del mes y del dia dentro del mes
+      * ************************************************
+       VALIDAR.
+           IF AA < 1050 OR AA > 2050 THEN
+              MOVE 'N' TO FECHA-OK
+              MOVE 'El año no esta dentro de limites' TO FECHA-MSG
+           ELSE
+           IF MM < 1 OR MM > 12 THEN
+              MOVE 'N' TO FECHA-OK
+              MOVE 'El mes no esta dentro de limites' TO FECHA-MSG
+           ELSE
+           IF DD < 1 THEN
+              MOVE 'N' TO FECHA-OK
+              MOVE 'El dia no es correcto' TO FECHA-MSG
+           ELSE
+           IF DD > 31 AND (MM = 1 OR MM =  3 OR MM =  5 OR MM = 7
+                        OR MM = 8 OR MM = 10 OR MM = 12) THEN
+              MOVE 'N' TO FECHA-OK
+              MOVE 'No es correcto el dia del mes' TO FECHA-MSG
+           ELSE
+           IF DD > 30 AND (MM = 4 OR MM = 6 OR MM = 9
+                                  OR MM = 11) THEN
+              MOVE 'N' TO FECHA-OK
+              MOVE 'No es correcto el dia del mes' TO FECHA-MSG
+           ELSE
+           IF MM = 2 AND (DD > 29 OR (DD = 29 AND BISIESTO NOT = 'S'))
+              THEN
+              MOVE 'N' TO FECHA-OK
+              MOVE 'No es correcto el dia del mes' TO FECHA-MSG.
