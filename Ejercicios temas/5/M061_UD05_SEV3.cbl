@@ -1,13 +1,28 @@
-123456 IDENTIFICATION DIVISION. 
+123456 IDENTIFICATION DIVISION.
        PROGRAM-ID. UD05E3.
        REMARKS. UNIDAD 5. EJERCICIO 3.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.   
-      *			  
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FPER ASSIGN TO DISK 'PERSONAS.DAT'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FPER.
+123456*
        DATA DIVISION.
+       FILE SECTION.
+       FD FPER LABEL RECORD IS STANDARD.
+       01 REGPER.
+          02 PERNOM  PIC X(15).
+          02 PERAPE1 PIC X(15).
+          02 PERAPE2 PIC X(15).
+          02 PERSEX  PIC X.
+      *
        WORKING-STORAGE SECTION.
        77 NOMBRE    PIC  X(15).
        77 APELLIDO1 PIC  X(15).
@@ -16,24 +31,43 @@
        77 GUION     PIC X(64) VALUE ALL '-'.
        77 LIN       PIC 99.
        77 CONTADOR  PIC 99.
+      *
+       77 FS-FPER   PIC XX.
+       77 MSGFS     PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
       *
        PROCEDURE DIVISION.
        INICIO.
            PERFORM PREPARAR.
            PERFORM PANTALLA.
-           PERFORM PEDIR 10 TIMES.
+           PERFORM PEDIR UNTIL NOMBRE = SPACES.
+           PERFORM FIN.
            STOP RUN.
       *
-      * Limpia la pantalla e inicializa variables.
+      * Limpia la pantalla, inicializa variables y abre PERSONAS.DAT.
+      * NOMBRE se deja con un valor no en blanco para que entre en el
+      * bucle de PEDIR al menos una vez.
        PREPARAR.
            DISPLAY SPACE ERASE.
            MOVE 8 TO LIN.
            MOVE ZEROS TO CONTADOR.
+           MOVE 'X' TO NOMBRE.
+      *
+      * Si PERSONAS.DAT no existe todavia, EXTEND falla (estado '35')
+      * y se crea con OUTPUT; en ejecuciones posteriores ya existe y
+      * EXTEND la abre sin tocar lo ya grabado.
+           OPEN EXTEND FPER.
+           IF FS-FPER = '35' THEN
+              OPEN OUTPUT FPER.
+      *
+           IF FS-FPER NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
       *
       * ************************************************
       * Mostrar Cabecera de pantalla
       * ************************************************
-       PANTALLA.  
+       PANTALLA.
            DISPLAY 'N.'         LINE  7 POSITION 3  HIGH.
            DISPLAY 'NOMBRE'     LINE  7 POSITION 6  HIGH.
            DISPLAY 'APELLIDO 1' LINE  7 POSITION 23 HIGH.
@@ -42,31 +76,35 @@
            DISPLAY GUION        LINE  8 POSITION 3  HIGH.
       *
       * ************************************************
-      * Peticion de datos
+      * Peticion de datos. Un NOMBRE en blanco termina la captura,
+      * sin pedir el resto de los campos de esa persona.
       * ************************************************
        PEDIR.
            DISPLAY SPACES LINE 23 COLUMN 1 ERASE EOS.
-           DISPLAY 'Introduce el nombre.:'  
+           DISPLAY 'Introduce el nombre (en blanco termina).:'
                     NO ADVANCING LINE 23 POSITION 5 HIGH.
            ACCEPT NOMBRE NO BEEP.
-      * 
-           DISPLAY SPACES LINE 23 COLUMN 1 ERASE EOS.
-           DISPLAY 'Introduce el primer apellido.:'  
-                    NO ADVANCING LINE 23 POSITION 5 HIGH.
-           ACCEPT APELLIDO1 NO BEEP.
-      * 
-           DISPLAY SPACES LINE 23 COLUMN 1 ERASE EOS.
-           DISPLAY 'Introduce el segundo apellido.:'  
-                    NO ADVANCING LINE 23 POSITION 5 HIGH.
-           ACCEPT APELLIDO2 NO BEEP.
       *
-           DISPLAY SPACES LINE 23 COLUMN 1 ERASE EOS.
-           DISPLAY 'Introduce el sexo.:'
-                    NO ADVANCING LINE 23 POSITION 5 HIGH.
-           ACCEPT SEXO NO BEEP.
+           IF NOMBRE NOT = SPACES THEN
+              DISPLAY SPACES LINE 23 COLUMN 1 ERASE EOS
+              DISPLAY 'Introduce el primer apellido.:'
+                       NO ADVANCING LINE 23 POSITION 5 HIGH
+              ACCEPT APELLIDO1 NO BEEP
       *
-      * Muestra el contenido introducido
-           PERFORM MOSTRAR.
+              DISPLAY SPACES LINE 23 COLUMN 1 ERASE EOS
+              DISPLAY 'Introduce el segundo apellido.:'
+                       NO ADVANCING LINE 23 POSITION 5 HIGH
+              ACCEPT APELLIDO2 NO BEEP
+      *
+              DISPLAY SPACES LINE 23 COLUMN 1 ERASE EOS
+              DISPLAY 'Introduce el sexo.:'
+                       NO ADVANCING LINE 23 POSITION 5 HIGH
+              ACCEPT SEXO NO BEEP
+      *
+      * Muestra el contenido introducido y lo deja grabado en
+      * PERSONAS.DAT, para que sobreviva al STOP RUN.
+              PERFORM MOSTRAR
+              PERFORM GRABAR.
       *
       * ************************************************
       * Muestra la informacion introducida
@@ -80,8 +118,32 @@
            DISPLAY APELLIDO2   LINE LIN POSITION 40.
            IF SEXO = 'M' OR SEXO = 'm' THEN
                    DISPLAY 'Masculino'   LINE LIN POSITION 58
-             ELSE  IF SEXO = 'F' OR SEXO = 'f' THEN 
+             ELSE  IF SEXO = 'F' OR SEXO = 'f' THEN
                    DISPLAY 'Femenino'    LINE LIN POSITION 58
                       ELSE
                          DISPLAY 'Desconocido' LINE LIN POSITION 58.
-
+      *
+      * ************************************************
+      * Graba la persona introducida en PERSONAS.DAT
+      * ************************************************
+       GRABAR.
+           MOVE NOMBRE    TO PERNOM.
+           MOVE APELLIDO1 TO PERAPE1.
+           MOVE APELLIDO2 TO PERAPE2.
+           MOVE SEXO      TO PERSEX.
+           WRITE REGPER.
+           IF FS-FPER NOT = '00' THEN
+              PERFORM ERROR-FICHERO.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+       FIN.
+           CLOSE FPER.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS    LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPER  LINE 23 POSITION 40 REVERSE.
