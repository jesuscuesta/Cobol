@@ -1,68 +1,67 @@
 123456 IDENTIFICATION DIVISION.
-       PROGRAM-ID. UD05E1. 
+       PROGRAM-ID. UD05E1.
        REMARKS. UNIDAD 5. EJERCICIO 1.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.   
-123456*			  
+           DECIMAL-POINT IS COMMA.
+123456*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 OPCION    PIC X.
+       77 LLAMADA   PIC X.
       *
        PROCEDURE DIVISION.
        INICIO.
-           DISPLAY SPACE ERASE.
+           PERFORM PANTALLA.
+           PERFORM PEDIR UNTIL OPCION = '9'
+           STOP RUN.
       *
+      * ************************************************
       * Mostrar opciones de menu en pantalla
-      * 
-           DISPLAY '1-Ejercicio 1'          LINE  5 POSITION 5.  
-           DISPLAY '2-Ejercicio 2'          LINE  6 POSITION 5.
-           DISPLAY '3-Ejercicio 3'          LINE  7 POSITION 5.
-           DISPLAY '4-Ejercicio 4'          LINE  8 POSITION 5.
-           DISPLAY '5-Ejercicio 5'          LINE  9 POSITION 5.
-           DISPLAY '6-Ejercicio 6'          LINE 10 POSITION 5.
-           DISPLAY '9- Salir del programa'  LINE 12 POSITION 5.
+      * ************************************************
+       PANTALLA.
+           DISPLAY SPACE ERASE.
+           DISPLAY '1-Mantenimiento de productos'  LINE  5 POSITION 5.
+           DISPLAY '2-Listado de productos'        LINE  6 POSITION 5.
+           DISPLAY '3-Mantenimiento de clientes'   LINE  7 POSITION 5.
+           DISPLAY '4-Listado de clientes'         LINE  8 POSITION 5.
+           DISPLAY '9-Salir del programa'          LINE 10 POSITION 5.
       *
            DISPLAY 'Elige una opcion: ' LINE 15 POSITION 5.
            ACCEPT OPCION LINE 15 POSITION 23 NO BEEP.
-           PERFORM PEDIR UNTIL OPCION = '9'
-           STOP RUN.
       *
+      * ************************************************
+      * Ejecuta la opcion elegida, llamando al programa real que
+      * hace cada tarea; el menu se vuelve a mostrar al volver,
+      * ya que el programa llamado deja la pantalla suya puesta.
+      * ************************************************
        PEDIR.
+           MOVE 'N' TO LLAMADA.
            IF OPCION = '1'
-              DISPLAY 'Se ha elegido la opcion ' NO ADVANCING
-                    LINE 17 POSITION 10
-              DISPLAY OPCION
-             ELSE
+              MOVE 'S' TO LLAMADA
+              CALL 'UD09E1'
+           ELSE
               IF OPCION = '2'
-                 DISPLAY 'Se ha elegido la opcion ' NO ADVANCING
-                       LINE 17 POSITION 10
-                 DISPLAY OPCION
-              ELSE 
-               IF OPCION = '3'
-                  DISPLAY 'Se ha elegido la opcion ' NO ADVANCING
-                        LINE 17 POSITION 10
-                  DISPLAY OPCION
-               ELSE 
-                IF OPCION = '4'
-                   DISPLAY 'Se ha elegido la opcion ' NO ADVANCING
-                         LINE 17 POSITION 10
-                   DISPLAY OPCION
-                ELSE 
-                 IF OPCION = '5'
-                    DISPLAY 'Se ha elegido la opcion ' NO ADVANCING
-                          LINE 17 POSITION 10
-                    DISPLAY OPCION
-                 ELSE 
-                  IF OPCION = '6'
-                     DISPLAY 'Se ha elegido la opcion ' NO ADVANCING
-                           LINE 17 POSITION 10
-                     DISPLAY OPCION
-                  ELSE 
-                   DISPLAY 'Opcion erronea             ' NO ADVANCING
-                         LINE 17 POSITION 10.
+                 MOVE 'S' TO LLAMADA
+                 CALL 'UD09E2'
+              ELSE
+                 IF OPCION = '3'
+                    MOVE 'S' TO LLAMADA
+                    CALL 'UD10E1'
+                 ELSE
+                    IF OPCION = '4'
+                       MOVE 'S' TO LLAMADA
+                       CALL 'UD10E2'
+                    ELSE
+                       IF OPCION NOT = '9'
+                          DISPLAY 'Opcion erronea             '
+                                NO ADVANCING LINE 17 POSITION 10.
 123456*
-           MOVE SPACES TO OPCION.
-           ACCEPT OPCION LINE 15 POSITION 23 NO BEEP.
+           IF LLAMADA = 'S' THEN
+              PERFORM PANTALLA
+           ELSE
+              IF OPCION NOT = '9' THEN
+                 MOVE SPACES TO OPCION
+                 ACCEPT OPCION LINE 15 POSITION 23 NO BEEP.
