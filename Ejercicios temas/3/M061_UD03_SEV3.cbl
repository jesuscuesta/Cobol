@@ -11,16 +11,28 @@
        WORKING-STORAGE SECTION.
       *
       * Declaracion del registro PRODUCTO
+      *
+      * Diseno original del registro de productos. PRODUCTO.DAT y el
+      * resto de programas ya no usan este diseno, sino el registro
+      * REGPRO de copybooks/REGPRO.cpy, que partio de este mismo diseno
+      * y ha evolucionado por su lado (PRDIDENTI/PRDNOMBRE/PRDNUNIDA/
+      * PRDIMPORT se convirtieron en PROCOD/PRODES/PROQTY/PROPRE, con
+      * tamanos mayores para admitir codigos de hasta 4 caracteres e
+      * importes de mas cifras, y se le anadieron PROFAM y PROIVA, que
+      * no existian aqui). Lo unico que se traspaso literalmente de
+      * este diseno al registro en uso fue PRDCADUCI, como PROCAD.
+      * Se conserva este registro sin tocar, como constancia del diseno
+      * de partida; no se sincroniza con REGPRO.
        01 REGPRD.
           02 PRDIDENTI     PIC XXX.
           02 PRDNOMBRE     PIC X(20).
           02 PRDNUNIDA     PIC 999.
           02 PRDIMPORT     PIC 999V99.
           02 PRDCADUCI.
-             05 CADAA    PIC 9999.          
+             05 CADAA    PIC 9999.
              05 CADMM    PIC 99.
              05 CADDD    PIC 99.
-      *   
+      *
        PROCEDURE DIVISION.
        INICIO.
       *
