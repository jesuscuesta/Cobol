@@ -0,0 +1,317 @@
+123456 IDENTIFICATION DIVISION.
+       PROGRAM-ID. UD14E1.
+       REMARKS. UNIDAD 14 EJERCICIO 1.
+      *
+      * Resumen de gestion combinado: recorre CLIENTES.DAT y
+      * PRODUCTO.DAT y saca, en una sola pagina de impresora, los
+      * totales de cada uno (clientes activos/de baja, articulos y
+      * valor de existencias), para que no haga falta cuadrar dos
+      * listados distintos a mano.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FCLI ASSIGN TO DISK 'CLIENTES.DAT'
+            RECORD KEY IS CLICOD
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FCLI.
+      *
+            SELECT FPROD ASSIGN TO DISK 'PRODUCTO.DAT'
+            RECORD KEY IS PROCOD
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FPROD.
+      *
+      * Fichero de listado (texto, una linea de 80 columnas por
+      * registro), pensado para mandar a impresora o visualizar con
+      * cualquier editor.
+            SELECT FRESU ASSIGN TO DISK 'RESUMEN.PRN'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FRESU.
+123456*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FCLI LABEL RECORD IS STANDARD.
+           COPY REGCLI.
+      *
+       FD FPROD LABEL RECORD IS STANDARD.
+           COPY REGPRO.
+      *
+       FD FRESU LABEL RECORD IS STANDARD.
+           01 LIN-IMPR PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77 FECHA       PIC 99999999.
+       77 FINLEC-CLI  PIC X.
+       77 FINLEC-PRO  PIC X.
+      *
+       77 FS-FCLI     PIC XX.
+       77 FS-FPROD    PIC XX.
+       77 FS-FRESU    PIC XX.
+       77 MSGFS       PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
+      * Totales de clientes.
+       77 NUMCLIACT   PIC 9(5) VALUE 0.
+       77 NUMCLIBAJ   PIC 9(5) VALUE 0.
+       77 NUMCLITOT   PIC 9(5) VALUE 0.
+      *
+      * Totales de productos: unidades en stock y valor de las
+      * existencias (cantidad por precio unitario) de cada uno.
+       77 NUMPROD     PIC 9(5) VALUE 0.
+       77 STKTOT      PIC 9(7) VALUE 0.
+       77 IMPORTE-ART PIC 9(9)V99.
+       77 IMPTOT      PIC 9(9)V99 VALUE 0.
+      *
+       01 FF1.
+           02 AA1     PIC 9999.
+           02 MM1     PIC 99.
+           02 DD1     PIC 99.
+       01 FF2.
+           02 DD2     PIC 99.
+           02 GT1     PIC X   VALUE '/'.
+           02 MM2     PIC 99.
+           02 GT2     PIC X   VALUE '/'.
+           02 AA2     PIC 9999.
+      *
+      * Lineas de cabecera de pagina.
+       01 CABECERA-1.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(28) VALUE 'Empresa distribuidora, S.A.'.
+           02 FILLER  PIC X(31) VALUE SPACES.
+           02 FILLER  PIC X(8)  VALUE 'Pagina: '.
+           02 CAB-PAG PIC ZZ9.
+           02 FILLER  PIC X(8)  VALUE SPACES.
+      *
+       01 CABECERA-2.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 FILLER  PIC X(9)  VALUE 'Grupo D&S'.
+           02 FILLER  PIC X(50) VALUE SPACES.
+           02 FILLER  PIC X(7)  VALUE 'Fecha: '.
+           02 CAB-FEC PIC 99/99/9999.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+      *
+       01 CABECERA-4.
+           02 FILLER  PIC X(21) VALUE SPACES.
+           02 FILLER  PIC X(28) VALUE 'RESUMEN DE GESTION COMBINADO'.
+           02 FILLER  PIC X(31) VALUE SPACES.
+      *
+       01 BLANCO-IMPR   PIC X(80) VALUE SPACES.
+       01 GUION-IMPR    PIC X(80) VALUE ALL '-'.
+      *
+      * Bloque de totales de clientes.
+       01 ROTULO-CLI.
+           02 FILLER  PIC X(3)  VALUE SPACES.
+           02 FILLER  PIC X(24) VALUE 'CLIENTES (CLIENTES.DAT)'.
+           02 FILLER  PIC X(53) VALUE SPACES.
+       01 LIN-CLIACT.
+           02 FILLER  PIC X(5)  VALUE SPACES.
+           02 FILLER  PIC X(24) VALUE 'Clientes activos......: '.
+           02 TOT-CLIACT PIC ZZ.ZZ9.
+           02 FILLER  PIC X(46) VALUE SPACES.
+       01 LIN-CLIBAJ.
+           02 FILLER  PIC X(5)  VALUE SPACES.
+           02 FILLER  PIC X(24) VALUE 'Clientes de baja......: '.
+           02 TOT-CLIBAJ PIC ZZ.ZZ9.
+           02 FILLER  PIC X(46) VALUE SPACES.
+       01 LIN-CLITOT.
+           02 FILLER  PIC X(5)  VALUE SPACES.
+           02 FILLER  PIC X(24) VALUE 'Total clientes........: '.
+           02 TOT-CLITOT PIC ZZ.ZZ9.
+           02 FILLER  PIC X(46) VALUE SPACES.
+      *
+      * Bloque de totales de productos.
+       01 ROTULO-PRO.
+           02 FILLER  PIC X(3)  VALUE SPACES.
+           02 FILLER  PIC X(25) VALUE 'PRODUCTOS (PRODUCTO.DAT)'.
+           02 FILLER  PIC X(52) VALUE SPACES.
+       01 LIN-PROTOT.
+           02 FILLER  PIC X(5)  VALUE SPACES.
+           02 FILLER  PIC X(24) VALUE 'Total articulos.......: '.
+           02 TOT-PROTOT PIC ZZ.ZZ9.
+           02 FILLER  PIC X(46) VALUE SPACES.
+       01 LIN-STKTOT.
+           02 FILLER  PIC X(5)  VALUE SPACES.
+           02 FILLER  PIC X(24) VALUE 'Unidades en stock.....: '.
+           02 TOT-STKTOT PIC ZZZ.ZZZ.ZZ9.
+           02 FILLER  PIC X(40) VALUE SPACES.
+       01 LIN-IMPTOT.
+           02 FILLER  PIC X(5)  VALUE SPACES.
+           02 FILLER  PIC X(24) VALUE 'Valor de existencias..: '.
+           02 TOT-IMPTOT PIC Z.ZZZ.ZZ9,99.
+           02 FILLER  PIC X(37) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FIN.
+      *
+           STOP RUN.
+      *
+      * ************************************************
+      * Inicio
+      * ************************************************
+        INICIO.
+           OPEN INPUT FCLI.
+           IF FS-FCLI NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FCLI
+              STOP RUN.
+      *
+           OPEN INPUT FPROD.
+           IF FS-FPROD NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FPROD
+              STOP RUN.
+      *
+           OPEN OUTPUT FRESU.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU
+              STOP RUN.
+      *
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           MOVE FECHA TO FF1.
+           MOVE DD1   TO DD2.
+           MOVE MM1   TO MM2.
+           MOVE AA1   TO AA2.
+      *
+      * ************************************************
+      * Proceso del programa
+      * ************************************************
+        PROCESO.
+           PERFORM TOTALIZAR-CLIENTES.
+           PERFORM TOTALIZAR-PRODUCTOS.
+           PERFORM ESCRIBIR-RESUMEN.
+      *
+      * ************************************************
+      * Instrucciones antes de finalizar el programa
+      * ************************************************
+        FIN.
+           CLOSE FCLI.
+           CLOSE FPROD.
+           CLOSE FRESU.
+      *
+      * ************************************************
+      * Recorre CLIENTES.DAT y acumula activos/de baja.
+      * ************************************************
+       TOTALIZAR-CLIENTES.
+           MOVE SPACE TO FINLEC-CLI.
+           READ FCLI NEXT RECORD AT END MOVE 'S' TO FINLEC-CLI.
+      *
+           PERFORM CONTAR-CLIENTE UNTIL FINLEC-CLI = 'S'.
+      *
+           ADD NUMCLIACT NUMCLIBAJ GIVING NUMCLITOT.
+      *
+       CONTAR-CLIENTE.
+           IF CLI-BAJA THEN
+              ADD 1 TO NUMCLIBAJ
+            ELSE
+              ADD 1 TO NUMCLIACT.
+      *
+           READ FCLI NEXT RECORD AT END MOVE 'S' TO FINLEC-CLI.
+      *
+      * ************************************************
+      * Recorre PRODUCTO.DAT y acumula articulos, unidades y valor.
+      * ************************************************
+       TOTALIZAR-PRODUCTOS.
+           MOVE SPACE TO FINLEC-PRO.
+           READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC-PRO.
+      *
+           PERFORM CONTAR-PRODUCTO UNTIL FINLEC-PRO = 'S'.
+      *
+       CONTAR-PRODUCTO.
+           ADD 1 TO NUMPROD.
+           ADD PROQTY TO STKTOT.
+           MULTIPLY PROQTY BY PROPRE GIVING IMPORTE-ART.
+           ADD IMPORTE-ART TO IMPTOT.
+      *
+           READ FPROD NEXT RECORD AT END MOVE 'S' TO FINLEC-PRO.
+      *
+      * ************************************************
+      * Escribe el resumen, ya totalizado, en una sola pagina.
+      * ************************************************
+       ESCRIBIR-RESUMEN.
+           MOVE 1    TO CAB-PAG.
+           MOVE FF2  TO CAB-FEC.
+           WRITE LIN-IMPR FROM CABECERA-1 BEFORE ADVANCING PAGE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           WRITE LIN-IMPR FROM CABECERA-2 AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           WRITE LIN-IMPR FROM BLANCO-IMPR AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           WRITE LIN-IMPR FROM CABECERA-4 AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           WRITE LIN-IMPR FROM BLANCO-IMPR AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+      *
+           WRITE LIN-IMPR FROM ROTULO-CLI AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           WRITE LIN-IMPR FROM GUION-IMPR AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           MOVE NUMCLIACT TO TOT-CLIACT.
+           WRITE LIN-IMPR FROM LIN-CLIACT AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           MOVE NUMCLIBAJ TO TOT-CLIBAJ.
+           WRITE LIN-IMPR FROM LIN-CLIBAJ AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           MOVE NUMCLITOT TO TOT-CLITOT.
+           WRITE LIN-IMPR FROM LIN-CLITOT AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           WRITE LIN-IMPR FROM BLANCO-IMPR AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+      *
+           WRITE LIN-IMPR FROM ROTULO-PRO AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           WRITE LIN-IMPR FROM GUION-IMPR AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           MOVE NUMPROD TO TOT-PROTOT.
+           WRITE LIN-IMPR FROM LIN-PROTOT AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           MOVE STKTOT  TO TOT-STKTOT.
+           WRITE LIN-IMPR FROM LIN-STKTOT AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+           MOVE IMPTOT  TO TOT-IMPTOT.
+           WRITE LIN-IMPR FROM LIN-IMPTOT AFTER ADVANCING 1 LINE.
+           IF FS-FRESU NOT = '00' THEN
+              PERFORM ERROR-FICHERO-FRESU.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (CLIENTES.DAT)
+      * ************************************************
+       ERROR-FICHERO-FCLI.
+           DISPLAY MSGFS    LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FCLI  LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (PRODUCTO.DAT)
+      * ************************************************
+       ERROR-FICHERO-FPROD.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FPROD  LINE 23 POSITION 40 REVERSE.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero (RESUMEN.PRN)
+      * ************************************************
+       ERROR-FICHERO-FRESU.
+           DISPLAY MSGFS     LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FRESU  LINE 23 POSITION 40 REVERSE.
