@@ -13,11 +13,15 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       *
-       77 NUM1        PIC 99.
-       77 NUM2        PIC 99.
-       77 RESULTADO   PIC 999.
-       77 RESTO       PIC 99.
-      *   
+       77 NUM1        PIC S9(5)V99.
+       77 NUM2        PIC S9(5)V99.
+       77 RESULTADO   PIC S9(9)V99.
+       77 RESTO       PIC S9(5)V99.
+      *
+      * Variables de edicion, para que el signo se vea en pantalla.
+       77 ZRES        PIC --------9,99.
+       77 ZRESTO      PIC ----9,99.
+      *
        PROCEDURE DIVISION.
        INICIO.
       *
@@ -37,25 +41,33 @@
            DISPLAY 'La suma de los numeros introducidos es : '     
                     NO ADVANCING LINE  9 COLUMN 5.   
            ADD NUM1 TO NUM2 GIVING RESULTADO.
-           DISPLAY RESULTADO.
-      *  
-           DISPLAY 'La resta de los numeros introducidos es : '    
-                    NO ADVANCING LINE 11 COLUMN 5.     
+           MOVE RESULTADO TO ZRES.
+           DISPLAY ZRES.
+      *
+           DISPLAY 'La resta de los numeros introducidos es : '
+                    NO ADVANCING LINE 11 COLUMN 5.
            SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
-           DISPLAY RESULTADO.
+           MOVE RESULTADO TO ZRES.
+           DISPLAY ZRES.
       *
-           DISPLAY 'El producto de los numeros introducidos es : ' 
-                    NO ADVANCING LINE 13 COLUMN 5.     
+           DISPLAY 'El producto de los numeros introducidos es : '
+                    NO ADVANCING LINE 13 COLUMN 5.
            MULTIPLY NUM1 BY NUM2 GIVING RESULTADO.
-           DISPLAY RESULTADO.
+           MOVE RESULTADO TO ZRES.
+           DISPLAY ZRES.
       *
-           DISPLAY 'La division de los numeros introducidos es : ' 
-                    NO ADVANCING LINE 15 COLUMN 5.     
-           DIVIDE NUM2 INTO NUM1 GIVING RESULTADO REMAINDER RESTO.
-           DISPLAY RESULTADO.
+           DISPLAY 'La division de los numeros introducidos es : '
+                    NO ADVANCING LINE 15 COLUMN 5.
+           IF NUM2 = ZERO THEN
+              DISPLAY 'ERROR: no se puede dividir por cero'
+           ELSE
+              DIVIDE NUM2 INTO NUM1 GIVING RESULTADO REMAINDER RESTO
+              MOVE RESULTADO TO ZRES
+              DISPLAY ZRES
       *
-           DISPLAY 'y el resto de los numeros es : '    
-                    NO ADVANCING LINE 17 COLUMN 5.     
-           DISPLAY RESTO.
+              DISPLAY 'y el resto de los numeros es : '
+                       NO ADVANCING LINE 17 COLUMN 5
+              MOVE RESTO TO ZRESTO
+              DISPLAY ZRESTO.
       *
            STOP RUN.
