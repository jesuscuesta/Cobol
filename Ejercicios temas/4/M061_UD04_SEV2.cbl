@@ -11,7 +11,25 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 123456*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FHIST ASSIGN TO DISK 'IMCHIST.DAT'
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FHIST.
+      *
        DATA DIVISION.
+       FILE SECTION.
+       FD FHIST LABEL RECORD IS STANDARD.
+       01 REGHIST.
+          02 HISTNOM  PIC X(10).
+          02 HISTAPE1 PIC X(10).
+          02 HISTAPE2 PIC X(10).
+          02 HISTFEC  PIC 9(8).
+          02 HISTPESO PIC 999.
+          02 HISTALT  PIC 9V99.
+          02 HISTIMC  PIC 99V99.
+      *
        WORKING-STORAGE SECTION.
       *
        77 NOMBRE      PIC X(10).
@@ -21,10 +39,27 @@
        77 ALTURA      PIC   9V99.
        77 IMC         PIC  99V99.
        77 IMCDISPL    PIC  Z9,99.
-      *   
+       77 IMCCAT      PIC  X(11).
+       77 FECHA       PIC 9(8).
+      *
+       77 FS-FHIST    PIC XX.
+       77 MSGFS       PIC X(60) VALUE
+           'ERROR DE FICHERO! Codigo de estado: '.
+      *
        PROCEDURE DIVISION.
        INICIO.
       *
+      * Si IMCHIST.DAT no existe todavia, EXTEND falla (estado '35')
+      * y se crea con OUTPUT; en ejecuciones posteriores ya existe y
+      * EXTEND la abre sin tocar lo ya grabado.
+           OPEN EXTEND FHIST.
+           IF FS-FHIST = '35' THEN
+              OPEN OUTPUT FHIST.
+      *
+           IF FS-FHIST NOT = '00' THEN
+              PERFORM ERROR-FICHERO
+              STOP RUN.
+      *
       * Se limpia la pantalla.
            DISPLAY ' ' LINE 1 COLUMN 1 ERASE EOS.
       *
@@ -44,6 +79,8 @@
       * Calculo del IMC
            COMPUTE IMC = PESO / (ALTURA * ALTURA).
            MOVE IMC TO IMCDISPL.
+           PERFORM CLASIFICAR-IMC.
+           PERFORM GRABAR-HIST.
       *
       * Se muestra la informacion.
            DISPLAY ' ' LINE 1 COLUMN 1 ERASE EOS.
@@ -54,6 +91,49 @@
            DISPLAY NOMBRE               NO ADVANCING.
            DISPLAY ' , tu IMC es de: '  NO ADVANCING.
            DISPLAY IMCDISPL             NO ADVANCING.
+           DISPLAY ' ('                 NO ADVANCING.
+           DISPLAY IMCCAT               NO ADVANCING.
+           DISPLAY ')'                  NO ADVANCING.
 
       *
+           CLOSE FHIST.
            STOP RUN.
+      *
+      * ************************************************
+      * Clasifica el IMC segun los rangos estandar
+      * ************************************************
+       CLASIFICAR-IMC.
+           IF IMC < 18,5 THEN
+              MOVE 'bajo peso' TO IMCCAT
+           ELSE
+              IF IMC < 25 THEN
+                 MOVE 'normal' TO IMCCAT
+              ELSE
+                 IF IMC < 30 THEN
+                    MOVE 'sobrepeso' TO IMCCAT
+                 ELSE
+                    MOVE 'obesidad' TO IMCCAT.
+      *
+      * ************************************************
+      * Anade el calculo actual al historico de IMC de la persona
+      * ************************************************
+       GRABAR-HIST.
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+      *
+           MOVE NOMBRE    TO HISTNOM.
+           MOVE APELLIDO1 TO HISTAPE1.
+           MOVE APELLIDO2 TO HISTAPE2.
+           MOVE FECHA     TO HISTFEC.
+           MOVE PESO      TO HISTPESO.
+           MOVE ALTURA    TO HISTALT.
+           MOVE IMC       TO HISTIMC.
+           WRITE REGHIST.
+           IF FS-FHIST NOT = '00' THEN
+              PERFORM ERROR-FICHERO.
+      *
+      * ************************************************
+      * Pantalla amigable de error de fichero
+      * ************************************************
+       ERROR-FICHERO.
+           DISPLAY MSGFS    LINE 23 POSITION 3 REVERSE.
+           DISPLAY FS-FHIST LINE 23 POSITION 40 REVERSE.
